@@ -1,18 +1,190 @@
-      *>****************************************************************
-      *>     Author:
-      *>     Date:
-      *>     Purpose:
-      *>     Tectonics: cobc
-      *>****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG_DISPLAY.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-TESTE      PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-               ACCEPT WS-TESTE FROM DATE YYYYMMDD
-               DISPLAY WS-TESTE
-       STOP RUN.
-       END PROGRAM PROG_DISPLAY.
+000100*****************************************************************
+000110* Program:      PROG_DISPLAY
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-02-14
+000150* Date-Compiled:
+000160* Purpose:      Displays today's date, and whether it is a
+000170*               weekday or a bank holiday, so batch jobs can
+000180*               decide whether to run or reschedule.
+000190* Modification History:
+000200*   2026-08-09 JA  Added day-of-week and holiday-flag lookup
+000210*                  against a small in-program holiday calendar,
+000220*                  since several batch jobs need to skip or
+000230*                  reschedule runs that land on a holiday.
+000231*   2026-08-09 JA  Added an optional as-of-date override read
+000232*                  from SYSIN, so a batch job can be tested or
+000233*                  rerun as if it were an earlier date, plus a
+000234*                  run log recording the requested date against
+000235*                  the actual system date for every invocation.
+000236*   2026-08-09 JA  2000-CLASSIFICA-DIA now derives the weekday
+000237*                  arithmetically from WS-TESTE (the possibly
+000238*                  overridden date) via FUNCTION INTEGER-OF-DATE
+000239*                  instead of ACCEPT ... FROM DAY-OF-WEEK, which
+000240*                  always returned the real system date's weekday
+000241*                  and so disagreed with 3000-VERIFICA-FERIADO's
+000242*                  holiday lookup whenever an override was in use.
+000240* Tectonics: cobc
+000250*****************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. PROG_DISPLAY.
+000280 ENVIRONMENT DIVISION.
+000281 INPUT-OUTPUT SECTION.
+000282 FILE-CONTROL.
+000283     SELECT RUN-LOG-FILE ASSIGN TO "DISPRLOG"
+000284         ORGANIZATION IS LINE SEQUENTIAL.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000301 FD  RUN-LOG-FILE.
+000302 01  DISP-RUN-LOG-REC           PIC X(26).
+000310 WORKING-STORAGE SECTION.
+000311 01  WS-RUN-LOG-LINE.
+000312     03  WS-LOG-DATA-SISTEMA    PIC 9(08).
+000313     03  FILLER                 PIC X(01) VALUE SPACE.
+000314     03  WS-LOG-DATA-USADA      PIC 9(08).
+000315     03  FILLER                 PIC X(01) VALUE SPACE.
+000316     03  WS-LOG-HORA            PIC 9(08).
+000317 01  WS-DATA-SISTEMA            PIC 9(08) VALUE ZERO.
+000312 01  WS-DATA-OVERRIDE           PIC X(08) VALUE SPACES.
+000313 01  WS-HORA-SISTEMA            PIC 9(08) VALUE ZERO.
+000320 77  WS-TESTE                   PIC X(20) VALUE SPACES.
+000321 01  WS-DATA-CALC-DIA           PIC 9(08) VALUE ZERO.
+000322 01  WS-DIA-SEMANA-INT          PIC 9(09) VALUE ZERO.
+000330 01  WS-DIA-SEMANA-NUM          PIC 9 VALUE ZERO.
+000340 01  WS-DIA-SEMANA-NOME         PIC X(12) VALUE SPACES.
+000350 01  WS-FERIADO-SWITCH          PIC X(01) VALUE 'N'.
+000360     88  E-FERIADO                  VALUE 'S'.
+000370 01  WS-HOJE-MMDD       PIC X(04) VALUE SPACES.
+000400 01  WS-FERIADO-TABLE.
+000410     03  WS-FERIADO-ENTRY       OCCURS 8 TIMES
+000420                                INDEXED BY WS-FERIADO-IDX.
+000430         05  WS-FERIADO-MMDD    PIC X(04).
+000440         05  WS-FERIADO-NOME    PIC X(20).
+000450 01  WS-FERIADO-VALUES.
+000460     03  FILLER                 PIC X(24) VALUE
+000470         '0101CONFRATERNIZACAO   '.
+000480     03  FILLER                 PIC X(24) VALUE
+000490         '0421TIRADENTES         '.
+000500     03  FILLER                 PIC X(24) VALUE
+000510         '0501DIA DO TRABALHO    '.
+000520     03  FILLER                 PIC X(24) VALUE
+000530         '0907INDEPENDENCIA      '.
+000540     03  FILLER                 PIC X(24) VALUE
+000550         '1012N SRA APARECIDA    '.
+000560     03  FILLER                 PIC X(24) VALUE
+000570         '1102FINADOS            '.
+000580     03  FILLER                 PIC X(24) VALUE
+000590         '1115PROCLAMACAO REP    '.
+000600     03  FILLER                 PIC X(24) VALUE
+000610         '1225NATAL              '.
+000620 01  WS-FERIADO-REDEF REDEFINES WS-FERIADO-VALUES.
+000630     03  WS-FERIADO-LOAD        OCCURS 8 TIMES.
+000640         05  WS-FERIADO-LOAD-MMDD    PIC X(04).
+000650         05  WS-FERIADO-LOAD-NOME    PIC X(20).
+000660 PROCEDURE DIVISION.
+000670 0000-MAIN-PROCEDURE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000690     PERFORM 2000-CLASSIFICA-DIA THRU 2000-EXIT-DIA
+000700     PERFORM 3000-VERIFICA-FERIADO THRU 3000-EXIT-FERIADO
+000710     PERFORM 4000-IMPRIME THRU 4000-EXIT-IMPRIME
+000715     PERFORM 5000-GRAVA-RUN-LOG THRU 5000-EXIT-LOG
+000720     STOP RUN.
+000730*----------------------------------------------------------*
+000740* 1000-INITIALIZE -- GET TODAY'S DATE, APPLY AN OPTIONAL      *
+000750*                    AS-OF-DATE OVERRIDE FROM SYSIN, AND LOAD  *
+000751*                    THE HOLIDAY TABLE FROM ITS VALUE CLAUSES   *
+000760*----------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     ACCEPT WS-TESTE FROM DATE YYYYMMDD
+000781     MOVE WS-TESTE (1:8) TO WS-DATA-SISTEMA
+000782     ACCEPT WS-HORA-SISTEMA FROM TIME
+000783     ACCEPT WS-DATA-OVERRIDE
+000784     IF WS-DATA-OVERRIDE NOT = SPACES
+000785         AND WS-DATA-OVERRIDE IS NUMERIC
+000786         MOVE WS-DATA-OVERRIDE TO WS-TESTE (1:8)
+000787     END-IF
+000790     MOVE WS-FERIADO-REDEF TO WS-FERIADO-TABLE
+000800     .
+000810 1000-EXIT.
+000820     EXIT.
+000830*----------------------------------------------------------*
+000840* 2000-CLASSIFICA-DIA -- DAY-OF-WEEK NUMBER AND NAME          *
+000850*----------------------------------------------------------*
+000860 2000-CLASSIFICA-DIA.
+000862     MOVE WS-TESTE (1:8) TO WS-DATA-CALC-DIA
+000864     COMPUTE WS-DIA-SEMANA-INT =
+000865         FUNCTION INTEGER-OF-DATE (WS-DATA-CALC-DIA)
+000866     COMPUTE WS-DIA-SEMANA-NUM =
+000867         FUNCTION MOD (WS-DIA-SEMANA-INT + 6, 7) + 1
+000880     EVALUATE WS-DIA-SEMANA-NUM
+000890      WHEN 1
+000900           MOVE "SEGUNDA-FEIRA" TO WS-DIA-SEMANA-NOME
+000910      WHEN 2
+000920           MOVE "TERCA-FEIRA"   TO WS-DIA-SEMANA-NOME
+000930      WHEN 3
+000940           MOVE "QUARTA-FEIRA"  TO WS-DIA-SEMANA-NOME
+000950      WHEN 4
+000960           MOVE "QUINTA-FEIRA"  TO WS-DIA-SEMANA-NOME
+000970      WHEN 5
+000980           MOVE "SEXTA-FEIRA"   TO WS-DIA-SEMANA-NOME
+000990      WHEN 6
+001000           MOVE "SABADO"        TO WS-DIA-SEMANA-NOME
+001010      WHEN 7
+001020           MOVE "DOMINGO"       TO WS-DIA-SEMANA-NOME
+001030      WHEN OTHER
+001040           MOVE "INVALIDO"      TO WS-DIA-SEMANA-NOME
+001050     END-EVALUATE
+001060     .
+001070 2000-EXIT-DIA.
+001080     EXIT.
+001090*----------------------------------------------------------*
+001100* 3000-VERIFICA-FERIADO -- SEARCH THE HOLIDAY TABLE FOR       *
+001110*                          TODAY'S MMDD                        *
+001120*----------------------------------------------------------*
+001130 3000-VERIFICA-FERIADO.
+001140     MOVE 'N' TO WS-FERIADO-SWITCH
+001150     MOVE WS-TESTE (5:4) TO WS-HOJE-MMDD
+001160     SET WS-FERIADO-IDX TO 1
+001170     SEARCH WS-FERIADO-ENTRY
+001180         VARYING WS-FERIADO-IDX
+001190         AT END
+001200             CONTINUE
+001210         WHEN WS-FERIADO-MMDD (WS-FERIADO-IDX) = WS-HOJE-MMDD
+001220             SET E-FERIADO TO TRUE
+001230     END-SEARCH
+001240     .
+001250 3000-EXIT-FERIADO.
+001260     EXIT.
+001270*----------------------------------------------------------*
+001280* 4000-IMPRIME -- DISPLAY THE DATE, DAY OF WEEK AND HOLIDAY   *
+001290*                 FLAG                                        *
+001300*----------------------------------------------------------*
+001310 4000-IMPRIME.
+001320     DISPLAY WS-TESTE
+001330     DISPLAY "DIA DA SEMANA: " WS-DIA-SEMANA-NOME
+001340     IF E-FERIADO
+001350         DISPLAY "FERIADO: " WS-FERIADO-NOME (WS-FERIADO-IDX)
+001360     ELSE
+001370         DISPLAY "FERIADO: NAO"
+001380     END-IF
+001390     .
+001400 4000-EXIT-IMPRIME.
+001410     EXIT.
+001411*----------------------------------------------------------*
+001412* 5000-GRAVA-RUN-LOG -- APPEND THE REQUESTED (POSSIBLY        *
+001413*                       OVERRIDDEN) DATE AGAINST THE ACTUAL    *
+001414*                       SYSTEM DATE TO THE RUN LOG              *
+001415*----------------------------------------------------------*
+001416 5000-GRAVA-RUN-LOG.
+001417     MOVE WS-DATA-SISTEMA  TO WS-LOG-DATA-SISTEMA
+001418     MOVE WS-TESTE (1:8)   TO WS-LOG-DATA-USADA
+001419     MOVE WS-HORA-SISTEMA  TO WS-LOG-HORA
+001419     MOVE WS-RUN-LOG-LINE  TO DISP-RUN-LOG-REC
+001420     OPEN EXTEND RUN-LOG-FILE
+001421     WRITE DISP-RUN-LOG-REC
+001422     CLOSE RUN-LOG-FILE
+001423     .
+001424 5000-EXIT-LOG.
+001425     EXIT.
+001420
+001430 END PROGRAM PROG_DISPLAY.
