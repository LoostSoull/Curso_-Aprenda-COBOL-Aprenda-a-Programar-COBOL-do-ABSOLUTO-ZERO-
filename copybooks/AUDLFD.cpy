@@ -0,0 +1,11 @@
+000100*****************************************************************
+000110* Copybook:     AUDLFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD and record layout for the shared boletim audit
+000150*               log (one line per boletim actually produced).
+000160* Modification History:
+000170*   2026-08-09 JA  Initial version.
+000180*****************************************************************
+000190 FD  AUDIT-LOG-FILE.
+000200 01  MED-AUDIT-LOG-REC          PIC X(101).
