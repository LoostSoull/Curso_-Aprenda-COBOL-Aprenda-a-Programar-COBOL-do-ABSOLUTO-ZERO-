@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* Copybook:     AUDLSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for the shared boletim audit
+000150*               log, so a grade produced months ago can still be
+000160*               shown to whoever is disputing it.
+000170* Modification History:
+000180*   2026-08-09 JA  Initial version.
+000190*****************************************************************
+000200     SELECT AUDIT-LOG-FILE ASSIGN TO "BOLETIM-AUDIT"
+000210         ORGANIZATION IS LINE SEQUENTIAL.
