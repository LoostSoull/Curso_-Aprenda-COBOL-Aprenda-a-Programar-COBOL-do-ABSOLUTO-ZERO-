@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110* Copybook:     ERRCODES
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      Standard return-code and error-identification
+000150*               fields shared by every program in this system so
+000160*               that a failure is reported the same way no matter
+000170*               which program raised it.
+000180* Modification History:
+000190*   2026-08-09 JA  Initial version.
+000200*****************************************************************
+000210 01  MED-ERROR-CONTROL.
+000220     03  MED-RETURN-CODE            PIC S9(04) COMP VALUE ZERO.
+000230         88  MED-RC-SUCCESS                  VALUE 0000.
+000240         88  MED-RC-WARNING                  VALUE 0004.
+000250         88  MED-RC-DATA-ERROR               VALUE 0008.
+000260         88  MED-RC-FILE-ERROR               VALUE 0012.
+000270         88  MED-RC-FATAL                    VALUE 0016.
+000280     03  MED-ERROR-PROGRAM          PIC X(08) VALUE SPACES.
+000290     03  MED-ERROR-CODE             PIC X(06) VALUE SPACES.
+000300     03  MED-ERROR-TEXT             PIC X(60) VALUE SPACES.
