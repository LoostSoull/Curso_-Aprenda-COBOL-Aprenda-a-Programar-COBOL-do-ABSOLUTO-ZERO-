@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* Copybook:     ERRLFD
+000120* Purpose:      FD and record layout for the shared error log.
+000130*****************************************************************
+000140 FD  ERRLOG-FILE.
+000150 01  MED-ERROR-LOG-REC.
+000160     03  MED-ERR-DATE-L             PIC 9(08).
+000170     03  MED-ERR-TIME-L             PIC 9(08).
+000180     03  MED-ERR-PROGRAM-L          PIC X(08).
+000190     03  MED-ERR-CODE-L             PIC X(06).
+000200     03  MED-ERR-RC-L               PIC 9(04).
+000210     03  MED-ERR-TEXT-L             PIC X(60).
