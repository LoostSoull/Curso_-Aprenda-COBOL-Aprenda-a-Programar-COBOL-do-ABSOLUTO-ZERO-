@@ -0,0 +1,7 @@
+000100*****************************************************************
+000110* Copybook:     ERRLSEL
+000120* Purpose:      FILE-CONTROL entry for the shared error log used
+000130*               by the common error-logging paragraph (ERRPARA).
+000140*****************************************************************
+000150     SELECT ERRLOG-FILE ASSIGN TO "ERRORLOG"
+000160         ORGANIZATION IS LINE SEQUENTIAL.
