@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110* Copybook:     ERRPARA
+000120* Purpose:      Common error-logging paragraph. Every program that
+000130*               COPYs ERRCODES into WORKING-STORAGE, ERRLSEL into
+000140*               FILE-CONTROL and ERRLFD into the FILE SECTION can
+000150*               PERFORM 9800-ERROR-LOG THRU 9800-EXIT to append a
+000160*               standard error entry instead of inventing its own
+000170*               error paragraph.
+000180*****************************************************************
+000190 9800-ERROR-LOG.
+000200     OPEN EXTEND ERRLOG-FILE
+000210     ACCEPT MED-ERR-DATE-L FROM DATE YYYYMMDD
+000220     ACCEPT MED-ERR-TIME-L FROM TIME
+000230     MOVE MED-ERROR-PROGRAM      TO MED-ERR-PROGRAM-L
+000240     MOVE MED-ERROR-CODE         TO MED-ERR-CODE-L
+000250     MOVE MED-RETURN-CODE        TO MED-ERR-RC-L
+000260     MOVE MED-ERROR-TEXT         TO MED-ERR-TEXT-L
+000270     WRITE MED-ERROR-LOG-REC
+000280     CLOSE ERRLOG-FILE
+000290     .
+000300 9800-EXIT.
+000310     EXIT.
