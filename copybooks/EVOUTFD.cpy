@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* Copybook:     EVOUTFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD and record layout for EVALOUT, the fixed-width
+000150*               EVALUATE_PROG results extract keyed by employee
+000160*               ID (see EVOUTSEL).
+000170* Modification History:
+000180*   2026-08-09 JA  Initial version.
+000190*****************************************************************
+000200 FD  EVAL-OUTPUT-FILE.
+000210 01  MED-EVAL-OUTPUT-REC.
+000220     03  MED-EVO-EMP-ID         PIC 9(06).
+000230     03  MED-EVO-MES-NOME       PIC X(10).
+000240     03  MED-EVO-PERIODO        PIC X(12).
+000241     03  MED-EVO-FISCAL-CODE    PIC X(03).
+000250     03  MED-EVO-STATUS-LABEL   PIC X(10).
