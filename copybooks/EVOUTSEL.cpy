@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* Copybook:     EVOUTSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for the fixed-width
+000150*               EVALUATE_PROG results extract picked up by the
+000160*               HR extract job.
+000170* Modification History:
+000180*   2026-08-09 JA  Initial version.
+000190*****************************************************************
+000200     SELECT EVAL-OUTPUT-FILE ASSIGN TO "EVALOUT"
+000210         ORGANIZATION IS LINE SEQUENTIAL.
