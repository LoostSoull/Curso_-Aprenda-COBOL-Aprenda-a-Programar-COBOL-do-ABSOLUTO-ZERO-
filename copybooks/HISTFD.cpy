@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* Copybook:     HISTFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD and record layout for HISTAVG, one row per
+000150*               student/subject carrying the average CALCULO_MEDIA
+000160*               produced the last time that pair was graded (see
+000170*               copybook HISTSEL). Kept as a flat PIC X record and
+000180*               formatted through a WORKING-STORAGE group before
+000190*               WRITE, the same way SEQFD/AUDLFD already do, since
+000200*               this dialect mishandles a FILLER sitting between
+000210*               other fields inside an FD record.
+000220* Modification History:
+000230*   2026-08-09 JA  Initial version.
+000240*****************************************************************
+000250 FD  HIST-AVG-FILE.
+000260 01  MED-HIST-AVG-REC           PIC X(64).
