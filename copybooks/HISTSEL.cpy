@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* Copybook:     HISTSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for HISTAVG, the persistent
+000150*               prior-term average file (one row per student/
+000160*               subject) CALCULO_MEDIA reads and rewrites to show
+000170*               an improving/declining trend on the boletim.
+000180* Modification History:
+000190*   2026-08-09 JA  Initial version.
+000200*****************************************************************
+000210     SELECT HIST-AVG-FILE ASSIGN TO "HISTAVG"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-HIST-AVG-STATUS.
