@@ -0,0 +1,43 @@
+000100*****************************************************************
+000110* Copybook:     MATFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD and record layouts for MATRICULA_BATCH's
+000150*               transaction input and consolidated result output
+000160*               (see MATSEL). The output record is kept as a flat
+000170*               PIC X record and formatted through a WORKING-
+000180*               STORAGE group before WRITE, the same way SEQFD/
+000190*               AUDLFD/HISTFD already do, since this dialect
+000200*               mishandles a FILLER sitting between other fields
+000210*               inside an FD record.
+000220* Modification History:
+000230*   2026-08-09 JA  Initial version.
+000231*   2026-08-09 JA  Added MAT-TRANS-NOME so the driver can pass
+000232*                  the student's name straight through to
+000233*                  CALCULO_MEDIA instead of depending on a
+000234*                  STUMAST lookup that has no population step
+000235*                  anywhere in this system.
+000236*   2026-08-09 JA  Added MAT-TRANS-NOTA-RECUP so a recuperacao
+000237*                  score can be fed to CALCULO_MEDIA from the
+000238*                  transaction record instead of an unattended
+000239*                  ACCEPT that would hang this batch driver.
+000240*****************************************************************
+000250 FD  MAT-TRANS-FILE.
+000260 01  MAT-TRANS-REC.
+000270     03  MAT-TRANS-ALUNO-ID     PIC 9(07).
+000275     03  MAT-TRANS-NOME         PIC X(30).
+000280     03  MAT-TRANS-MATERIA      PIC X(30).
+000290     03  MAT-TRANS-NOTA-1       PIC 9(02)V99.
+000300     03  MAT-TRANS-NOTA-2       PIC 9(02)V99.
+000310     03  MAT-TRANS-NOTA-3       PIC 9(02)V99.
+000320     03  MAT-TRANS-NOTA-4       PIC 9(02)V99.
+000321     03  MAT-TRANS-NOTA-RECUP   PIC 9(02)V99.
+000330     03  MAT-TRANS-PESO-1       PIC 9(03).
+000340     03  MAT-TRANS-PESO-2       PIC 9(03).
+000350     03  MAT-TRANS-PESO-3       PIC 9(03).
+000360     03  MAT-TRANS-PESO-4       PIC 9(03).
+000370     03  MAT-TRANS-MES          PIC 99.
+000380     03  MAT-TRANS-STATUS       PIC 99.
+000390     03  MAT-TRANS-COND-CODE    PIC S9(04)V99.
+000400 FD  MAT-OUT-FILE.
+000410 01  MED-MAT-OUT-REC            PIC X(140).
