@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* Copybook:     MATSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entries for MATRICULA_BATCH, the
+000150*               combined enrollment-record driver that CALLs
+000160*               CALCULO_MEDIA, EVALUATE_PROG and COND_CLASSIFICA
+000170*               for one enrollment transaction and writes one
+000180*               consolidated result line per record.
+000190* Modification History:
+000200*   2026-08-09 JA  Initial version.
+000210*****************************************************************
+000220     SELECT MAT-TRANS-FILE ASSIGN TO "MATRITRN"
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+000240     SELECT MAT-OUT-FILE ASSIGN TO "MATRIOUT"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
