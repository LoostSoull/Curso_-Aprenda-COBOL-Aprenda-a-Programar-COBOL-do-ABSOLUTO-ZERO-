@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* Copybook:     SEQFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD and record layout for SEQCTL, one row per
+000150*               named sequence (see SEQSEL) maintained by the
+000160*               PROG_SET sequence-number generator service.
+000170* Modification History:
+000180*   2026-08-09 JA  Initial version.
+000190*****************************************************************
+000200 FD  SEQ-COUNTER-FILE.
+000210 01  MED-SEQ-COUNTER-REC        PIC X(18).
