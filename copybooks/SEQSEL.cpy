@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110* Copybook:     SEQSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for SEQCTL, the persistent
+000150*               counter file behind the PROG_SET sequence-number
+000160*               generator service.
+000170* Modification History:
+000180*   2026-08-09 JA  Initial version.
+000190*****************************************************************
+000200     SELECT SEQ-COUNTER-FILE ASSIGN TO "SEQCTL"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-SEQ-COUNTER-STATUS.
