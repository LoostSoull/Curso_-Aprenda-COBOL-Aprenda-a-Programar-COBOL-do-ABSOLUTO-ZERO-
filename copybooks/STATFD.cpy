@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* Copybook:     STATFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD and record layout for the status-code lookup
+000150*               table read by EVALUATE_PROG (see STATSEL).
+000160* Modification History:
+000170*   2026-08-09 JA  Initial version.
+000180*****************************************************************
+000190 FD  STATUS-TABLE-FILE.
+000200 01  MED-STATUS-TABLE-REC.
+000210     03  MED-STA-CODE           PIC 99.
+000220     03  FILLER                 PIC X(01).
+000230     03  MED-STA-LABEL          PIC X(10).
