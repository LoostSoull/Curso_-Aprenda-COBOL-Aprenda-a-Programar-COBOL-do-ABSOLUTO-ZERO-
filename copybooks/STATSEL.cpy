@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* Copybook:     STATSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for the configurable status-
+000150*               code lookup table used by EVALUATE_PROG, so the
+000160*               HOMEM/MULHER/OUTRO labels can be maintained by
+000170*               site without a recompile.
+000180* Modification History:
+000190*   2026-08-09 JA  Initial version.
+000200*****************************************************************
+000210     SELECT STATUS-TABLE-FILE ASSIGN TO "STATUSTB"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-STATUS-TABLE-STATUS.
