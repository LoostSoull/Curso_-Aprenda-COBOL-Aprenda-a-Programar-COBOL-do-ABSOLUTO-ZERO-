@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110* Copybook:     STUMAST
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      Record layout for the indexed student master file
+000150*               (STUMAST), keyed by student ID, so programs can
+000160*               look a student up directly instead of requiring the
+000170*               caller to pass the full name on every call.
+000180* Modification History:
+000190*   2026-08-09 JA  Initial version.
+000200*****************************************************************
+000210 01  MED-STUDENT-MASTER-REC.
+000220     03  MED-STU-ID                 PIC 9(07).
+000230     03  MED-STU-NOME               PIC X(30).
+000240     03  MED-STU-TURMA              PIC X(10).
+000250     03  MED-STU-STATUS             PIC X(01).
+000260         88  MED-STU-ATIVO                VALUE 'A'.
+000270         88  MED-STU-TRANCADO             VALUE 'T'.
+000280         88  MED-STU-FORMADO              VALUE 'F'.
+000290         88  MED-STU-DESLIGADO            VALUE 'D'.
+000300     03  MED-STU-PERIODO-ATUAL      PIC X(10).
+000310     03  FILLER                     PIC X(20).
