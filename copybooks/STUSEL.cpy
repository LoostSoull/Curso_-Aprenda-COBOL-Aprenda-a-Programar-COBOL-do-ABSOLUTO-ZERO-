@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* Copybook:     STUSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for STUMAST, the indexed
+000150*               student master file (see copybook STUMAST) keyed
+000160*               by student ID, read by the STU_LOOKUP service
+000170*               subprogram.
+000180* Modification History:
+000190*   2026-08-09 JA  Initial version.
+000200*****************************************************************
+000210     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS DYNAMIC
+000240         RECORD KEY IS MED-STU-ID
+000250         FILE STATUS IS WS-STU-MASTER-STATUS.
