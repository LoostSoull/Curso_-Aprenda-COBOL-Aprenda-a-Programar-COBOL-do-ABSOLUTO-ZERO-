@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* Copybook:     TRANFD
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FD for TRANSCRIPT-FILE (see copybook TRANSEL).
+000150*               Kept as a flat PIC X record, sized to match
+000160*               TRANSCRP's MED-TRANSCRIPT-REC exactly, and
+000170*               formatted through a WORKING-STORAGE group before
+000180*               WRITE, the same way SEQFD/AUDLFD/HISTFD already
+000190*               do, since this dialect mishandles a FILLER
+000200*               sitting between other fields inside an FD record.
+000210* Modification History:
+000220*   2026-08-09 JA  Initial version -- factored out of
+000230*                  CALC_MEDIA_BATCH so BOLETIM_INQUIRY can read
+000240*                  the same file through the same FD.
+000250*****************************************************************
+000260 FD  TRANSCRIPT-FILE.
+000270 01  TRANSCRIPT-FILE-REC        PIC X(759).
