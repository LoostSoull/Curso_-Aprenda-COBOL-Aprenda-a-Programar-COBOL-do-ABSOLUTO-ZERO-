@@ -0,0 +1,35 @@
+000100*****************************************************************
+000110* Copybook:     TRANSCRP
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      Consolidated student transcript (historico)
+000150*               grouping every subject a student is enrolled in
+000160*               under one record, replacing the single WS-MATERIA
+000170*               field CALCULO_MEDIA used to receive per call.
+000180*               MED-HIST-PRIOR-MEDIA / MED-HIST-TREND carry the
+000190*               prior-term average and trend flag for a subject so
+000200*               the boletim can show improving/declining students.
+000210* Modification History:
+000220*   2026-08-09 JA  Initial version.
+000230*****************************************************************
+000240 01  MED-TRANSCRIPT-REC.
+000250     03  MED-HIST-ALUNO-ID          PIC 9(07).
+000260     03  MED-HIST-NOME              PIC X(30).
+000270     03  MED-HIST-TURMA             PIC X(10).
+000280     03  MED-HIST-PERIODO           PIC X(10).
+000290     03  MED-HIST-QTD-MATERIAS      PIC 9(02).
+000300     03  MED-HIST-MATERIAS OCCURS 10 TIMES
+000310             INDEXED BY MED-HIST-IDX.
+000330         05  MED-HIST-MATERIA       PIC X(30).
+000340         05  MED-HIST-NOTA-1        PIC 9(02)V99.
+000350         05  MED-HIST-NOTA-2        PIC 9(02)V99.
+000360         05  MED-HIST-NOTA-3        PIC 9(02)V99.
+000370         05  MED-HIST-NOTA-4        PIC 9(02)V99.
+000380         05  MED-HIST-MEDIA         PIC 9(02)V99.
+000390         05  MED-HIST-PRIOR-MEDIA   PIC 9(02)V99.
+000400         05  MED-HIST-TREND         PIC X(01).
+000410             88  MED-HIST-MELHORANDO     VALUE 'M'.
+000420             88  MED-HIST-PIORANDO       VALUE 'P'.
+000430             88  MED-HIST-ESTAVEL        VALUE 'E'.
+000440             88  MED-HIST-SEM-HISTORICO  VALUE 'S'.
+000450         05  MED-HIST-SITUACAO      PIC X(15).
