@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110* Copybook:     TRANSEL
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Date-Written: 2026-08-09
+000140* Purpose:      FILE-CONTROL entry for TRANSCRIPT-FILE, the
+000150*               consolidated transcript CALC_MEDIA_BATCH writes
+000160*               one record per student (see copybook TRANFD), now
+000170*               also read by BOLETIM_INQUIRY.
+000180* Modification History:
+000190*   2026-08-09 JA  Initial version -- factored out of
+000200*                  CALC_MEDIA_BATCH so BOLETIM_INQUIRY can read
+000210*                  the same file through the same FD.
+000211*   2026-08-09 JA  Added FILE STATUS IS WS-TRAN-STATUS, same as
+000212*                  HISTSEL/SEQSEL/STATSEL/STUSEL, so a program
+000213*                  reading TRANSCRIPT-FILE before it has ever
+000214*                  been written can check the OPEN instead of
+000215*                  abending. Every program that COPYs this entry
+000216*                  must declare WS-TRAN-STATUS PIC X(02) in its
+000217*                  WORKING-STORAGE.
+000220*****************************************************************
+000230     SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT"
+000235         ORGANIZATION IS LINE SEQUENTIAL
+000237         FILE STATUS IS WS-TRAN-STATUS.
