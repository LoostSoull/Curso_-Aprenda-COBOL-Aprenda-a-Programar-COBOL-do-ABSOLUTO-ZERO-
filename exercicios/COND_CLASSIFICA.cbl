@@ -0,0 +1,55 @@
+000100*****************************************************************
+000110* Program:      COND_CLASSIFICA
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2026-08-09
+000150* Date-Compiled:
+000160* Purpose:      CALLable classification of a respondent code
+000170*               (1=HOMEM, 2=MULHER, 3=OUTRO, 4=NAO BINARIO,
+000180*               5=PREFIRO NAO INFORMAR) into its label, split out
+000190*               of PROG_CONDICAO's P300-TESTE the same way
+000200*               EVALUATE_PROG was split from EVALUATE_PROG_BATCH,
+000210*               so the classification can be CALLed from any
+000220*               driver -- PROG_CONDICAO itself or the combined
+000230*               enrollment-record driver -- instead of only from
+000240*               a standalone respondent-transaction run.
+000250* Modification History:
+000260*   2026-08-09 JA  Initial version.
+000270* Tectonics: cobc
+000280*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. COND_CLASSIFICA.
+000310 ENVIRONMENT DIVISION.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-SWITCHES.
+000350     03  WS-CODIGO-VALIDO       PIC X(01) VALUE 'S'.
+000360         88  CODIGO-INVALIDO          VALUE 'N'.
+000370 LINKAGE SECTION.
+000380 01  COND-PARAMETRES.
+000390     03  COND-CODE              PIC S9(04)V99.
+000400     03  COND-LABEL             PIC X(20).
+000410     03  COND-VALIDO            PIC X(01).
+000420         88  COND-CODIGO-ACHOU        VALUE 'S'.
+000430         88  COND-CODIGO-NAO-ACHOU    VALUE 'N'.
+000440 PROCEDURE DIVISION USING COND-PARAMETRES.
+000450 MAIN-PROCEDURE.
+000460     MOVE SPACES TO COND-LABEL
+000470     SET COND-CODIGO-ACHOU TO TRUE
+000480     EVALUATE COND-CODE
+000490         WHEN 1
+000500             MOVE 'HOMEM' TO COND-LABEL
+000510         WHEN 2
+000520             MOVE 'MULHER' TO COND-LABEL
+000530         WHEN 3
+000540             MOVE 'OUTRO' TO COND-LABEL
+000550         WHEN 4
+000560             MOVE 'NAO BINARIO' TO COND-LABEL
+000570         WHEN 5
+000580             MOVE 'PREFIRO NAO INFORMAR' TO COND-LABEL
+000590         WHEN OTHER
+000600             SET COND-CODIGO-NAO-ACHOU TO TRUE
+000610     END-EVALUATE
+000620     GOBACK
+000630     .
+000640 END PROGRAM COND_CLASSIFICA.
