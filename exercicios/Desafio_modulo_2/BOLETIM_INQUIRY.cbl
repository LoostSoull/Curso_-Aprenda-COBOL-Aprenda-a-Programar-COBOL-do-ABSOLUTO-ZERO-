@@ -0,0 +1,162 @@
+000100*****************************************************************
+000110* Program:      BOLETIM_INQUIRY
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2026-08-09
+000150* Date-Compiled:
+000160* Purpose:      Online inquiry transaction for looking up a
+000170*               student's current boletim. Accepts a student ID
+000180*               from the terminal, scans the consolidated
+000190*               TRANSCRIPT-FILE CALC_MEDIA_BATCH produces (see
+000200*               copybooks TRANSEL/TRANFD/TRANSCRP) for that
+000210*               student's most recent transcript and displays
+000220*               every subject on it, instead of requiring someone
+000230*               to grep the raw transcript file by hand. Written
+000240*               as a conventional pseudo-conversational ACCEPT/
+000250*               READ/DISPLAY loop -- one inquiry per ACCEPT, same
+000260*               as a CICS pseudo-conversational transaction would
+000270*               be driven one pass per terminal input -- since
+000280*               EXEC CICS is not part of this dialect.
+000290* Modification History:
+000300*   2026-08-09 JA  Initial version.
+000301*   2026-08-09 JA  2000-LOCALIZA-ALUNO now checks WS-TRAN-STATUS
+000302*                  after OPEN INPUT TRANSCRIPT-FILE, same as
+000303*                  CALCULO_MEDIA's 0550-CARREGA-HISTORICO, so a
+000304*                  deployment where CALC_MEDIA_BATCH hasn't run
+000305*                  yet reports "no boletim" instead of abending.
+000306*   2026-08-09 JA  Corrected 2000-LOCALIZA-ALUNO's header comment
+000307*                  -- CALC_MEDIA_BATCH OPENs TRANSCRIPT-FILE for
+000308*                  OUTPUT, not EXTEND, so it holds only the
+000309*                  latest run's transcripts; the old wording
+000310*                  wrongly implied a reader could see history
+000311*                  from earlier runs.
+000310* Tectonics: cobc
+000320*****************************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. BOLETIM_INQUIRY.
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     COPY TRANSEL.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410     COPY TRANFD.
+000420 WORKING-STORAGE SECTION.
+000430     COPY TRANSCRP.
+000440 01  WS-SWITCHES.
+000450     03  WS-EOF-TRANSCRIPT      PIC X(01) VALUE 'N'.
+000460         88  FIM-DO-TRANSCRIPT        VALUE 'S'.
+000470     03  WS-ACHOU-ALUNO         PIC X(01) VALUE 'N'.
+000480         88  INQ-ACHOU-ALUNO          VALUE 'S'.
+000490         88  INQ-NAO-ACHOU-ALUNO      VALUE 'N'.
+000500     03  WS-FIM-INQUIRY         PIC X(01) VALUE 'N'.
+000510         88  FIM-DA-INQUIRY           VALUE 'S'.
+000515 01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
+000520 01  WS-ALUNO-ID-INQ            PIC 9(07) VALUE ZERO.
+000525 01  WS-TRANSCRIPT-ID-CHECK     PIC 9(07).
+000530 01  WS-MAT-IDX                 PIC 9(02) COMP VALUE ZERO.
+000540 PROCEDURE DIVISION.
+000550 0000-MAIN-PROCEDURE.
+000560     PERFORM 1000-PROCESSA-INQUIRY THRU 1000-EXIT-INQUIRY
+000570         UNTIL FIM-DA-INQUIRY
+000580     STOP RUN.
+000590*----------------------------------------------------------*
+000600* 1000-PROCESSA-INQUIRY -- ONE PASS OF THE INQUIRY TRANSACTION: *
+000610*     ACCEPT A STUDENT ID (ZERO ENDS THE SESSION), SCAN THE     *
+000620*     TRANSCRIPT FILE FOR IT AND DISPLAY WHAT IT FINDS.         *
+000630*----------------------------------------------------------*
+000640 1000-PROCESSA-INQUIRY.
+000650     DISPLAY "INFORME O ID DO ALUNO (0 PARA TERMINAR): "
+000660     ACCEPT WS-ALUNO-ID-INQ
+000670     IF WS-ALUNO-ID-INQ = ZERO
+000680        SET FIM-DA-INQUIRY TO TRUE
+000690     ELSE
+000700        PERFORM 2000-LOCALIZA-ALUNO THRU 2000-EXIT-LOCALIZA
+000710        IF INQ-ACHOU-ALUNO
+000720           PERFORM 3000-EXIBE-BOLETIM THRU 3000-EXIT-EXIBE
+000730        ELSE
+000740           DISPLAY "ALUNO " WS-ALUNO-ID-INQ
+000750               " NAO TEM TRANSCRIPT REGISTRADO."
+000760        END-IF
+000770     END-IF
+000780     .
+000790 1000-EXIT-INQUIRY.
+000800     EXIT.
+000810*----------------------------------------------------------*
+000820* 2000-LOCALIZA-ALUNO -- SCAN TRANSCRIPT-FILE FOR THE LAST      *
+000830*     MATCHING RECORD FOR WS-ALUNO-ID-INQ. CALC_MEDIA_BATCH     *
+000840*     OPENs TRANSCRIPT-FILE FOR OUTPUT, SO IT HOLDS ONLY THE    *
+000841*     LATEST RUN'S TRANSCRIPTS -- THERE IS NO EARLIER RUN'S     *
+000842*     DATA LEFT TO APPEND AFTER. WITHIN THAT ONE RUN A STUDENT  *
+000843*     WITH MULTIPLE TRANSCRIPT GROUPS KEEPS THE LAST ONE READ.  *
+000850*----------------------------------------------------------*
+000860 2000-LOCALIZA-ALUNO.
+000870     SET INQ-NAO-ACHOU-ALUNO TO TRUE
+000880     MOVE 'N' TO WS-EOF-TRANSCRIPT
+000890     OPEN INPUT TRANSCRIPT-FILE
+000895     IF WS-TRAN-STATUS = "00"
+000900        PERFORM 2100-LE-TRANSCRIPT THRU 2100-EXIT-LE
+000910            UNTIL FIM-DO-TRANSCRIPT
+000920        CLOSE TRANSCRIPT-FILE
+000925     END-IF
+000930     .
+000940 2000-EXIT-LOCALIZA.
+000950     EXIT.
+000960*----------------------------------------------------------*
+000970* 2100-LE-TRANSCRIPT -- READ ONE TRANSCRIPT RECORD AND KEEP IT  *
+000980*     IN MED-TRANSCRIPT-REC WHEN THE STUDENT ID MATCHES.        *
+000990*----------------------------------------------------------*
+001000 2100-LE-TRANSCRIPT.
+001010     READ TRANSCRIPT-FILE
+001020         AT END
+001030             SET FIM-DO-TRANSCRIPT TO TRUE
+001040         NOT AT END
+001050             MOVE TRANSCRIPT-FILE-REC (1:7) TO
+001055                 WS-TRANSCRIPT-ID-CHECK
+001060             IF WS-TRANSCRIPT-ID-CHECK = WS-ALUNO-ID-INQ
+001070                MOVE TRANSCRIPT-FILE-REC TO MED-TRANSCRIPT-REC
+001075                SET INQ-ACHOU-ALUNO TO TRUE
+001080             END-IF
+001090     END-READ
+001100     .
+001110 2100-EXIT-LE.
+001120     EXIT.
+001130*----------------------------------------------------------*
+001140* 3000-EXIBE-BOLETIM -- DISPLAY THE TRANSCRIPT HELD IN          *
+001150*     MED-TRANSCRIPT-REC, ONE LINE PER SUBJECT.                 *
+001160*----------------------------------------------------------*
+001170 3000-EXIBE-BOLETIM.
+001180     DISPLAY "***** BOLETIM DO ALUNO *****"
+001190     DISPLAY "ALUNO: " MED-HIST-ALUNO-ID " " MED-HIST-NOME
+001200     DISPLAY "TURMA: " MED-HIST-TURMA
+001210         " PERIODO: " MED-HIST-PERIODO
+001220     PERFORM 3100-EXIBE-MATERIA THRU 3100-EXIT-MATERIA
+001230         VARYING WS-MAT-IDX FROM 1 BY 1
+001240         UNTIL WS-MAT-IDX > MED-HIST-QTD-MATERIAS
+001250     DISPLAY "*****************************"
+001260     .
+001270 3000-EXIT-EXIBE.
+001280     EXIT.
+001290*----------------------------------------------------------*
+001300* 3100-EXIBE-MATERIA -- DISPLAY ONE SUBJECT LINE OF THE         *
+001310*     TRANSCRIPT, INCLUDING ITS TREND AGAINST THE PRIOR TERM.   *
+001320*----------------------------------------------------------*
+001330 3100-EXIBE-MATERIA.
+001340     DISPLAY "  MATERIA: " MED-HIST-MATERIA (WS-MAT-IDX)
+001350         " MEDIA: "    MED-HIST-MEDIA (WS-MAT-IDX)
+001360         " SITUACAO: " MED-HIST-SITUACAO (WS-MAT-IDX)
+001370     EVALUATE TRUE
+001380         WHEN MED-HIST-MELHORANDO (WS-MAT-IDX)
+001390             DISPLAY "    TENDENCIA: MELHORANDO"
+001400         WHEN MED-HIST-PIORANDO (WS-MAT-IDX)
+001410             DISPLAY "    TENDENCIA: PIORANDO"
+001420         WHEN MED-HIST-ESTAVEL (WS-MAT-IDX)
+001430             DISPLAY "    TENDENCIA: ESTAVEL"
+001440         WHEN OTHER
+001450             DISPLAY "    TENDENCIA: SEM HISTORICO"
+001460     END-EVALUATE
+001470     .
+001480 3100-EXIT-MATERIA.
+001490     EXIT.
+001500
+001510 END PROGRAM BOLETIM_INQUIRY.
