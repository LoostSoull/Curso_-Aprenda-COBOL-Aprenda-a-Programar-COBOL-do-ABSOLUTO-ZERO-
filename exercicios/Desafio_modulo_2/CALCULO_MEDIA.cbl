@@ -1,60 +1,676 @@
-*>****************************************************************
-*> Author:
-*> Date:
-*> Purpose:
-*> Tectonics: cobc
-*>*****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CALCULO_MEDIA.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-LINKAGE SECTION.
-01 PARAMETRES.
-
-   03 WS-NOME     PIC X(30).
-   03 WS-MATERIA  PIC X(30).
-   03 WS-NOTA_1   PIC 99.
-   03 WS-NOTA_2   PIC 99.
-   03 WS-NOTA_3   PIC 99.
-   03 WS-NOTA_4   PIC 99.
-   03 WS-RESULT   PIC 99.
-
-
-PROCEDURE DIVISION USING PARAMETRES.
-MAIN-PROCEDURE.
-
-*>VALIDA SE AS VARIAVEIS RECEBERAM NUMEROS
-
-IF FUNCTION NUMVAL-C(WS-NOTA_1) = 0 OR
-   FUNCTION NUMVAL-C(WS-NOTA_2) = 0 OR
-   FUNCTION NUMVAL-C(WS-NOTA_3) = 0 OR
-   FUNCTION NUMVAL-C(WS-NOTA_4) = 0
-   DISPLAY "PELO MENOS UMA DAS VARIAVEIS NAO CONTEM UM NUMERO"
-   GOBACK
-
-ELSE
-
-   IF WS-RESULT >= 7 THEN
-
-          DISPLAY "**************** B O L E T I M *************************** "
-          DISPLAY "* NOME DO ALUNO: "   WS-NOME
-          DISPLAY "* MATERIA: "         WS-MATERIA
-          DISPLAY "* A SUA MEDIA FOI: " WS-RESULT
-          DISPLAY " APROVADO!"
-          DISPLAY "********************************************************** "
-          DISPLAY " PARABENS!"
-   ELSE
-          DISPLAY "**************** B O L E T I M *************************** "
-          DISPLAY "* NOME DO ALUNO: "   WS-NOME
-          DISPLAY "* MATERIA: "         WS-MATERIA
-          DISPLAY "* A SUA MEDIA FOI: " WS-RESULT
-          DISPLAY "* REPROVADO!"
-          DISPLAY "********************************************************** "
-          DISPLAY " ESTUDE MAIS NO PROXIMO SEMESTRE!"
-
-   GOBACK
-END-IF.
-
-
-
-END PROGRAM CALCULO_MEDIA.
+000100*****************************************************************
+000110* Program:      CALCULO_MEDIA
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-03-07
+000150* Date-Compiled:
+000160* Purpose:      Receives one student/subject/four-notas record via
+000170*               PARAMETRES, averages the notas and prints a
+000180*               BOLETIM showing APROVADO or REPROVADO.
+000190* Modification History:
+000200*   2026-08-09 JA  Write every BOLETIM to a sequential report
+000210*                  file (BOLETIM-RPT) in addition to DISPLAY.
+000220*   2026-08-09 JA  PARAMETRES now carries the four notas as
+000230*                  PIC 9(02)V99 (one decimal place is the norm
+000240*                  for our 0-10 grading scale) and MAIN-PROCEDURE
+000250*                  now computes WS-RESULT as the simple average
+000260*                  of the four notas instead of requiring the
+000270*                  caller to pre-average them, so a batch driver
+000280*                  can pass raw notas straight from the roster.
+000281*   2026-08-09 JA  PARAMETRES extended with WS-PESO_1 THRU
+000282*                  WS-PESO_4 (weight percentages). When the
+000283*                  caller supplies weights that total 100,
+000284*                  2000-CALCULA-MEDIA computes a weighted
+000285*                  average instead of the plain 25/25/25/25
+000286*                  split used for disciplines that weight the
+000287*                  final exam more heavily than the others.
+000288*   2026-08-09 JA  Added 1500-VALIDA-FAIXA: any nota outside
+000289*                  0-10 is now rejected before the averaging
+000290*                  logic runs, naming which nota field failed.
+000291*   2026-08-09 JA  Added 3500-VERIFICA-RECUPERACAO: a media
+000292*                  between 5.00 and 6.99 now goes to EM
+000293*                  RECUPERACAO instead of straight REPROVADO --
+000294*                  the student is prompted for a recovery-exam
+000295*                  score and WS-RESULT is recomputed as the
+000296*                  average of the two before the boletim prints.
+000297*   2026-08-09 JA  Added 5500-GRAVA-AUDITORIA: every boletim
+000298*                  written now also appends a line (student,
+000299*                  subject, result, run date/time) to the shared
+000300*                  BOLETIM-AUDIT log so a grade can be traced
+000301*                  back to the run that produced it.
+000302*   2026-08-09 JA  PARAMETRES extended with WS-MES/WS-PERIODO.
+000303*                  1800-DETERMINA-PERIODO calls EVALUATE_PROG's
+000304*                  month lookup so every boletim is stamped with
+000305*                  the academic bimestre it was graded in.
+000306*   2026-08-09 JA  The invalid-nota and out-of-range GOBACK paths
+000307*                  now also log to the shared ERRORLOG via
+000308*                  ERRCODES/ERRLSEL/ERRLFD/ERRPARA before
+000309*                  returning, instead of only a DISPLAY message.
+000310*   2026-08-09 JA  Added the missing GOBACK after the APROVADO
+000311*                  boletim is written -- without it MAIN-PROCEDURE
+000312*                  fell through into every later paragraph,
+000313*                  re-writing the boletim and audit log a second
+000314*                  and third time for every approved student.
+000315*   2026-08-09 JA  PARAMETRES extended with WS-STATUS-BOLETIM so
+000316*                  the caller can tell a produced boletim from a
+000317*                  rejected record (invalid nota or nota out of
+000318*                  the 0-10 faixa) instead of reusing a stale
+000319*                  WS-RESULT from the prior call.
+000321*   2026-08-09 JA  Added 9700-GRAVA-EXCECAO: both GOBACK paths
+000322*                  now also append a line (student, subject,
+000323*                  which nota failed) to the new EXCEPTION-FILE
+000324*                  before returning, instead of just a DISPLAY
+000325*                  message and an ERRORLOG entry with no detail
+000326*                  on which field was bad.
+000327*   2026-08-09 JA  Passing-grade threshold is now read once per
+000328*                  run unit from THRESHOLD-PARM-FILE instead of
+000329*                  being hardcoded at 7 -- some disciplines and
+000330*                  some school years use a 6.00 cutoff instead.
+000331*                  WS-PASSING-THRESHOLD defaults to 7 when the
+000332*                  parameter file is missing or empty.
+000333*   2026-08-09 JA  PARAMETRES extended with WS-ALUNO-ID. When the
+000334*                  caller supplies a nonzero student ID, the new
+000335*                  0600-LOOKUP-ALUNO CALLs STU_LOOKUP against the
+000336*                  indexed STUMAST file and overwrites WS-NOME
+000337*                  with the master record's name, so a caller can
+000338*                  pass just the ID instead of the full name on
+000339*                  every call. An ID not found on STUMAST is
+000340*                  rejected the same way an invalid nota is.
+000341*   2026-08-09 JA  Added 5700-GRAVA-CSV: every boletim written
+000342*                  now also appends a line (student ID, subject,
+000343*                  four notas, result, status) to a new CSV
+000344*                  export file, in the column order the school's
+000345*                  web portal upload screen expects, so grades
+000346*                  can go out to parents without retyping.
+000347*   2026-08-09 JA  PARAMETRES extended with WS-MEDIA-ANTERIOR and
+000348*                  WS-TENDENCIA. 1600-VERIFICA-TENDENCIA looks the
+000349*                  student/subject up in the new HISTAVG file (the
+000350*                  average CALCULO_MEDIA produced the last time
+000351*                  that pair was graded) to classify the boletim
+000352*                  as MELHORANDO/PIORANDO/ESTAVEL/SEM HISTORICO,
+000353*                  then the current WS-RESULT replaces that row
+000354*                  for the next term.
+000290* Tectonics: cobc
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. CALCULO_MEDIA.
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT BOLETIM-REPORT ASSIGN TO "BOLETIM-RPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000373     SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTRPT"
+000374         ORGANIZATION IS LINE SEQUENTIAL.
+000375     SELECT THRESHOLD-PARM-FILE ASSIGN TO "THRESHOLD"
+000376         ORGANIZATION IS LINE SEQUENTIAL
+000377         FILE STATUS IS WS-THRESH-STATUS.
+000378     SELECT CSV-EXPORT-FILE ASSIGN TO "BOLETIM-CSV"
+000379         ORGANIZATION IS LINE SEQUENTIAL.
+000371     COPY AUDLSEL.
+000372     COPY ERRLSEL.
+000381     COPY HISTSEL.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  BOLETIM-REPORT.
+000410 01  BOLETIM-REPORT-REC         PIC X(120).
+000413 FD  EXCEPTION-FILE.
+000414 01  EXCEPTION-REC              PIC X(102).
+000415 FD  THRESHOLD-PARM-FILE.
+000416 01  THRESHOLD-PARM-REC         PIC 9(02).
+000417 FD  CSV-EXPORT-FILE.
+000418 01  CSV-EXPORT-REC             PIC X(90).
+000411     COPY AUDLFD.
+000412     COPY ERRLFD.
+000419     COPY HISTFD.
+000420 WORKING-STORAGE SECTION.
+000421     COPY ERRCODES.
+000430*----------------------------------------------------------*
+000440* BOLETIM REPORT LINE (MOVED INTO BOLETIM-REPORT-REC)       *
+000450*----------------------------------------------------------*
+000460 01  WS-BOLETIM-LINE.
+000470     03  WS-RPT-NOME            PIC X(30).
+000480     03  FILLER                 PIC X(02) VALUE SPACES.
+000490     03  WS-RPT-MATERIA         PIC X(30).
+000500     03  FILLER                 PIC X(02) VALUE SPACES.
+000510     03  WS-RPT-RESULT          PIC Z9.99.
+000520     03  FILLER                 PIC X(02) VALUE SPACES.
+000530     03  WS-RPT-STATUS          PIC X(16).
+000531     03  FILLER                 PIC X(02) VALUE SPACES.
+000534     03  WS-RPT-PERIODO         PIC X(12).
+000535     03  FILLER                 PIC X(02) VALUE SPACES.
+000536     03  WS-RPT-TENDENCIA       PIC X(14).
+000532 01  WS-FAIXA-SWITCH            PIC X(01) VALUE 'N'.
+000533     88  NOTA-FORA-DA-FAIXA           VALUE 'S'.
+000533 01  WS-CAMPO-INVALIDO          PIC X(10) VALUE SPACES.
+000533*----------------------------------------------------------*
+000533* PASSING-GRADE THRESHOLD (LOADED FROM THRESHOLD-PARM-FILE   *
+000533*     ONCE, ON THE FIRST CALL INTO THIS RUN UNIT).           *
+000533*----------------------------------------------------------*
+000533 01  WS-PASSING-THRESHOLD       PIC 9(02) VALUE 7.
+000533 01  WS-THRESH-STATUS           PIC X(02) VALUE SPACES.
+000533 01  WS-PRIMEIRA-CHAMADA        PIC X(01) VALUE 'S'.
+000533     88  PRIMEIRA-CHAMADA             VALUE 'S'.
+000537*----------------------------------------------------------*
+000537* PRIOR-TERM AVERAGE TABLE -- LOADED FROM HISTAVG ONCE ON   *
+000537*     THE FIRST CALL, KEPT CURRENT IN WORKING STORAGE AND   *
+000537*     REWRITTEN TO HISTAVG AFTER EVERY BOLETIM SO THE NEXT  *
+000537*     RUN SEES THIS TERM'S AVERAGE AS THE PRIOR ONE.        *
+000537*----------------------------------------------------------*
+000537 01  WS-TENDENCIA-LABEL         PIC X(14) VALUE SPACES.
+000537 01  WS-HIST-REC-LINE.
+000537     03  WS-HIST-REC-NOME       PIC X(30).
+000537     03  WS-HIST-REC-MATERIA    PIC X(30).
+000537     03  WS-HIST-REC-MEDIA      PIC 9(02)V99.
+000537 01  WS-HIST-AVG-STATUS         PIC X(02) VALUE SPACES.
+000537 01  WS-HIST-ACHOU-SWITCH       PIC X(01) VALUE 'N'.
+000537     88  ACHOU-HISTORICO              VALUE 'S'.
+000537 01  WS-HIST-TABLE-QTD          PIC 9(03) COMP VALUE ZERO.
+000537 01  WS-HIST-TABLE.
+000537     03  WS-HIST-ENTRY          OCCURS 1 TO 500 TIMES
+000537                                DEPENDING ON WS-HIST-TABLE-QTD
+000537                                INDEXED BY WS-HIST-IDX.
+000537         05  WS-HIST-NOME       PIC X(30).
+000537         05  WS-HIST-MATERIA    PIC X(30).
+000537         05  WS-HIST-MEDIA      PIC 9(02)V99.
+000533*----------------------------------------------------------*
+000533* EXCEPTION LINE (MOVED INTO EXCEPTION-REC) -- ONE LINE PER *
+000533*     RECORD CALCULO_MEDIA REJECTS AND GOBACKS ON.          *
+000533*----------------------------------------------------------*
+000533 01  WS-EXCEPTION-LINE.
+000533     03  WS-EXC-DATE            PIC 9(08).
+000533     03  FILLER                 PIC X(01) VALUE SPACE.
+000533     03  WS-EXC-NOME            PIC X(30).
+000533     03  FILLER                 PIC X(01) VALUE SPACE.
+000533     03  WS-EXC-MATERIA         PIC X(30).
+000533     03  FILLER                 PIC X(01) VALUE SPACE.
+000533     03  WS-EXC-CAMPO           PIC X(10).
+000533     03  FILLER                 PIC X(01) VALUE SPACE.
+000533     03  WS-EXC-MOTIVO          PIC X(20).
+000533*----------------------------------------------------------*
+000533* CSV EXPORT LINE (MOVED INTO CSV-EXPORT-REC) -- ONE LINE    *
+000533*     PER BOLETIM, IN THE COLUMN ORDER THE WEB PORTAL'S      *
+000533*     UPLOAD SCREEN EXPECTS.                                 *
+000533*----------------------------------------------------------*
+000533 01  WS-CSV-LINE                PIC X(90) VALUE SPACES.
+000533 01  WS-CSV-NOTA-1              PIC Z9.99.
+000533 01  WS-CSV-NOTA-2              PIC Z9.99.
+000533 01  WS-CSV-NOTA-3              PIC Z9.99.
+000533 01  WS-CSV-NOTA-4              PIC Z9.99.
+000534*----------------------------------------------------------*
+000535* AUDIT LOG LINE (MOVED INTO MED-AUDIT-LOG-REC)             *
+000536*----------------------------------------------------------*
+000537 01  WS-AUDIT-LINE.
+000538     03  MED-AUD-DATE           PIC 9(08).
+000539     03  MED-AUD-TIME           PIC 9(08).
+000540     03  FILLER                 PIC X(01) VALUE SPACE.
+000541     03  MED-AUD-NOME           PIC X(30).
+000542     03  FILLER                 PIC X(01) VALUE SPACE.
+000543     03  MED-AUD-MATERIA        PIC X(30).
+000544     03  FILLER                 PIC X(01) VALUE SPACE.
+000545     03  MED-AUD-RESULT         PIC Z9.99.
+000546     03  FILLER                 PIC X(01) VALUE SPACE.
+000547     03  MED-AUD-STATUS         PIC X(16).
+000535 01  WS-NOTA-RECUPERACAO        PIC 9(02)V99 VALUE ZERO.
+000536 01  WS-EVAL-PARM.
+000537     03  WS-EVAL-MES            PIC 99.
+000538     03  WS-EVAL-STATUS         PIC 99.
+000539     03  WS-EVAL-MES-NOME       PIC X(10).
+000541     03  WS-EVAL-PERIODO        PIC X(12).
+000543     03  WS-EVAL-FISCAL-CODE    PIC X(03).
+000542     03  WS-EVAL-STATUS-LABEL   PIC X(10).
+000544*----------------------------------------------------------*
+000544* STU_LOOKUP CALL PARAMETER -- SEE PROGRAM STU_LOOKUP.       *
+000544*----------------------------------------------------------*
+000544 01  STU-LOOKUP-PARM.
+000544     03  STU-LOOKUP-ID          PIC 9(07).
+000544     03  STU-LOOKUP-NOME        PIC X(30).
+000544     03  STU-LOOKUP-TURMA       PIC X(10).
+000544     03  STU-LOOKUP-STATUS      PIC X(01).
+000544     03  STU-LOOKUP-FOUND       PIC X(01).
+000544         88  STU-LOOKUP-ACHOU         VALUE 'S'.
+000544         88  STU-LOOKUP-NAO-ACHOU     VALUE 'N'.
+000540 LINKAGE SECTION.
+000550 01  PARAMETRES.
+000560     03  WS-NOME                PIC X(30).
+000570     03  WS-MATERIA             PIC X(30).
+000580     03  WS-NOTA_1              PIC 9(02)V99.
+000590     03  WS-NOTA_2              PIC 9(02)V99.
+000600     03  WS-NOTA_3              PIC 9(02)V99.
+000610     03  WS-NOTA_4              PIC 9(02)V99.
+000611     03  WS-NOTA-RECUP-PARM     PIC 9(02)V99.
+000620     03  WS-RESULT              PIC 9(02)V99.
+000621     03  WS-PESO_1              PIC 9(03).
+000622     03  WS-PESO_2              PIC 9(03).
+000623     03  WS-PESO_3              PIC 9(03).
+000624     03  WS-PESO_4              PIC 9(03).
+000625     03  WS-MES                 PIC 99.
+000626     03  WS-PERIODO             PIC X(12).
+000627     03  WS-STATUS-BOLETIM      PIC X(01).
+000628         88  BOLETIM-PRODUZIDO        VALUE 'S'.
+000629         88  BOLETIM-REJEITADO        VALUE 'N'.
+000629     03  WS-LIMITE-APROVACAO    PIC 9(02).
+000629     03  WS-ALUNO-ID            PIC 9(07).
+000631     03  WS-MEDIA-ANTERIOR      PIC 9(02)V99.
+000632     03  WS-TENDENCIA           PIC X(01).
+000633         88  TENDENCIA-MELHORANDO    VALUE 'M'.
+000634         88  TENDENCIA-PIORANDO      VALUE 'P'.
+000635         88  TENDENCIA-ESTAVEL       VALUE 'E'.
+000636         88  TENDENCIA-SEM-HISTORICO VALUE 'S'.
+000630 PROCEDURE DIVISION USING PARAMETRES.
+000640 MAIN-PROCEDURE.
+000641     IF PRIMEIRA-CHAMADA
+000642        PERFORM 0500-LE-THRESHOLD THRU 0500-EXIT-THRESHOLD
+000643        PERFORM 0550-CARREGA-HISTORICO THRU 0550-EXIT-HIST
+000644        MOVE 'N' TO WS-PRIMEIRA-CHAMADA
+000645     END-IF
+000645     MOVE WS-PASSING-THRESHOLD TO WS-LIMITE-APROVACAO
+000646     IF WS-ALUNO-ID NOT = ZERO
+000647        PERFORM 0600-LOOKUP-ALUNO THRU 0600-EXIT-LOOKUP
+000648        IF STU-LOOKUP-NAO-ACHOU
+000649           MOVE "CALCMEDI" TO MED-ERROR-PROGRAM
+000650           MOVE "NOID"     TO MED-ERROR-CODE
+000651           MOVE "ALUNO ID NAO ENCONTRADO NO STUMAST" TO
+000652               MED-ERROR-TEXT
+000652           SET MED-RC-DATA-ERROR TO TRUE
+000653           PERFORM 9800-ERROR-LOG THRU 9800-EXIT
+000654           MOVE "ALUNO_ID" TO WS-CAMPO-INVALIDO
+000655           PERFORM 9700-GRAVA-EXCECAO THRU 9700-EXIT
+000656           SET BOLETIM-REJEITADO TO TRUE
+000657           GOBACK
+000658        END-IF
+000659        MOVE STU-LOOKUP-NOME TO WS-NOME
+000660     END-IF
+000650*>VALIDA SE AS VARIAVEIS RECEBERAM NUMEROS
+000660     IF FUNCTION NUMVAL-C(WS-NOTA_1) = 0 OR
+000670        FUNCTION NUMVAL-C(WS-NOTA_2) = 0 OR
+000680        FUNCTION NUMVAL-C(WS-NOTA_3) = 0 OR
+000690        FUNCTION NUMVAL-C(WS-NOTA_4) = 0
+000700        DISPLAY "PELO MENOS UMA VARIAVEL NAO CONTEM NUMERO"
+000701        MOVE "CALCMEDI" TO MED-ERROR-PROGRAM
+000702        MOVE "NOTNUM"   TO MED-ERROR-CODE
+000703        MOVE "NOTA RECEBIDA NAO E NUMERICA" TO MED-ERROR-TEXT
+000704        SET MED-RC-DATA-ERROR TO TRUE
+000705        PERFORM 9800-ERROR-LOG THRU 9800-EXIT
+000707        EVALUATE TRUE
+000708           WHEN FUNCTION NUMVAL-C(WS-NOTA_1) = 0
+000709              MOVE "NOTA_1" TO WS-CAMPO-INVALIDO
+000711           WHEN FUNCTION NUMVAL-C(WS-NOTA_2) = 0
+000712              MOVE "NOTA_2" TO WS-CAMPO-INVALIDO
+000713           WHEN FUNCTION NUMVAL-C(WS-NOTA_3) = 0
+000714              MOVE "NOTA_3" TO WS-CAMPO-INVALIDO
+000715           WHEN OTHER
+000716              MOVE "NOTA_4" TO WS-CAMPO-INVALIDO
+000717        END-EVALUATE
+000718        PERFORM 9700-GRAVA-EXCECAO THRU 9700-EXIT
+000706        SET BOLETIM-REJEITADO TO TRUE
+000710        GOBACK
+000720     ELSE
+000721        PERFORM 1500-VALIDA-FAIXA THRU 1500-EXIT-FAIXA
+000722        IF NOTA-FORA-DA-FAIXA
+000725           MOVE "CALCMEDI" TO MED-ERROR-PROGRAM
+000726           MOVE "FAIXA"    TO MED-ERROR-CODE
+000727           MOVE "NOTA FORA DA FAIXA 0-10" TO MED-ERROR-TEXT
+000728           SET MED-RC-DATA-ERROR TO TRUE
+000729           PERFORM 9800-ERROR-LOG THRU 9800-EXIT
+000726           PERFORM 9700-GRAVA-EXCECAO THRU 9700-EXIT
+000723           SET BOLETIM-REJEITADO TO TRUE
+000723           GOBACK
+000724        END-IF
+000730        PERFORM 2000-CALCULA-MEDIA THRU 2000-EXIT-CALCULA
+000731        PERFORM 3500-VERIFICA-RECUPERACAO THRU 3500-EXIT-RECUP
+000733        PERFORM 1800-DETERMINA-PERIODO THRU 1800-EXIT-PERIODO
+000734        PERFORM 1600-VERIFICA-TENDENCIA THRU 1600-EXIT-TENDENCIA
+000732        IF WS-RESULT >= WS-PASSING-THRESHOLD THEN
+000750           DISPLAY "******** B O L E T I M ********"
+000760           DISPLAY "* NOME DO ALUNO: "   WS-NOME
+000770           DISPLAY "* MATERIA: "         WS-MATERIA
+000780           DISPLAY "* A SUA MEDIA FOI: " WS-RESULT
+000790           DISPLAY " APROVADO!"
+000800           DISPLAY "*********************************"
+000810           DISPLAY " PARABENS!"
+000811           DISPLAY "* TENDENCIA: "       WS-TENDENCIA-LABEL
+000820           PERFORM 5000-GRAVA-BOLETIM THRU 5000-EXIT-GRAVA
+000822           SET BOLETIM-PRODUZIDO TO TRUE
+000821           GOBACK
+000830        ELSE
+000840           DISPLAY "******** B O L E T I M ********"
+000850           DISPLAY "* NOME DO ALUNO: "   WS-NOME
+000860           DISPLAY "* MATERIA: "         WS-MATERIA
+000870           DISPLAY "* A SUA MEDIA FOI: " WS-RESULT
+000880           DISPLAY "* REPROVADO!"
+000890           DISPLAY "*********************************"
+000900           DISPLAY " ESTUDE MAIS NO PROXIMO SEMESTRE!"
+000901           DISPLAY "* TENDENCIA: "       WS-TENDENCIA-LABEL
+000910           PERFORM 5000-GRAVA-BOLETIM THRU 5000-EXIT-GRAVA
+000915           SET BOLETIM-PRODUZIDO TO TRUE
+000920     GOBACK
+000930     END-IF.
+000931*----------------------------------------------------------*
+000932* 0500-LE-THRESHOLD -- READS THE PASSING-GRADE THRESHOLD     *
+000933*     FROM THRESHOLD-PARM-FILE ON THE FIRST CALL INTO THIS   *
+000934*     RUN UNIT. IF THE FILE IS MISSING OR EMPTY, THE         *
+000935*     WS-PASSING-THRESHOLD DEFAULT OF 7 IS LEFT UNCHANGED.   *
+000935*----------------------------------------------------------*
+000935 0500-LE-THRESHOLD.
+000935     OPEN INPUT THRESHOLD-PARM-FILE
+000935     IF WS-THRESH-STATUS = "00"
+000935        READ THRESHOLD-PARM-FILE
+000935            AT END
+000935                CONTINUE
+000935            NOT AT END
+000935                MOVE THRESHOLD-PARM-REC TO WS-PASSING-THRESHOLD
+000935        END-READ
+000935        CLOSE THRESHOLD-PARM-FILE
+000935     END-IF
+000935     .
+000935 0500-EXIT-THRESHOLD.
+000935     EXIT.
+000935*----------------------------------------------------------*
+000935* 0600-LOOKUP-ALUNO -- CALLS STU_LOOKUP TO RESOLVE WS-NOME     *
+000935*     FROM WS-ALUNO-ID, SO A CALLER CAN PASS JUST THE STUDENT  *
+000935*     ID INSTEAD OF THE FULL NAME ON EVERY CALL.                *
+000935*----------------------------------------------------------*
+000935 0600-LOOKUP-ALUNO.
+000935     MOVE WS-ALUNO-ID TO STU-LOOKUP-ID
+000935     CALL "STU_LOOKUP" USING STU-LOOKUP-PARM
+000935     .
+000935 0600-EXIT-LOOKUP.
+000935     EXIT.
+000936*----------------------------------------------------------*
+000937* 0550-CARREGA-HISTORICO -- READ HISTAVG INTO A TABLE, ONE    *
+000938*     ENTRY PER STUDENT/SUBJECT, ON THE FIRST CALL INTO THIS  *
+000939*     RUN UNIT.                                                *
+000940*----------------------------------------------------------*
+000941 0550-CARREGA-HISTORICO.
+000942     MOVE ZERO TO WS-HIST-TABLE-QTD
+000943     OPEN INPUT HIST-AVG-FILE
+000944     IF WS-HIST-AVG-STATUS = "00"
+000945         PERFORM 0560-LE-HIST-REC THRU 0560-EXIT-LE
+000946             UNTIL WS-HIST-AVG-STATUS NOT = "00"
+000947         CLOSE HIST-AVG-FILE
+000948     END-IF
+000949     .
+000950 0550-EXIT-HIST.
+000951     EXIT.
+000952*----------------------------------------------------------*
+000953* 0560-LE-HIST-REC -- READ ONE PRIOR-AVERAGE RECORD INTO THE  *
+000954*     TABLE.                                                  *
+000955*----------------------------------------------------------*
+000956 0560-LE-HIST-REC.
+000957     READ HIST-AVG-FILE
+000958         AT END
+000959             MOVE "10" TO WS-HIST-AVG-STATUS
+000960         NOT AT END
+000961             MOVE MED-HIST-AVG-REC TO WS-HIST-REC-LINE
+000962             ADD 1 TO WS-HIST-TABLE-QTD
+000963             SET WS-HIST-IDX TO WS-HIST-TABLE-QTD
+000964             MOVE WS-HIST-REC-NOME TO WS-HIST-NOME (WS-HIST-IDX)
+000965             MOVE WS-HIST-REC-MATERIA TO
+000965                 WS-HIST-MATERIA (WS-HIST-IDX)
+000966             MOVE WS-HIST-REC-MEDIA TO WS-HIST-MEDIA (WS-HIST-IDX)
+000967     END-READ
+000968     .
+000969 0560-EXIT-LE.
+000970     EXIT.
+000935*----------------------------------------------------------*
+000936* 1500-VALIDA-FAIXA -- REJECTS ANY NOTA OUTSIDE 0-10,       *
+000937*     NAMING WHICH FIELD FAILED.                            *
+000938*----------------------------------------------------------*
+000939 1500-VALIDA-FAIXA.
+000940     MOVE 'N' TO WS-FAIXA-SWITCH
+000941     IF WS-NOTA_1 > 10
+000942        DISPLAY "WS-NOTA_1 FORA DA FAIXA 0-10: " WS-NOTA_1
+000943        SET NOTA-FORA-DA-FAIXA TO TRUE
+000944        MOVE "NOTA_1" TO WS-CAMPO-INVALIDO
+000944     END-IF
+000945     IF WS-NOTA_2 > 10
+000946        DISPLAY "WS-NOTA_2 FORA DA FAIXA 0-10: " WS-NOTA_2
+000947        SET NOTA-FORA-DA-FAIXA TO TRUE
+000947        MOVE "NOTA_2" TO WS-CAMPO-INVALIDO
+000948     END-IF
+000949     IF WS-NOTA_3 > 10
+000950        DISPLAY "WS-NOTA_3 FORA DA FAIXA 0-10: " WS-NOTA_3
+000951        SET NOTA-FORA-DA-FAIXA TO TRUE
+000951        MOVE "NOTA_3" TO WS-CAMPO-INVALIDO
+000952     END-IF
+000953     IF WS-NOTA_4 > 10
+000954        DISPLAY "WS-NOTA_4 FORA DA FAIXA 0-10: " WS-NOTA_4
+000955        SET NOTA-FORA-DA-FAIXA TO TRUE
+000955        MOVE "NOTA_4" TO WS-CAMPO-INVALIDO
+000956     END-IF
+000957     .
+000958 1500-EXIT-FAIXA.
+000959     EXIT.
+000961*----------------------------------------------------------*
+000962* 1800-DETERMINA-PERIODO -- CALLS EVALUATE_PROG'S MONTH       *
+000963*     LOOKUP TO STAMP THE BOLETIM WITH THE ACADEMIC BIMESTRE. *
+000964*----------------------------------------------------------*
+000965 1800-DETERMINA-PERIODO.
+000966     MOVE WS-MES TO WS-EVAL-MES
+000967     MOVE ZERO   TO WS-EVAL-STATUS
+000968     CALL "EVALUATE_PROG" USING WS-EVAL-PARM
+000969     MOVE WS-EVAL-PERIODO TO WS-PERIODO
+000970     .
+000971 1800-EXIT-PERIODO.
+000972     EXIT.
+000973*----------------------------------------------------------*
+000974* 1600-VERIFICA-TENDENCIA -- LOOKS THE STUDENT/SUBJECT UP IN *
+000975*     THE PRIOR-AVERAGE TABLE, CLASSIFIES THE TREND AND      *
+000976*     THEN REPLACES (OR ADDS) THAT ENTRY WITH THIS TERM'S     *
+000977*     WS-RESULT SO THE NEXT RUN SEES IT AS THE PRIOR ONE.     *
+000978*----------------------------------------------------------*
+000979 1600-VERIFICA-TENDENCIA.
+000980     MOVE 'N' TO WS-HIST-ACHOU-SWITCH
+000981     MOVE ZERO TO WS-MEDIA-ANTERIOR
+000982     IF WS-HIST-TABLE-QTD > ZERO
+000983        SET WS-HIST-IDX TO 1
+000984        SEARCH WS-HIST-ENTRY
+000985            VARYING WS-HIST-IDX
+000986            AT END
+000987                CONTINUE
+000988            WHEN WS-HIST-NOME (WS-HIST-IDX) = WS-NOME
+000989                AND WS-HIST-MATERIA (WS-HIST-IDX) = WS-MATERIA
+000989                SET ACHOU-HISTORICO TO TRUE
+000990        END-SEARCH
+000991     END-IF
+000992     IF ACHOU-HISTORICO
+000993        MOVE WS-HIST-MEDIA (WS-HIST-IDX) TO WS-MEDIA-ANTERIOR
+000994        IF WS-RESULT > WS-MEDIA-ANTERIOR
+000995           SET TENDENCIA-MELHORANDO TO TRUE
+000996           MOVE "MELHORANDO"   TO WS-TENDENCIA-LABEL
+000997        ELSE
+000998           IF WS-RESULT < WS-MEDIA-ANTERIOR
+000999              SET TENDENCIA-PIORANDO TO TRUE
+001000              MOVE "PIORANDO"     TO WS-TENDENCIA-LABEL
+001001           ELSE
+001002              SET TENDENCIA-ESTAVEL TO TRUE
+001003              MOVE "ESTAVEL"      TO WS-TENDENCIA-LABEL
+001004           END-IF
+001005        END-IF
+001006        MOVE WS-RESULT TO WS-HIST-MEDIA (WS-HIST-IDX)
+001007     ELSE
+001008        SET TENDENCIA-SEM-HISTORICO TO TRUE
+001009        MOVE "SEM HISTORICO" TO WS-TENDENCIA-LABEL
+001010        ADD 1 TO WS-HIST-TABLE-QTD
+001011        SET WS-HIST-IDX TO WS-HIST-TABLE-QTD
+001012        MOVE WS-NOME    TO WS-HIST-NOME (WS-HIST-IDX)
+001013        MOVE WS-MATERIA TO WS-HIST-MATERIA (WS-HIST-IDX)
+001014        MOVE WS-RESULT  TO WS-HIST-MEDIA (WS-HIST-IDX)
+001015     END-IF
+001016     PERFORM 1650-GRAVA-HISTORICO THRU 1650-EXIT-HIST
+001017     .
+001018 1600-EXIT-TENDENCIA.
+001019     EXIT.
+001020*----------------------------------------------------------*
+001021* 1650-GRAVA-HISTORICO -- REWRITE HISTAVG FROM THE TABLE SO  *
+001022*     THIS TERM'S AVERAGE PERSISTS AS THE PRIOR ONE.         *
+001023*----------------------------------------------------------*
+001024 1650-GRAVA-HISTORICO.
+001025     OPEN OUTPUT HIST-AVG-FILE
+001026     SET WS-HIST-IDX TO 1
+001027     PERFORM 1660-GRAVA-HIST-REC THRU 1660-EXIT-GRAVA
+001028         VARYING WS-HIST-IDX FROM 1 BY 1
+001029         UNTIL WS-HIST-IDX > WS-HIST-TABLE-QTD
+001030     CLOSE HIST-AVG-FILE
+001031     .
+001032 1650-EXIT-HIST.
+001033     EXIT.
+001034*----------------------------------------------------------*
+001035* 1660-GRAVA-HIST-REC -- WRITE ONE PRIOR-AVERAGE RECORD      *
+001036*----------------------------------------------------------*
+001037 1660-GRAVA-HIST-REC.
+001038     MOVE WS-HIST-NOME    (WS-HIST-IDX) TO WS-HIST-REC-NOME
+001039     MOVE WS-HIST-MATERIA (WS-HIST-IDX) TO WS-HIST-REC-MATERIA
+001040     MOVE WS-HIST-MEDIA   (WS-HIST-IDX) TO WS-HIST-REC-MEDIA
+001041     MOVE WS-HIST-REC-LINE               TO MED-HIST-AVG-REC
+001042     WRITE MED-HIST-AVG-REC
+001043     .
+001044 1660-EXIT-GRAVA.
+001045     EXIT.
+000925*----------------------------------------------------------*
+000926* 3500-VERIFICA-RECUPERACAO -- A MEDIA ENTRE 5.00 E 6.99    *
+000927*     VAI PARA RECUPERACAO: O ALUNO FAZ UMA PROVA EXTRA E   *
+000928*     A MEDIA FINAL PASSA A SER A MEDIA ENTRE A MEDIA ATUAL *
+000929*     E A NOTA DA RECUPERACAO. THE RECUPERACAO SCORE COMES  *
+000930*     IN ON THE CALL (WS-NOTA-RECUP-PARM), NOT FROM AN      *
+000931*     ACCEPT -- THIS PARAGRAPH RUNS UNATTENDED AS PART OF   *
+000932*     CALC_MEDIA_BATCH/MATRICULA_BATCH'S BATCH CHAIN, AND   *
+000933*     AN ACCEPT HERE WOULD HANG WAITING ON A TERMINAL THAT  *
+000934*     ISN'T THERE. A ZERO MEANS NO RECUPERACAO SCORE HAS    *
+000935*     BEEN RECORDED YET, SO THE ORIGINAL MEDIA STANDS UNTIL *
+000936*     A LATER RUN SUPPLIES ONE.                             *
+000937*----------------------------------------------------------*
+000938 3500-VERIFICA-RECUPERACAO.
+000939     IF WS-RESULT >= 5 AND WS-RESULT < WS-PASSING-THRESHOLD
+000940        AND WS-NOTA-RECUP-PARM > ZERO
+000941        MOVE WS-NOTA-RECUP-PARM TO WS-NOTA-RECUPERACAO
+000942        DISPLAY "EM RECUPERACAO -- MEDIA ATUAL: " WS-RESULT
+000943            " NOTA RECUPERACAO: " WS-NOTA-RECUPERACAO
+000944        COMPUTE WS-RESULT ROUNDED =
+000945            (WS-RESULT + WS-NOTA-RECUPERACAO) / 2
+000946     END-IF
+000947     .
+000948 3500-EXIT-RECUP.
+000949     EXIT.
+000950*----------------------------------------------------------*
+000951* 2000-CALCULA-MEDIA -- SIMPLE OR WEIGHTED AVERAGE OF THE   *
+000952*     FOUR NOTAS. A WEIGHTED AVERAGE IS USED WHEN THE       *
+000953*     CALLER SUPPLIES WS-PESO_1 THRU WS-PESO_4 TOTALING     *
+000954*     100; OTHERWISE THE PLAIN 25/25/25/25 SPLIT IS USED.   *
+000955*----------------------------------------------------------*
+000970 2000-CALCULA-MEDIA.
+000971     IF WS-PESO_1 + WS-PESO_2 + WS-PESO_3 + WS-PESO_4 = 100
+000972        COMPUTE WS-RESULT ROUNDED =
+000973           (WS-NOTA_1 * WS-PESO_1 + WS-NOTA_2 * WS-PESO_2 +
+000974            WS-NOTA_3 * WS-PESO_3 + WS-NOTA_4 * WS-PESO_4) / 100
+000975     ELSE
+000980        COMPUTE WS-RESULT ROUNDED =
+000990             (WS-NOTA_1 + WS-NOTA_2 + WS-NOTA_3 + WS-NOTA_4) / 4
+001000     END-IF
+001001     .
+001010 2000-EXIT-CALCULA.
+001020     EXIT.
+001030*----------------------------------------------------------*
+001040* 5000-GRAVA-BOLETIM -- APPENDS THE BOLETIM TO THE REPORT   *
+001050*----------------------------------------------------------*
+001060 5000-GRAVA-BOLETIM.
+001070     MOVE SPACES          TO WS-BOLETIM-LINE
+001080     MOVE WS-NOME          TO WS-RPT-NOME
+001090     MOVE WS-MATERIA       TO WS-RPT-MATERIA
+001100     MOVE WS-RESULT        TO WS-RPT-RESULT
+001110     IF WS-RESULT >= WS-PASSING-THRESHOLD
+001120        MOVE "APROVADO"    TO WS-RPT-STATUS
+001130     ELSE
+001140        MOVE "REPROVADO"   TO WS-RPT-STATUS
+001150     END-IF
+001151     MOVE WS-PERIODO       TO WS-RPT-PERIODO
+001152     MOVE WS-TENDENCIA-LABEL TO WS-RPT-TENDENCIA
+001160     OPEN EXTEND BOLETIM-REPORT
+001170     MOVE WS-BOLETIM-LINE TO BOLETIM-REPORT-REC
+001180     WRITE BOLETIM-REPORT-REC
+001190     CLOSE BOLETIM-REPORT
+001191     PERFORM 5500-GRAVA-AUDITORIA THRU 5500-EXIT-AUDIT
+001192     PERFORM 5700-GRAVA-CSV THRU 5700-EXIT-CSV
+001200     .
+001210 5000-EXIT-GRAVA.
+001220     EXIT.
+001221*----------------------------------------------------------*
+001221* 5700-GRAVA-CSV -- APPENDS ONE LINE TO THE CSV EXPORT FILE   *
+001221*     IN THE COLUMN ORDER THE WEB PORTAL'S UPLOAD SCREEN       *
+001221*     EXPECTS: STUDENT ID, SUBJECT, FOUR NOTAS, RESULT, STATUS.*
+001221*----------------------------------------------------------*
+001221 5700-GRAVA-CSV.
+001221     MOVE WS-NOTA_1 TO WS-CSV-NOTA-1
+001221     MOVE WS-NOTA_2 TO WS-CSV-NOTA-2
+001221     MOVE WS-NOTA_3 TO WS-CSV-NOTA-3
+001221     MOVE WS-NOTA_4 TO WS-CSV-NOTA-4
+001221     MOVE SPACES TO WS-CSV-LINE
+001221     STRING
+001221         WS-ALUNO-ID    DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-MATERIA     DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-CSV-NOTA-1  DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-CSV-NOTA-2  DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-CSV-NOTA-3  DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-CSV-NOTA-4  DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-RPT-RESULT  DELIMITED BY SIZE
+001221         ","            DELIMITED BY SIZE
+001221         WS-RPT-STATUS  DELIMITED BY SIZE
+001221         INTO WS-CSV-LINE
+001221     END-STRING
+001221     OPEN EXTEND CSV-EXPORT-FILE
+001221     MOVE WS-CSV-LINE TO CSV-EXPORT-REC
+001221     WRITE CSV-EXPORT-REC
+001221     CLOSE CSV-EXPORT-FILE
+001221     .
+001221 5700-EXIT-CSV.
+001221     EXIT.
+001222*----------------------------------------------------------*
+001222* 5500-GRAVA-AUDITORIA -- APPENDS ONE LINE TO THE SHARED     *
+001223*     BOLETIM AUDIT LOG SO A GRADE CAN BE TRACED BACK TO THE *
+001224*     RUN THAT PRODUCED IT.                                  *
+001225*----------------------------------------------------------*
+001226 5500-GRAVA-AUDITORIA.
+001227     ACCEPT MED-AUD-DATE FROM DATE YYYYMMDD
+001228     ACCEPT MED-AUD-TIME FROM TIME
+001229     MOVE WS-NOME         TO MED-AUD-NOME
+001230     MOVE WS-MATERIA      TO MED-AUD-MATERIA
+001231     MOVE WS-RESULT       TO MED-AUD-RESULT
+001232     MOVE WS-RPT-STATUS   TO MED-AUD-STATUS
+001232     MOVE WS-AUDIT-LINE   TO MED-AUDIT-LOG-REC
+001233     OPEN EXTEND AUDIT-LOG-FILE
+001234     WRITE MED-AUDIT-LOG-REC
+001235     CLOSE AUDIT-LOG-FILE
+001236     .
+001237 5500-EXIT-AUDIT.
+001238     EXIT.
+001241*----------------------------------------------------------*
+001242* 9700-GRAVA-EXCECAO -- APPENDS ONE LINE TO THE EXCEPTION    *
+001243*     FILE FOR A RECORD WE ARE ABOUT TO REJECT, NAMING THE   *
+001244*     STUDENT, SUBJECT, AND WHICH NOTA FAILED, SO OPERATIONS *
+001245*     CAN FOLLOW UP INSTEAD OF THE RECORD JUST BEING LOST.   *
+001246*----------------------------------------------------------*
+001247 9700-GRAVA-EXCECAO.
+001248     MOVE SPACES          TO WS-EXCEPTION-LINE
+001249     ACCEPT WS-EXC-DATE FROM DATE YYYYMMDD
+001250     MOVE WS-NOME          TO WS-EXC-NOME
+001251     MOVE WS-MATERIA       TO WS-EXC-MATERIA
+001252     MOVE WS-CAMPO-INVALIDO TO WS-EXC-CAMPO
+001253     MOVE MED-ERROR-CODE   TO WS-EXC-MOTIVO
+001254     MOVE WS-EXCEPTION-LINE TO EXCEPTION-REC
+001255     OPEN EXTEND EXCEPTION-FILE
+001256     WRITE EXCEPTION-REC
+001257     CLOSE EXCEPTION-FILE
+001258     .
+001259 9700-EXIT.
+001260     EXIT.
+001239*----------------------------------------------------------*
+001239* 9800-ERROR-LOG -- SHARED ERROR-LOGGING PARAGRAPH (ERRPARA) *
+001239*----------------------------------------------------------*
+001239     COPY ERRPARA.
+001240 END PROGRAM CALCULO_MEDIA.
