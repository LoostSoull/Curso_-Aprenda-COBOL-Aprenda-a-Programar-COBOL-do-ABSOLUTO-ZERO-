@@ -0,0 +1,463 @@
+000100*****************************************************************
+000110* Program:      CALC_MEDIA_BATCH
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2026-08-09
+000150* Date-Compiled:
+000160* Purpose:      Batch driver for CALCULO_MEDIA. Reads a roster
+000170*               file (one NOME/MATERIA/four-notas record per
+000180*               student/subject) and CALLs CALCULO_MEDIA once per
+000190*               record so a whole turma can be graded in a single
+000200*               run instead of invoking CALCULO_MEDIA by hand for
+000210*               every student.
+000220* Modification History:
+000230*   2026-08-09 JA  Initial version.
+000231*   2026-08-09 JA  Group the roster lines for the same student
+000232*                  (assumed contiguous) into one consolidated
+000233*                  MED-TRANSCRIPT-REC (copybook TRANSCRP) written
+000234*                  to TRANSCRIPT-FILE, instead of leaving every
+000235*                  subject as an isolated boletim with no link
+000236*                  back to the other subjects for that student.
+000238*   2026-08-09 JA  Accumulate class average, highest/lowest
+000239*                  WS-CALL-RESULT and approval/failure counts
+000240*                  across the run and print them as a summary
+000241*                  report once the roster is exhausted.
+000243*   2026-08-09 JA  Checkpoint the last roster record number
+000244*                  successfully processed to CKPOINT-FILE. A run
+000245*                  that starts while the prior checkpoint is
+000246*                  still marked incomplete skips ahead instead of
+000247*                  re-grading students already graded.
+000248*   2026-08-09 JA  Roster record now carries MED-ROS-MES so the
+000249*                  boletim CALCULO_MEDIA produces is stamped with
+000250*                  the correct academic bimestre for that record.
+000251*   2026-08-09 JA  A rejected record (invalid nota or nota out of
+000252*                  the 0-10 faixa) no longer gets rolled into the
+000253*                  transcript or class statistics using a stale
+000254*                  WS-CALL-RESULT -- WS-CALL-STATUS now tells us
+000255*                  whether CALCULO_MEDIA actually produced a
+000256*                  boletim, and 8500-RECONCILIA compares records
+000257*                  read against boletins produced plus rejected
+000258*                  before the run's summary prints.
+000259*   2026-08-09 JA  Roster record now carries MED-ROS-TURMA. A new
+000260*                  1050-ORDENA-ROSTER sorts the raw roster by
+000261*                  turma then by nome (via SORT-WORK-FILE) ahead
+000262*                  of the grading loop, so boletins print in the
+000263*                  order the physical handout process needs
+000264*                  instead of whatever order the registrar
+000265*                  exported. MED-HIST-TURMA in the transcript is
+000266*                  now populated from it as well.
+000267*   2026-08-09 JA  WS-CALL-LIMITE now carries back the passing
+000268*                  threshold CALCULO_MEDIA actually used, so the
+000269*                  class statistics and transcript SITUACAO agree
+000270*                  with the boletim instead of assuming a
+000271*                  hardcoded 7 that a parameter file can override.
+000272*   2026-08-09 JA  WS-CALL-PARM gains WS-CALL-ALUNO-ID to stay
+000273*                  positionally aligned with CALCULO_MEDIA's new
+000274*                  PARAMETRES field of the same purpose. The
+000275*                  roster record carries no student ID yet, so it
+000276*                  is left at its VALUE ZERO default here --
+000277*                  CALCULO_MEDIA keeps resolving the name straight
+000278*                  from the roster for this driver.
+000279*   2026-08-09 JA  WS-CALL-PARM gains WS-CALL-MEDIA-ANT and
+000280*                  WS-CALL-TENDENCIA, positioned right after
+000281*                  WS-CALL-ALUNO-ID to stay aligned with
+000282*                  CALCULO_MEDIA's new trend fields of the same
+000283*                  purpose. The prior average and trend CALCULO_
+000284*                  MEDIA returns are now copied into the
+000285*                  transcript's MED-HIST-PRIOR-MEDIA/MED-HIST-
+000286*                  TREND for that subject instead of being blank.
+000287*   2026-08-09 JA  TRANSCRIPT-FILE-REC widened from X(700) to
+000288*                  X(759) to match the actual size of TRANSCRP's
+000289*                  MED-TRANSCRIPT-REC -- the prior width was
+000290*                  silently truncating the last subject slot on
+000291*                  WRITE, which only now matters because
+000292*                  BOLETIM_INQUIRY reads this file back.
+000293*   2026-08-09 JA  ROSTER now carries a real enrollment ID
+000294*                  (MED-ROS-ALUNO-ID) alongside the name. 4000-
+000295*                  ACUMULA-TRANSCRICAO stamps MED-HIST-ALUNO-ID
+000296*                  from it directly instead of from PROG_SET's
+000297*                  "ALUNO" sequence -- a fresh auto-increment
+000298*                  number handed out every run is not an ID a
+000299*                  student could ever know in advance to look a
+000300*                  boletim back up by.
+000301*   2026-08-09 JA  8000-IMPRIME-RESUMO's class average now
+000302*                  divides WS-STAT-SOMA-RESULT by WS-STAT-QTD-
+000303*                  BOLETINS instead of WS-QTD-LIDOS -- the sum is
+000304*                  only ever accumulated for records CALCULO_
+000305*                  MEDIA actually produced a boletim for, so
+000306*                  dividing by every record read (including
+000307*                  rejects) understated the average on any run
+000308*                  with at least one rejected record.
+000309*   2026-08-09 JA  ROSTER now carries MED-ROS-NOTA-RECUP alongside
+000310*                  the four notas, and WS-CALL-PARM's new WS-CALL-
+000311*                  NOTA-RECUP passes it through to CALCULO_MEDIA,
+000312*                  so a recuperacao score reaches CALCULO_MEDIA
+000313*                  from the roster instead of from an ACCEPT that
+000314*                  would hang this unattended batch run.
+000315* Tectonics: cobc
+000250*****************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. CALC_MEDIA_BATCH.
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000309     SELECT ROSTER-RAW-FILE ASSIGN TO "ROSTER"
+000309         ORGANIZATION IS LINE SEQUENTIAL.
+000310     SELECT ROSTER-FILE ASSIGN TO "ROSTERSRT"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000311     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+000321     COPY TRANSEL.
+000323     SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT"
+000324         ORGANIZATION IS LINE SEQUENTIAL
+000325         FILE STATUS IS WS-CKPT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000351 FD  ROSTER-RAW-FILE.
+000352 01  MED-ROSTER-RAW-REC.
+000353     03  MED-ROSRAW-NOME        PIC X(30).
+000354     03  MED-ROSRAW-MATERIA     PIC X(30).
+000355     03  MED-ROSRAW-NOTA-1      PIC 9(02)V99.
+000356     03  MED-ROSRAW-NOTA-2      PIC 9(02)V99.
+000357     03  MED-ROSRAW-NOTA-3      PIC 9(02)V99.
+000358     03  MED-ROSRAW-NOTA-4      PIC 9(02)V99.
+000359     03  MED-ROSRAW-NOTA-RECUP  PIC 9(02)V99.
+000360     03  MED-ROSRAW-MES         PIC 99.
+000361     03  MED-ROSRAW-TURMA       PIC X(10).
+000362     03  MED-ROSRAW-ALUNO-ID    PIC 9(07).
+000363 FD  ROSTER-FILE.
+000364 01  MED-ROSTER-REC.
+000365     03  MED-ROS-NOME           PIC X(30).
+000366     03  MED-ROS-MATERIA        PIC X(30).
+000367     03  MED-ROS-NOTA-1         PIC 9(02)V99.
+000368     03  MED-ROS-NOTA-2         PIC 9(02)V99.
+000369     03  MED-ROS-NOTA-3         PIC 9(02)V99.
+000370     03  MED-ROS-NOTA-4         PIC 9(02)V99.
+000371     03  MED-ROS-NOTA-RECUP     PIC 9(02)V99.
+000372     03  MED-ROS-MES            PIC 99.
+000373     03  MED-ROS-TURMA          PIC X(10).
+000374     03  MED-ROS-ALUNO-ID       PIC 9(07).
+000375 SD  SORT-WORK-FILE.
+000376 01  SORT-ROSTER-REC.
+000377     03  SRT-NOME               PIC X(30).
+000378     03  SRT-MATERIA            PIC X(30).
+000379     03  SRT-NOTA-1             PIC 9(02)V99.
+000380     03  SRT-NOTA-2             PIC 9(02)V99.
+000381     03  SRT-NOTA-3             PIC 9(02)V99.
+000382     03  SRT-NOTA-4             PIC 9(02)V99.
+000383     03  SRT-NOTA-RECUP         PIC 9(02)V99.
+000384     03  SRT-MES                PIC 99.
+000385     03  SRT-TURMA              PIC X(10).
+000386     03  SRT-ALUNO-ID           PIC 9(07).
+000387     COPY TRANFD.
+000388 FD  CHECKPOINT-FILE.
+000389 01  CHECKPOINT-FILE-REC.
+000390     03  CKPT-STATUS            PIC X(01).
+000391         88  CKPT-COMPLETO            VALUE 'C'.
+000392         88  CKPT-INCOMPLETO          VALUE 'I'.
+000393     03  CKPT-REC-NUM           PIC 9(07).
+000430 WORKING-STORAGE SECTION.
+000431     COPY TRANSCRP.
+000431 01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
+000432 01  WS-PRIOR-NOME              PIC X(30) VALUE SPACES.
+000432 01  WS-ROS-ALUNO-ID            PIC 9(07) VALUE ZERO.
+000433 01  WS-CALL-PARM.
+000450     03  WS-CALL-NOME           PIC X(30).
+000460     03  WS-CALL-MATERIA        PIC X(30).
+000470     03  WS-CALL-NOTA-1         PIC 9(02)V99.
+000480     03  WS-CALL-NOTA-2         PIC 9(02)V99.
+000490     03  WS-CALL-NOTA-3         PIC 9(02)V99.
+000500     03  WS-CALL-NOTA-4         PIC 9(02)V99.
+000505     03  WS-CALL-NOTA-RECUP     PIC 9(02)V99.
+000510     03  WS-CALL-RESULT         PIC 9(02)V99.
+000511     03  WS-CALL-PESO-1         PIC 9(03) VALUE 25.
+000512     03  WS-CALL-PESO-2         PIC 9(03) VALUE 25.
+000513     03  WS-CALL-PESO-3         PIC 9(03) VALUE 25.
+000514     03  WS-CALL-PESO-4         PIC 9(03) VALUE 25.
+000515     03  WS-CALL-MES            PIC 99.
+000516     03  WS-CALL-PERIODO        PIC X(12).
+000521     03  WS-CALL-STATUS         PIC X(01).
+000522         88  CALL-BOLETIM-PRODUZIDO   VALUE 'S'.
+000523         88  CALL-BOLETIM-REJEITADO   VALUE 'N'.
+000523     03  WS-CALL-LIMITE         PIC 9(02).
+000523     03  WS-CALL-ALUNO-ID       PIC 9(07) VALUE ZERO.
+000525     03  WS-CALL-MEDIA-ANT      PIC 9(02)V99.
+000526     03  WS-CALL-TENDENCIA      PIC X(01).
+000524     03  WS-CALL-TURMA          PIC X(10).
+000520 01  WS-SWITCHES.
+000530     03  WS-EOF-ROSTER          PIC X(01) VALUE 'N'.
+000540         88  FIM-DO-ROSTER            VALUE 'S'.
+000545 01  WS-CKPT-STATUS             PIC X(02) VALUE SPACES.
+000546 01  WS-RESTART-SKIP            PIC 9(07) COMP VALUE ZERO.
+000550 01  WS-COUNTERS.
+000560     03  WS-QTD-LIDOS           PIC 9(05) COMP VALUE ZERO.
+000561 01  WS-CLASS-STATS.
+000562     03  WS-STAT-QTD-APROVADOS  PIC 9(05) COMP VALUE ZERO.
+000563     03  WS-STAT-QTD-REPROV     PIC 9(05) COMP VALUE ZERO.
+000568     03  WS-STAT-QTD-BOLETINS   PIC 9(05) COMP VALUE ZERO.
+000569     03  WS-STAT-QTD-REJEITADOS PIC 9(05) COMP VALUE ZERO.
+000564     03  WS-STAT-SOMA-RESULT    PIC 9(07)V99 VALUE ZERO.
+000565     03  WS-STAT-MEDIA-TURMA    PIC 9(02)V99 VALUE ZERO.
+000566     03  WS-STAT-MAIOR-RESULT   PIC 9(02)V99 VALUE ZERO.
+000567     03  WS-STAT-MENOR-RESULT   PIC 9(02)V99 VALUE 99.99.
+000570 PROCEDURE DIVISION.
+000580 0000-MAIN-PROCEDURE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000600     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+000610         UNTIL FIM-DO-ROSTER
+000620     PERFORM 9000-FINALIZE THRU 9000-EXIT
+000630     STOP RUN.
+000640*----------------------------------------------------------*
+000650* 1000-INITIALIZE -- OPEN THE ROSTER AND PRIME THE READ     *
+000660*----------------------------------------------------------*
+000670 1000-INITIALIZE.
+000671     PERFORM 1050-ORDENA-ROSTER THRU 1050-EXIT
+000680     OPEN INPUT ROSTER-FILE
+000681     OPEN OUTPUT TRANSCRIPT-FILE
+000682     PERFORM 1100-LE-CHECKPOINT THRU 1100-EXIT
+000690     PERFORM 3000-READ-ROSTER THRU 3000-EXIT
+000691     PERFORM 1200-PULA-PROCESSADOS THRU 1200-EXIT
+000700     .
+000710 1000-EXIT.
+000720     EXIT.
+000711*----------------------------------------------------------*
+000712* 1050-ORDENA-ROSTER -- SORT THE RAW ROSTER BY TURMA, THEN   *
+000713*     BY NOME, SO PRINTED BOLETINS COME OUT IN THE ORDER     *
+000714*     THE HANDOUT PROCESS NEEDS.                             *
+000715*----------------------------------------------------------*
+000716 1050-ORDENA-ROSTER.
+000717     SORT SORT-WORK-FILE
+000718         ON ASCENDING KEY SRT-TURMA
+000719         ON ASCENDING KEY SRT-NOME
+000720         USING ROSTER-RAW-FILE
+000721         GIVING ROSTER-FILE
+000722     .
+000723 1050-EXIT.
+000724     EXIT.
+000721*----------------------------------------------------------*
+000722* 1100-LE-CHECKPOINT -- IF THE LAST RUN LEFT AN INCOMPLETE   *
+000723*     CHECKPOINT, PICK UP THE RECORD NUMBER WHERE IT LEFT    *
+000724*     OFF; OTHERWISE START FROM THE TOP OF THE ROSTER.       *
+000725*----------------------------------------------------------*
+000726 1100-LE-CHECKPOINT.
+000727     MOVE ZERO TO WS-RESTART-SKIP
+000728     OPEN INPUT CHECKPOINT-FILE
+000729     IF WS-CKPT-STATUS = "00"
+000730        READ CHECKPOINT-FILE
+000731            AT END
+000732                CONTINUE
+000733            NOT AT END
+000734                IF CKPT-INCOMPLETO
+000735                   MOVE CKPT-REC-NUM TO WS-RESTART-SKIP
+000736                   DISPLAY "RETOMANDO APOS REG: " WS-RESTART-SKIP
+000737                END-IF
+000738        END-READ
+000739        CLOSE CHECKPOINT-FILE
+000740     END-IF
+000741     .
+000742 1100-EXIT.
+000743     EXIT.
+000744*----------------------------------------------------------*
+000745* 1200-PULA-PROCESSADOS -- SKIP PAST ROSTER RECORDS ALREADY  *
+000746*     GRADED BY THE RUN THE CHECKPOINT WAS RESTARTED FROM.   *
+000747*----------------------------------------------------------*
+000748 1200-PULA-PROCESSADOS.
+000749     PERFORM 3000-READ-ROSTER THRU 3000-EXIT
+000750         WITH TEST BEFORE
+000751         UNTIL FIM-DO-ROSTER OR WS-QTD-LIDOS >= WS-RESTART-SKIP
+000751     .
+000752 1200-EXIT.
+000753     EXIT.
+000730*----------------------------------------------------------*
+000740* 2000-PROCESS-ROSTER -- CALL CALCULO_MEDIA FOR ONE RECORD  *
+000750*----------------------------------------------------------*
+000760 2000-PROCESS-ROSTER.
+000770     MOVE MED-ROS-NOME      TO WS-CALL-NOME
+000780     MOVE MED-ROS-MATERIA   TO WS-CALL-MATERIA
+000790     MOVE MED-ROS-NOTA-1    TO WS-CALL-NOTA-1
+000800     MOVE MED-ROS-NOTA-2    TO WS-CALL-NOTA-2
+000810     MOVE MED-ROS-NOTA-3    TO WS-CALL-NOTA-3
+000820     MOVE MED-ROS-NOTA-4    TO WS-CALL-NOTA-4
+000821     MOVE MED-ROS-MES       TO WS-CALL-MES
+000822     MOVE MED-ROS-TURMA     TO WS-CALL-TURMA
+000823     MOVE MED-ROS-ALUNO-ID  TO WS-ROS-ALUNO-ID
+000824     MOVE MED-ROS-NOTA-RECUP TO WS-CALL-NOTA-RECUP
+000830     CALL "CALCULO_MEDIA" USING WS-CALL-PARM
+000831     IF CALL-BOLETIM-PRODUZIDO
+000841        PERFORM 4000-ACUMULA-TRANSCRICAO THRU 4000-EXIT
+000842        PERFORM 4800-ACUMULA-ESTATISTICA THRU 4800-EXIT
+000844        ADD 1 TO WS-STAT-QTD-BOLETINS
+000845     ELSE
+000846        DISPLAY "REGISTRO REJEITADO PELO CALCULO_MEDIA: "
+000847            MED-ROS-NOME
+000848        ADD 1 TO WS-STAT-QTD-REJEITADOS
+000849     END-IF
+000843     PERFORM 1900-GRAVA-CHECKPOINT THRU 1900-EXIT
+000850     PERFORM 3000-READ-ROSTER THRU 3000-EXIT
+000860     .
+000870 2000-EXIT.
+000880     EXIT.
+000881*----------------------------------------------------------*
+000882* 4800-ACUMULA-ESTATISTICA -- ROLL THIS RESULT INTO THE     *
+000883*     CLASS-WIDE HIGH/LOW/APPROVAL SUMMARY.                 *
+000884*----------------------------------------------------------*
+000885 4800-ACUMULA-ESTATISTICA.
+000886     ADD WS-CALL-RESULT TO WS-STAT-SOMA-RESULT
+000887     IF WS-CALL-RESULT > WS-STAT-MAIOR-RESULT
+000888        MOVE WS-CALL-RESULT TO WS-STAT-MAIOR-RESULT
+000889     END-IF
+000890     IF WS-CALL-RESULT < WS-STAT-MENOR-RESULT
+000891        MOVE WS-CALL-RESULT TO WS-STAT-MENOR-RESULT
+000892     END-IF
+000893     IF WS-CALL-RESULT >= WS-CALL-LIMITE
+000894        ADD 1 TO WS-STAT-QTD-APROVADOS
+000895     ELSE
+000896        ADD 1 TO WS-STAT-QTD-REPROV
+000897     END-IF
+000898     .
+000899 4800-EXIT.
+000900     EXIT.
+000881*----------------------------------------------------------*
+000882* 4000-ACUMULA-TRANSCRICAO -- ADD THE SUBJECT JUST GRADED   *
+000883*     TO THE OPEN TRANSCRIPT, FLUSHING THE PRIOR STUDENT'S   *
+000884*     TRANSCRIPT WHEN THE STUDENT NAME CHANGES.               *
+000885*----------------------------------------------------------*
+000886 4000-ACUMULA-TRANSCRICAO.
+000887     IF WS-PRIOR-NOME NOT = SPACES
+000888        AND WS-PRIOR-NOME NOT = WS-CALL-NOME
+000889        PERFORM 4500-GRAVA-TRANSCRICAO THRU 4500-EXIT
+000890     END-IF
+000891     IF WS-PRIOR-NOME NOT = WS-CALL-NOME
+000892        MOVE SPACES          TO MED-TRANSCRIPT-REC
+000893        MOVE ZERO            TO MED-HIST-QTD-MATERIAS
+000894        MOVE WS-CALL-NOME    TO MED-HIST-NOME
+000893        MOVE WS-CALL-TURMA   TO MED-HIST-TURMA
+000894        MOVE WS-ROS-ALUNO-ID TO MED-HIST-ALUNO-ID
+000897     END-IF
+000898     MOVE WS-CALL-NOME       TO WS-PRIOR-NOME
+000899     ADD 1 TO MED-HIST-QTD-MATERIAS
+000900     SET MED-HIST-IDX TO MED-HIST-QTD-MATERIAS
+000901     MOVE WS-CALL-MATERIA    TO MED-HIST-MATERIA (MED-HIST-IDX)
+000902     MOVE WS-CALL-NOTA-1     TO MED-HIST-NOTA-1  (MED-HIST-IDX)
+000903     MOVE WS-CALL-NOTA-2     TO MED-HIST-NOTA-2  (MED-HIST-IDX)
+000904     MOVE WS-CALL-NOTA-3     TO MED-HIST-NOTA-3  (MED-HIST-IDX)
+000905     MOVE WS-CALL-NOTA-4     TO MED-HIST-NOTA-4  (MED-HIST-IDX)
+000906     MOVE WS-CALL-RESULT     TO MED-HIST-MEDIA   (MED-HIST-IDX)
+000906     MOVE WS-CALL-MEDIA-ANT  TO
+000906         MED-HIST-PRIOR-MEDIA (MED-HIST-IDX)
+000906     MOVE WS-CALL-TENDENCIA  TO MED-HIST-TREND (MED-HIST-IDX)
+000907     IF WS-CALL-RESULT >= WS-CALL-LIMITE
+000908        MOVE "APROVADO"      TO MED-HIST-SITUACAO (MED-HIST-IDX)
+000909     ELSE
+000910        MOVE "REPROVADO"     TO MED-HIST-SITUACAO (MED-HIST-IDX)
+000911     END-IF
+000912     .
+000913 4000-EXIT.
+000914     EXIT.
+000912*----------------------------------------------------------*
+000913* 4500-GRAVA-TRANSCRICAO -- WRITE THE ACCUMULATED TRANSCRIPT *
+000914*----------------------------------------------------------*
+000915 4500-GRAVA-TRANSCRICAO.
+000916     MOVE SPACES TO TRANSCRIPT-FILE-REC
+000917     MOVE MED-TRANSCRIPT-REC TO TRANSCRIPT-FILE-REC
+000918     WRITE TRANSCRIPT-FILE-REC
+000919     .
+000920 4500-EXIT.
+000921     EXIT.
+000890*----------------------------------------------------------*
+000900* 3000-READ-ROSTER -- READ THE NEXT ROSTER RECORD           *
+000910*----------------------------------------------------------*
+000920 3000-READ-ROSTER.
+000930     READ ROSTER-FILE
+000940         AT END
+000950             SET FIM-DO-ROSTER TO TRUE
+000955         NOT AT END
+000956             ADD 1 TO WS-QTD-LIDOS
+000960     END-READ
+000970     .
+000980 3000-EXIT.
+000990     EXIT.
+000991*----------------------------------------------------------*
+000992* 1900-GRAVA-CHECKPOINT -- RECORD HOW FAR THE RUN HAS GOTTEN *
+000993*     SO A CRASH PARTWAY THROUGH DOESN'T LOSE THE PROGRESS.  *
+000994*----------------------------------------------------------*
+000995 1900-GRAVA-CHECKPOINT.
+000996     SET CKPT-INCOMPLETO TO TRUE
+000997     MOVE WS-QTD-LIDOS TO CKPT-REC-NUM
+000998     OPEN OUTPUT CHECKPOINT-FILE
+001001     WRITE CHECKPOINT-FILE-REC
+001002     CLOSE CHECKPOINT-FILE
+001003     .
+001004 1900-EXIT.
+001005     EXIT.
+001000*----------------------------------------------------------*
+001010* 9000-FINALIZE -- CLOSE FILES AND SHOW THE RUN COUNT       *
+001020*----------------------------------------------------------*
+001030 9000-FINALIZE.
+001031     IF WS-PRIOR-NOME NOT = SPACES
+001032        PERFORM 4500-GRAVA-TRANSCRICAO THRU 4500-EXIT
+001033     END-IF
+001040     CLOSE ROSTER-FILE
+001041     CLOSE TRANSCRIPT-FILE
+001042     PERFORM 1950-FECHA-CHECKPOINT THRU 1950-EXIT
+001050     DISPLAY "TOTAL PROCESSADO: " WS-QTD-LIDOS
+001052     PERFORM 8500-RECONCILIA THRU 8500-EXIT
+001051     PERFORM 8000-IMPRIME-RESUMO THRU 8000-EXIT
+001060     .
+001070 9000-EXIT.
+001080     EXIT.
+001081*----------------------------------------------------------*
+001082* 8500-RECONCILIA -- COMPARE THE ROSTER RECORDS READ AGAINST *
+001083*     THE BOLETINS ACTUALLY PRODUCED AND FLAG ANY MISMATCH   *
+001084*     BEFORE THE RUN'S SUMMARY IS PRINTED.                   *
+001085*----------------------------------------------------------*
+001086 8500-RECONCILIA.
+001087     IF WS-QTD-LIDOS =
+001089        WS-STAT-QTD-BOLETINS + WS-STAT-QTD-REJEITADOS
+001088        DISPLAY "RECONCILIACAO OK -- LIDOS: " WS-QTD-LIDOS
+001089            " BOLETINS: " WS-STAT-QTD-BOLETINS
+001090            " REJEITADOS: " WS-STAT-QTD-REJEITADOS
+001091     ELSE
+001092        DISPLAY "** DIVERGENCIA NA RECONCILIACAO **"
+001093        DISPLAY "REGISTROS LIDOS DO ROSTER.......: " WS-QTD-LIDOS
+001094        DISPLAY "BOLETINS PRODUZIDOS.............: "
+001095            WS-STAT-QTD-BOLETINS
+001096        DISPLAY "REGISTROS REJEITADOS.............: "
+001097            WS-STAT-QTD-REJEITADOS
+001098     END-IF
+001099     .
+001100 8500-EXIT.
+001101     EXIT.
+001071*----------------------------------------------------------*
+001072* 1950-FECHA-CHECKPOINT -- MARK THE CHECKPOINT COMPLETE SO A *
+001073*     FUTURE RUN STARTS FROM THE TOP OF THE ROSTER AGAIN.    *
+001074*----------------------------------------------------------*
+001075 1950-FECHA-CHECKPOINT.
+001076     SET CKPT-COMPLETO TO TRUE
+001077     MOVE WS-QTD-LIDOS TO CKPT-REC-NUM
+001078     OPEN OUTPUT CHECKPOINT-FILE
+001079     WRITE CHECKPOINT-FILE-REC
+001080     CLOSE CHECKPOINT-FILE
+001081     .
+001082 1950-EXIT.
+001083     EXIT.
+001081*----------------------------------------------------------*
+001082* 8000-IMPRIME-RESUMO -- CLASS-WIDE SUMMARY AFTER THE RUN    *
+001083*----------------------------------------------------------*
+001084 8000-IMPRIME-RESUMO.
+001085     IF WS-STAT-QTD-BOLETINS > ZERO
+001086        COMPUTE WS-STAT-MEDIA-TURMA ROUNDED =
+001087           WS-STAT-SOMA-RESULT / WS-STAT-QTD-BOLETINS
+001088     END-IF
+001089     DISPLAY "******** RESUMO DA TURMA ********"
+001090     DISPLAY "MEDIA DA TURMA.......: " WS-STAT-MEDIA-TURMA
+001091     DISPLAY "MAIOR RESULTADO......: " WS-STAT-MAIOR-RESULT
+001092     DISPLAY "MENOR RESULTADO......: " WS-STAT-MENOR-RESULT
+001093     DISPLAY "TOTAL DE APROVADOS...: " WS-STAT-QTD-APROVADOS
+001094     DISPLAY "TOTAL DE REPROVADOS..: " WS-STAT-QTD-REPROV
+001095     DISPLAY "TOTAL DE REJEITADOS..: " WS-STAT-QTD-REJEITADOS
+001096     DISPLAY "**********************************"
+001096     .
+001097 8000-EXIT.
+001098     EXIT.
+001090
+001100 END PROGRAM CALC_MEDIA_BATCH.
