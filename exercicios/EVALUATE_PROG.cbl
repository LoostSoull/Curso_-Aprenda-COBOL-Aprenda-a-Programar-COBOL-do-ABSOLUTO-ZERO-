@@ -1,79 +1,243 @@
-*>****************************************************************
-*> Author: LUCAS CARDOSO
-*> Date: 07/03/24
-*> Purpose: UM EXEMPLO COM EVALUETE, EM OUTRAS LINGUAGENS, MAIS CONHECIDO COMO CASE, VALIDANDO MESES DO ANO E STATUS.
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EVALUATE_PROG.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 WS-VARIAVEIS.
-     03 WS-MES      PIC 99.
-     03 WS-STATUS   PIC 99.
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-
-    INITIALIZE WS-VARIAVEIS
-
-    DISPLAY 'INFORME O NUMERO DO MES'
-    ACCEPT WS-MES
-
-    DISPLAY 'INFORME O STATUS'
-    ACCEPT WS-STATUS
-
-    EVALUATE WS-MES
-     WHEN 01
-          DISPLAY 'JANEIRO'
-
-     WHEN 02
-          DISPLAY 'FEVEREIRO'
-
-     WHEN 03
-          DISPLAY 'MARÇO'
-
-     WHEN 04
-          DISPLAY 'ABRIL'
-
-     WHEN 05
-          DISPLAY 'MAIO'
-
-     WHEN 06
-          DISPLAY 'JUNHO'
-     WHEN 07
-          DISPLAY 'JULHO'
-
-     WHEN 08
-          DISPLAY 'AGOSTO'
-
-     WHEN 09
-          DISPLAY 'SETEMBRO'
-
-     WHEN 10
-          DISPLAY 'OUTUBRO'
-
-     WHEN 11
-          DISPLAY 'NOVEMBRO'
-
-     WHEN 12
-          DISPLAY 'DEZEMBRO '
-
-     WHEN OTHER
-          DISPLAY 'MES INVALIDO!'
-     END-EVALUATE
-
-     EVALUATE WS-STATUS
-          WHEN 1
-               DISPLAY 'HOMEM'
-          WHEN 2
-               DISPLAY 'MULHER'
-          WHEN 3
-               DISPLAY 'OUTRO'
-          WHEN OTHER
-               DISPLAY 'STATUS INVALIDO!'
-               END-EVALUATE
-
-    STOP RUN.
-END PROGRAM EVALUATE_PROG.
+000100*****************************************************************
+000110* Program:      EVALUATE_PROG
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-03-07
+000150* Date-Compiled:
+000160* Purpose:      Classifies a WS-MES/WS-STATUS pair, returning the
+000170*               month name and academic/fiscal period for WS-MES
+000180*               and the demographic label for WS-STATUS.
+000190* Modification History:
+000200*   2026-08-09 JA  Converted from a standalone ACCEPT-driven demo
+000210*                  into a CALLable subprogram (EVAL-PARAMETRES)
+000220*                  so CALCULO_MEDIA can stamp a boletim with the
+000230*                  academic period for the month it was graded
+000240*                  in, and so a batch driver can loop this over a
+000250*                  transaction file instead of one ACCEPT a run.
+000251*   2026-08-09 JA  Status labels now loaded from STATUSTB (see
+000252*                  STATSEL/STATFD) into WS-STATUS-TABLE on the
+000253*                  first CALL of the run unit, instead of being
+000254*                  hardcoded in 2000-CLASSIFICA-STATUS, so HOMEM/
+000255*                  MULHER/OUTRO can be relabeled without a
+000256*                  recompile. Falls back to the prior hardcoded
+000257*                  labels if STATUSTB is not present.
+000258*   2026-08-09 JA  Added EVAL-FISCAL-CODE (P01-P13) to
+000259*                  EVAL-PARAMETRES, mapped from EVAL-MES in
+000260*                  1000-CLASSIFICA-MES, so payroll jobs can key
+000261*                  off a fiscal period instead of parsing the
+000262*                  month name. P13 is the year-end manual
+000263*                  adjustment period and has no calendar month of
+000264*                  its own, so it is never set automatically --
+000265*                  payroll posts to P13 by direct entry.
+000267*   2026-08-09 JA  1000-CLASSIFICA-MES no longer walks a twelve-
+000268*                  branch EVALUATE WS-MES on every record. The
+000269*                  month name/bimestre/fiscal-code mappings are
+000270*                  now loaded once into WS-MES-TABLE at the same
+000271*                  point WS-STATUS-TABLE is loaded, and looked up
+000272*                  by SEARCH/subscript instead, so a large batch
+000273*                  transaction file processes faster.
+000266* Tectonics: cobc
+000270*****************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. EVALUATE_PROG.
+000300 ENVIRONMENT DIVISION.
+000301 INPUT-OUTPUT SECTION.
+000302 FILE-CONTROL.
+000303     COPY STATSEL.
+000310 DATA DIVISION.
+000311 FILE SECTION.
+000312     COPY STATFD.
+000320 WORKING-STORAGE SECTION.
+000321 01  WS-TABELA-SWITCH           PIC X(01) VALUE 'N'.
+000322     88  TABELA-JA-CARREGADA        VALUE 'S'.
+000323 01  WS-STATUS-TABLE-STATUS     PIC X(02) VALUE SPACES.
+000324 01  WS-STATUS-TABLE-CTL.
+000326     03  WS-STATUS-TABLE-QTD    PIC 9(03) COMP VALUE ZERO.
+000327 01  WS-STATUS-TABLE.
+000328     03  WS-STATUS-TABLE-ENTRY  OCCURS 1 TO 20 TIMES
+000329                                DEPENDING ON WS-STATUS-TABLE-QTD
+000330                                INDEXED BY WS-STATUS-IDX.
+000330         05  WS-STA-TAB-CODE    PIC 99.
+000331         05  WS-STA-TAB-LABEL   PIC X(10).
+000333*----------------------------------------------------------*
+000334* MONTH TABLE -- NAME/BIMESTRE/FISCAL-CODE, LOADED ONCE AND  *
+000335*     LOOKED UP BY SEARCH INSTEAD OF A 12-BRANCH EVALUATE.   *
+000336*----------------------------------------------------------*
+000337 01  WS-MES-TABLE.
+000338     03  WS-MES-TAB-ENTRY       OCCURS 12 TIMES
+000339                                INDEXED BY WS-MES-IDX.
+000339         05  WS-MES-TAB-CODE    PIC 99.
+000339         05  WS-MES-TAB-NOME    PIC X(10).
+000339         05  WS-MES-TAB-PERIODO PIC X(12).
+000339         05  WS-MES-TAB-FISCAL  PIC X(03).
+000332 LINKAGE SECTION.
+000340 01  EVAL-PARAMETRES.
+000350     03  EVAL-MES               PIC 99.
+000360     03  EVAL-STATUS            PIC 99.
+000370     03  EVAL-MES-NOME          PIC X(10).
+000380     03  EVAL-PERIODO           PIC X(12).
+000381     03  EVAL-FISCAL-CODE       PIC X(03).
+000390     03  EVAL-STATUS-LABEL      PIC X(10).
+000400 PROCEDURE DIVISION USING EVAL-PARAMETRES.
+000410 MAIN-PROCEDURE.
+000411     IF NOT TABELA-JA-CARREGADA
+000412         PERFORM 0500-CARREGA-STATUS THRU 0500-EXIT-CARREGA
+000414         PERFORM 0400-CARREGA-MESES THRU 0400-EXIT-CARREGA
+000413     END-IF
+000420     MOVE SPACES TO EVAL-MES-NOME
+000430     MOVE SPACES TO EVAL-PERIODO
+000431     MOVE SPACES TO EVAL-FISCAL-CODE
+000440     MOVE SPACES TO EVAL-STATUS-LABEL
+000450     PERFORM 1000-CLASSIFICA-MES THRU 1000-EXIT-MES
+000460     PERFORM 2000-CLASSIFICA-STATUS THRU 2000-EXIT-STATUS
+000470     GOBACK
+000480     .
+000478*----------------------------------------------------------*
+000479* 0400-CARREGA-MESES -- LOAD WS-MES-TABLE ONCE PER RUN UNIT   *
+000480*----------------------------------------------------------*
+000420 0400-CARREGA-MESES.
+000421     MOVE 01 TO WS-MES-TAB-CODE (1)
+000422     MOVE "JANEIRO"     TO WS-MES-TAB-NOME (1)
+000423     MOVE "1 BIMESTRE"  TO WS-MES-TAB-PERIODO (1)
+000424     MOVE "P01"         TO WS-MES-TAB-FISCAL (1)
+000425     MOVE 02 TO WS-MES-TAB-CODE (2)
+000426     MOVE "FEVEREIRO"   TO WS-MES-TAB-NOME (2)
+000427     MOVE "1 BIMESTRE"  TO WS-MES-TAB-PERIODO (2)
+000428     MOVE "P02"         TO WS-MES-TAB-FISCAL (2)
+000429     MOVE 03 TO WS-MES-TAB-CODE (3)
+000430     MOVE "MARCO"       TO WS-MES-TAB-NOME (3)
+000431     MOVE "1 BIMESTRE"  TO WS-MES-TAB-PERIODO (3)
+000432     MOVE "P03"         TO WS-MES-TAB-FISCAL (3)
+000433     MOVE 04 TO WS-MES-TAB-CODE (4)
+000434     MOVE "ABRIL"       TO WS-MES-TAB-NOME (4)
+000435     MOVE "2 BIMESTRE"  TO WS-MES-TAB-PERIODO (4)
+000436     MOVE "P04"         TO WS-MES-TAB-FISCAL (4)
+000437     MOVE 05 TO WS-MES-TAB-CODE (5)
+000438     MOVE "MAIO"        TO WS-MES-TAB-NOME (5)
+000439     MOVE "2 BIMESTRE"  TO WS-MES-TAB-PERIODO (5)
+000440     MOVE "P05"         TO WS-MES-TAB-FISCAL (5)
+000441     MOVE 06 TO WS-MES-TAB-CODE (6)
+000442     MOVE "JUNHO"       TO WS-MES-TAB-NOME (6)
+000443     MOVE "2 BIMESTRE"  TO WS-MES-TAB-PERIODO (6)
+000444     MOVE "P06"         TO WS-MES-TAB-FISCAL (6)
+000445     MOVE 07 TO WS-MES-TAB-CODE (7)
+000446     MOVE "JULHO"       TO WS-MES-TAB-NOME (7)
+000447     MOVE "3 BIMESTRE"  TO WS-MES-TAB-PERIODO (7)
+000448     MOVE "P07"         TO WS-MES-TAB-FISCAL (7)
+000449     MOVE 08 TO WS-MES-TAB-CODE (8)
+000450     MOVE "AGOSTO"      TO WS-MES-TAB-NOME (8)
+000451     MOVE "3 BIMESTRE"  TO WS-MES-TAB-PERIODO (8)
+000452     MOVE "P08"         TO WS-MES-TAB-FISCAL (8)
+000453     MOVE 09 TO WS-MES-TAB-CODE (9)
+000454     MOVE "SETEMBRO"    TO WS-MES-TAB-NOME (9)
+000455     MOVE "3 BIMESTRE"  TO WS-MES-TAB-PERIODO (9)
+000456     MOVE "P09"         TO WS-MES-TAB-FISCAL (9)
+000457     MOVE 10 TO WS-MES-TAB-CODE (10)
+000458     MOVE "OUTUBRO"     TO WS-MES-TAB-NOME (10)
+000459     MOVE "4 BIMESTRE"  TO WS-MES-TAB-PERIODO (10)
+000460     MOVE "P10"         TO WS-MES-TAB-FISCAL (10)
+000461     MOVE 11 TO WS-MES-TAB-CODE (11)
+000462     MOVE "NOVEMBRO"    TO WS-MES-TAB-NOME (11)
+000463     MOVE "4 BIMESTRE"  TO WS-MES-TAB-PERIODO (11)
+000464     MOVE "P11"         TO WS-MES-TAB-FISCAL (11)
+000465     MOVE 12 TO WS-MES-TAB-CODE (12)
+000466     MOVE "DEZEMBRO"    TO WS-MES-TAB-NOME (12)
+000467     MOVE "4 BIMESTRE"  TO WS-MES-TAB-PERIODO (12)
+000468     MOVE "P12"         TO WS-MES-TAB-FISCAL (12)
+000469     .
+000470 0400-EXIT-CARREGA.
+000471     EXIT.
+000481*----------------------------------------------------------*
+000482* 0500-CARREGA-STATUS -- LOAD STATUSTB INTO WS-STATUS-TABLE   *
+000483*                        ONCE PER RUN UNIT                    *
+000484*----------------------------------------------------------*
+000485 0500-CARREGA-STATUS.
+000486     SET TABELA-JA-CARREGADA TO TRUE
+000487     MOVE ZERO TO WS-STATUS-TABLE-QTD
+000488     OPEN INPUT STATUS-TABLE-FILE
+000489     IF WS-STATUS-TABLE-STATUS = "00"
+000490         PERFORM 0550-LE-STATUS-REC THRU 0550-EXIT-LE
+000491             UNTIL WS-STATUS-TABLE-STATUS NOT = "00"
+000492         CLOSE STATUS-TABLE-FILE
+000493     END-IF
+000494     IF WS-STATUS-TABLE-QTD = ZERO
+000495         PERFORM 0590-CARGA-DEFAULT THRU 0590-EXIT-DEFAULT
+000496     END-IF
+000497     .
+000498 0500-EXIT-CARREGA.
+000499     EXIT.
+000500*----------------------------------------------------------*
+000501* 0550-LE-STATUS-REC -- READ ONE LOOKUP ROW INTO THE TABLE    *
+000502*----------------------------------------------------------*
+000503 0550-LE-STATUS-REC.
+000504     READ STATUS-TABLE-FILE
+000505         AT END
+000506             MOVE "10" TO WS-STATUS-TABLE-STATUS
+000507         NOT AT END
+000508             ADD 1 TO WS-STATUS-TABLE-QTD
+000509             MOVE MED-STA-CODE  TO
+000510                 WS-STA-TAB-CODE (WS-STATUS-TABLE-QTD)
+000511             MOVE MED-STA-LABEL TO
+000512                 WS-STA-TAB-LABEL (WS-STATUS-TABLE-QTD)
+000513     END-READ
+000514     .
+000515 0550-EXIT-LE.
+000516     EXIT.
+000517*----------------------------------------------------------*
+000518* 0590-CARGA-DEFAULT -- STATUSTB ABSENT: KEEP THE ORIGINAL    *
+000519*                       HOMEM/MULHER/OUTRO LABELS SO EVERY    *
+000520*                       INSTALLATION WORKS WITHOUT THE FILE   *
+000521*----------------------------------------------------------*
+000522 0590-CARGA-DEFAULT.
+000523     MOVE 3                TO WS-STATUS-TABLE-QTD
+000524     MOVE 1                TO WS-STA-TAB-CODE (1)
+000525     MOVE "HOMEM"          TO WS-STA-TAB-LABEL (1)
+000526     MOVE 2                TO WS-STA-TAB-CODE (2)
+000527     MOVE "MULHER"         TO WS-STA-TAB-LABEL (2)
+000528     MOVE 3                TO WS-STA-TAB-CODE (3)
+000529     MOVE "OUTRO"          TO WS-STA-TAB-LABEL (3)
+000530     .
+000531 0590-EXIT-DEFAULT.
+000532     EXIT.
+000490*----------------------------------------------------------*
+000500* 1000-CLASSIFICA-MES -- MONTH NAME, BIMESTRE AND FISCAL CODE, *
+000510*     LOOKED UP IN WS-MES-TABLE (LOADED BY 0400-CARREGA-MESES) *
+000520 1000-CLASSIFICA-MES.
+000521     MOVE "INVALIDO" TO EVAL-MES-NOME
+000522     MOVE "INVALIDO" TO EVAL-PERIODO
+000523     MOVE "P00"      TO EVAL-FISCAL-CODE
+000524     SET WS-MES-IDX TO 1
+000525     SEARCH WS-MES-TAB-ENTRY
+000526         VARYING WS-MES-IDX
+000527         AT END
+000528             CONTINUE
+000529         WHEN WS-MES-TAB-CODE (WS-MES-IDX) = EVAL-MES
+000530             MOVE WS-MES-TAB-NOME    (WS-MES-IDX) TO EVAL-MES-NOME
+000531             MOVE WS-MES-TAB-PERIODO (WS-MES-IDX) TO EVAL-PERIODO
+000532             MOVE WS-MES-TAB-FISCAL  (WS-MES-IDX) TO
+000533                 EVAL-FISCAL-CODE
+000534     END-SEARCH
+000535     .
+000950 1000-EXIT-MES.
+000960     EXIT.
+000970*----------------------------------------------------------*
+000980* 2000-CLASSIFICA-STATUS -- DEMOGRAPHIC STATUS LABEL, LOOKED UP *
+000981*                           IN WS-STATUS-TABLE (LOADED FROM     *
+000982*                           STATUSTB BY 0500-CARREGA-STATUS)    *
+000990*----------------------------------------------------------*
+001000 2000-CLASSIFICA-STATUS.
+001005     MOVE "INVALIDO"    TO EVAL-STATUS-LABEL
+001006     SET WS-STATUS-IDX TO 1
+001007     SEARCH WS-STATUS-TABLE-ENTRY
+001008         VARYING WS-STATUS-IDX
+001009         AT END
+001010             MOVE "INVALIDO" TO EVAL-STATUS-LABEL
+001011         WHEN WS-STA-TAB-CODE (WS-STATUS-IDX) = EVAL-STATUS
+001012             MOVE WS-STA-TAB-LABEL (WS-STATUS-IDX)
+001013                 TO EVAL-STATUS-LABEL
+001014     END-SEARCH
+001110     .
+001120 2000-EXIT-STATUS.
+001130     EXIT.
+001140
+001150 END PROGRAM EVALUATE_PROG.
