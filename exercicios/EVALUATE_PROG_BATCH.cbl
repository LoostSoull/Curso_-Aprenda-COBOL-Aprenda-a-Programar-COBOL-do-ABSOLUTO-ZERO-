@@ -0,0 +1,111 @@
+000100*****************************************************************
+000110* Program:      EVALUATE_PROG_BATCH
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2026-08-09
+000150* Date-Compiled:
+000160* Purpose:      Batch driver for EVALUATE_PROG. Reads a
+000170*               transaction file of employee ID/MES/STATUS
+000180*               records and CALLs EVALUATE_PROG once per record,
+000190*               instead of classifying one MES/STATUS pair per
+000200*               run through an interactive ACCEPT.
+000210* Modification History:
+000220*   2026-08-09 JA  Initial version.
+000221*   2026-08-09 JA  Added EVALOUT, a fixed-width results extract
+000222*                  keyed by employee ID, so the HR extract job
+000223*                  has something to pick up besides the console
+000224*                  DISPLAY.
+000230* Tectonics: cobc
+000240*****************************************************************
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. EVALUATE_PROG_BATCH.
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT TRANS-FILE ASSIGN TO "EVALTRAN"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000311     COPY EVOUTSEL.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  TRANS-FILE.
+000350 01  MED-EVAL-TRANS-REC.
+000360     03  EVAL-TRANS-EMP-ID      PIC 9(06).
+000370     03  EVAL-TRANS-MES         PIC 99.
+000380     03  EVAL-TRANS-STATUS      PIC 99.
+000381     COPY EVOUTFD.
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-CALL-PARM.
+000410     03  WS-CALL-MES            PIC 99.
+000420     03  WS-CALL-STATUS         PIC 99.
+000430     03  WS-CALL-MES-NOME       PIC X(10).
+000440     03  WS-CALL-PERIODO        PIC X(12).
+000441     03  WS-CALL-FISCAL-CODE    PIC X(03).
+000450     03  WS-CALL-STATUS-LABEL   PIC X(10).
+000460 01  WS-SWITCHES.
+000470     03  WS-EOF-TRANS           PIC X(01) VALUE 'N'.
+000480         88  FIM-DO-TRANS             VALUE 'S'.
+000490 01  WS-COUNTERS.
+000500     03  WS-QTD-LIDOS           PIC 9(05) COMP VALUE ZERO.
+000510 PROCEDURE DIVISION.
+000520 0000-MAIN-PROCEDURE.
+000530     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000540     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+000550         UNTIL FIM-DO-TRANS
+000560     PERFORM 9000-FINALIZE THRU 9000-EXIT
+000570     STOP RUN.
+000580*----------------------------------------------------------*
+000590* 1000-INITIALIZE -- OPEN THE TRANSACTION FILE AND PRIME READ *
+000600*----------------------------------------------------------*
+000610 1000-INITIALIZE.
+000620     OPEN INPUT TRANS-FILE
+000621     OPEN OUTPUT EVAL-OUTPUT-FILE
+000630     PERFORM 3000-READ-TRANS THRU 3000-EXIT
+000640     .
+000650 1000-EXIT.
+000660     EXIT.
+000670*----------------------------------------------------------*
+000680* 2000-PROCESS-TRANS -- CALL EVALUATE_PROG FOR ONE RECORD     *
+000690*----------------------------------------------------------*
+000700 2000-PROCESS-TRANS.
+000710     MOVE EVAL-TRANS-MES    TO WS-CALL-MES
+000720     MOVE EVAL-TRANS-STATUS TO WS-CALL-STATUS
+000730     CALL "EVALUATE_PROG" USING WS-CALL-PARM
+000740     DISPLAY "FUNCIONARIO " EVAL-TRANS-EMP-ID
+000750         " MES: " WS-CALL-MES-NOME
+000760         " PERIODO: " WS-CALL-PERIODO
+000761         " FISCAL: " WS-CALL-FISCAL-CODE
+000770         " STATUS: " WS-CALL-STATUS-LABEL
+000771     MOVE EVAL-TRANS-EMP-ID    TO MED-EVO-EMP-ID
+000772     MOVE WS-CALL-MES-NOME     TO MED-EVO-MES-NOME
+000773     MOVE WS-CALL-PERIODO      TO MED-EVO-PERIODO
+000774     MOVE WS-CALL-FISCAL-CODE  TO MED-EVO-FISCAL-CODE
+000775     MOVE WS-CALL-STATUS-LABEL TO MED-EVO-STATUS-LABEL
+000775     WRITE MED-EVAL-OUTPUT-REC
+000780     ADD 1 TO WS-QTD-LIDOS
+000790     PERFORM 3000-READ-TRANS THRU 3000-EXIT
+000800     .
+000810 2000-EXIT.
+000820     EXIT.
+000830*----------------------------------------------------------*
+000840* 3000-READ-TRANS -- READ THE NEXT TRANSACTION RECORD        *
+000850*----------------------------------------------------------*
+000860 3000-READ-TRANS.
+000870     READ TRANS-FILE
+000880         AT END
+000890             SET FIM-DO-TRANS TO TRUE
+000900     END-READ
+000910     .
+000920 3000-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------*
+000950* 9000-FINALIZE -- CLOSE THE FILE AND SHOW THE RUN COUNT      *
+000960*----------------------------------------------------------*
+000970 9000-FINALIZE.
+000980     CLOSE TRANS-FILE
+000981     CLOSE EVAL-OUTPUT-FILE
+000990     DISPLAY "TOTAL PROCESSADO: " WS-QTD-LIDOS
+001000     .
+001010 9000-EXIT.
+001020     EXIT.
+001030
+001040 END PROGRAM EVALUATE_PROG_BATCH.
