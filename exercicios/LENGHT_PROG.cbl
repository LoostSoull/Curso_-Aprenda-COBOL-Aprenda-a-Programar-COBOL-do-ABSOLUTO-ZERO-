@@ -1,30 +1,77 @@
-
-*>****************************************************************
-*> Author: LUCAS CARDOSO
-*> Date: 20/02/24
-*> Purpose: UTILIZANDO O COMANDO LENGTH, PODEMOS VERIFICAR O TAMANHO DO GRUPO,
-*> EM NOSSO CASO O TAMANHO É 70, SERIA A SOMA DOS BITS, REALIZAMOS DE DUAS FORMAS.
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LENGHT_PROG.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-77 WS-COMPRIMENTO        PIC 99 VALUE 0.
-01 WS-ENDERECO.
-     03 WS-RUA           PIC X(20).
-     03 WS-BAIRRO        PIC X(20).
-     03 WS-CIDADE        PIC X(30).
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-*>******************FORMA 1*************************************************
-    DISPLAY "O COMPRIMENTO DO GRUPO ENDERECO E: " LENGTH OF WS-ENDERECO
-
-*>******************FORMA 2*************************************************
-    COMPUTE WS-COMPRIMENTO = FUNCTION LENGTH (WS-ENDERECO)
-
-    DISPLAY 'OUTRA FORMA: ' WS-COMPRIMENTO
-    .
-    STOP RUN.
-END PROGRAM LENGHT_PROG.
+000100*****************************************************************
+000110* Program:      LENGHT_PROG
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-02-20
+000150* Date-Compiled:
+000160* Purpose:      Demonstrates the LENGTH OF special register and
+000170*               the FUNCTION LENGTH intrinsic against the
+000180*               WS-ENDERECO address group.
+000190* Modification History:
+000200*   2026-08-09 JA  Extended WS-ENDERECO with WS-CEP and WS-UF,
+000210*                  since every address this shop actually
+000220*                  processes carries a postal code and a state,
+000230*                  and added a validation paragraph that checks
+000240*                  WS-CEP is 8 numeric digits and WS-UF is one
+000250*                  of the 27 valid state abbreviations.
+000260* Tectonics: cobc
+000270*****************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. LENGHT_PROG.
+000300 ENVIRONMENT DIVISION.
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-COMPRIMENTO             PIC 99 VALUE 0.
+000340 01  WS-ENDERECO.
+000350     03  WS-RUA                 PIC X(20).
+000360     03  WS-BAIRRO              PIC X(20).
+000370     03  WS-CIDADE              PIC X(30).
+000380     03  WS-CEP                 PIC X(08).
+000390     03  WS-UF                  PIC X(02).
+000400         88  UF-VALIDA          VALUES 'AC' 'AL' 'AP' 'AM' 'BA'
+000401                                        'CE' 'DF' 'ES' 'GO' 'MA'
+000402                                        'MT' 'MS' 'MG' 'PA' 'PB'
+000403                                        'PR' 'PE' 'PI' 'RJ' 'RN'
+000404                                        'RS' 'RO' 'RR' 'SC' 'SP'
+000405                                        'SE' 'TO'.
+000410 01  WS-ENDERECO-SWITCH         PIC X(01) VALUE 'N'.
+000420     88  ENDERECO-VALIDO              VALUE 'S'.
+000430 PROCEDURE DIVISION.
+000440 MAIN-PROCEDURE.
+000450*>******************FORMA 1********************************
+000460     DISPLAY "O COMPRIMENTO DO GRUPO ENDERECO E: "
+000470         LENGTH OF WS-ENDERECO
+000480*>******************FORMA 2********************************
+000490     COMPUTE WS-COMPRIMENTO = FUNCTION LENGTH (WS-ENDERECO)
+000500     DISPLAY 'OUTRA FORMA: ' WS-COMPRIMENTO
+000510     MOVE 'RUA DAS FLORES'   TO WS-RUA
+000520     MOVE 'CENTRO'           TO WS-BAIRRO
+000530     MOVE 'SAO PAULO'        TO WS-CIDADE
+000540     MOVE '01310100'         TO WS-CEP
+000550     MOVE 'SP'               TO WS-UF
+000560     PERFORM 8000-VALIDA-ENDERECO THRU 8000-EXIT-VALIDA
+000570     IF ENDERECO-VALIDO
+000580         DISPLAY 'ENDERECO VALIDO'
+000590     ELSE
+000600         DISPLAY 'ENDERECO INVALIDO'
+000610     END-IF
+000620     .
+000630     STOP RUN.
+000640*----------------------------------------------------------*
+000650* 8000-VALIDA-ENDERECO -- CHECK WS-CEP IS 8 NUMERIC DIGITS   *
+000660*     AND WS-UF IS ONE OF THE 27 VALID STATE ABBREVIATIONS.  *
+000670*----------------------------------------------------------*
+000680 8000-VALIDA-ENDERECO.
+000690     MOVE 'S' TO WS-ENDERECO-SWITCH
+000700     IF WS-CEP NOT NUMERIC
+000710         DISPLAY 'CEP INVALIDO: ' WS-CEP
+000720         MOVE 'N' TO WS-ENDERECO-SWITCH
+000730     END-IF
+000740     IF NOT UF-VALIDA
+000750         DISPLAY 'UF INVALIDA: ' WS-UF
+000760         MOVE 'N' TO WS-ENDERECO-SWITCH
+000770     END-IF
+000780     .
+000790 8000-EXIT-VALIDA.
+000800     EXIT.
+000810 END PROGRAM LENGHT_PROG.
