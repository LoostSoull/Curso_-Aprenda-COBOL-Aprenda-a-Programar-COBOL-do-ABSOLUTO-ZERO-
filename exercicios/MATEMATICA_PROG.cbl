@@ -1,69 +1,328 @@
-*>****************************************************************
-*> Author: LUCAS CARDOSO
-*> Date: 22/02/24
-*> Purpose: PROGRAMA MOSTRANDO EXEMPLOS DE OPERAÇÕES MATEMATICAS COM
-*>          ADD,SUBTRACT,MULTIPLY E DIVIDE.
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. YOUR-PROGRAM-NAME.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-77 WS-NUM-1          PIC 9(02) VALUES ZEROS.
-77 WS-NUM-2          PIC 9(02) VALUES ZEROS.
-PROCEDURE DIVISION.
-
-
-          PERFORM P100-INICIO.
-          PERFORM P500-CALC.
-          PERFORM P999-FIM.
-
-
-     P100-INICIO.
-          DISPLAY 'DIGITE O PRIMEIRO NUMERO: '
-          ACCEPT WS-NUM-1
-
-          DISPLAY 'DIGITE O SEGUNDO NUMERO: '
-          ACCEPT WS-NUM-2
-          .
-
-     P800-ERRO.
-        DISPLAY 'ERRO NO CALCULO!'
-        PERFORM P999-FIM.
-
-     P500-CALC.
-          DISPLAY 'FUNCAO ADD: '
-          ADD WS-NUM-1             TO WS-NUM-2
-                                   ON SIZE ERROR PERFORM P800-ERRO
-          END-ADD
-          DISPLAY 'VALOR DE WS-NUM-2 APOS ADD:' WS-NUM-2
-
-
-          DISPLAY 'FUNCAO SUBTRACT: '
-          SUBTRACT 2             FROM WS-NUM-2
-                                   ON SIZE ERROR PERFORM P800-ERRO
-          END-SUBTRACT
-          DISPLAY 'VALOR DE WS-NUM-2 APOS SUBTRACT:' WS-NUM-2
-
-
-
-          DISPLAY 'FUNCAO MULTIPLY: '
-          MULTIPLY 2             BY WS-NUM-2
-                                   ON SIZE ERROR PERFORM P800-ERRO
-          END-MULTIPLY
-          DISPLAY 'VALOR DE WS-NUM-2 APOS MULTIPLY:' WS-NUM-2
-
-
-
-
-          DISPLAY 'FUNCAO DIVIDE: '
-          DIVIDE WS-NUM-2             BY WS-NUM-1 GIVING WS-NUM-2
-                                      ON SIZE ERROR PERFORM P800-ERRO
-          END-DIVIDE
-          DISPLAY 'VALOR DE WS-NUM-2 APOS DIVIDE:' WS-NUM-2
-         .
-
-     P999-FIM.
-          STOP RUN.
-END PROGRAM YOUR-PROGRAM-NAME.
+000100*****************************************************************
+000110* Program:      MATEMATICA_PROG
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-02-22
+000150* Date-Compiled:
+000160* Purpose:      Demonstrates ADD/SUBTRACT/MULTIPLY/DIVIDE over a
+000170*               pair of numbers.
+000180* Modification History:
+000190*   2026-08-09 JA  Converted from a single interactive ACCEPT
+000200*                  pair into a batch driver that reads pairs
+000210*                  from a transaction file and writes each set
+000220*                  of results to an output report, instead of
+000230*                  requiring manual re-entry for every pair.
+000231*   2026-08-09 JA  Widened WS-NUM-1/WS-NUM-2 and the transaction/
+000232*                  report fields from PIC 9(02) to signed,
+000233*                  two-decimal PIC S9(07)V99 so this arithmetic
+000234*                  can be reused for real currency calculations
+000235*                  without truncation.
+000236*   2026-08-09 JA  Added P600-JUROS, an installment/interest
+000237*                  calculation mode (principal, monthly rate and
+000238*                  number of installments in, Price-table
+000239*                  installment value and total interest out) fed
+000240*                  from its own transaction file, since several
+000241*                  downstream spreadsheets still do this by hand.
+000242*   2026-08-09 JA  P800-ERRO now also logs to the shared ERRORLOG
+000243*                  via ERRCODES/ERRLSEL/ERRLFD/ERRPARA instead of
+000244*                  just DISPLAY, so a SIZE ERROR here is reported
+000245*                  the same way as any other program's errors.
+000247*   2026-08-09 JA  P600-JUROS's COMPUTEs now each carry an ON
+000248*                  SIZE ERROR clause, same as P500-CALC's ADD/
+000249*                  SUBTRACT/MULTIPLY/DIVIDE -- a 0% JUROS-TRANS-
+000250*                  TAXA drives the parcela COMPUTE's divisor to
+000251*                  zero, which was previously an uncaught abend
+000252*                  instead of a logged error.
+000253*   2026-08-09 JA  P600-JUROS now resets WS-ERRO-CALC and
+000254*                  INITIALIZEs the WS-JUR-* work fields before
+000255*                  each record's COMPUTEs, same as P500-CALC --
+000256*                  a field a SIZE ERROR skips is left unchanged
+000257*                  by COMPUTE, so without this a record that hit
+000258*                  SIZE ERROR (e.g. 0% taxa) wrote the *previous*
+000259*                  record's stale parcela/total-pago/total-juros
+000260*                  under the current record's principal/taxa.
+000261*                  WS-JUR-REPORT-LINE also gains WS-JUR-RPT-
+000262*                  STATUS, set the same way P700-GRAVA-LINHA
+000263*                  sets WS-RPT-STATUS, so JUROSRPT marks which
+000264*                  lines are errored instead of reporting garbage
+000265*                  numbers as if they were good.
+000266*   2026-08-09 JA  Renumbered P600-JUROS and P620-GRAVA-JUROS in
+000267*                  the sequence area -- the last two rounds of
+000268*                  edits to those paragraphs left repeated line
+000269*                  numbers instead of incrementing ones.
+000270* Tectonics: cobc
+000271*****************************************************************
+000272 IDENTIFICATION DIVISION.
+000273 PROGRAM-ID. YOUR-PROGRAM-NAME.
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT NUM-TRANS-FILE ASSIGN TO "MATTRAN"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT MAT-REPORT-FILE ASSIGN TO "MATRPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000341     SELECT JUROS-TRANS-FILE ASSIGN TO "JUROSTRN"
+000342         ORGANIZATION IS LINE SEQUENTIAL.
+000343     SELECT JUROS-REPORT-FILE ASSIGN TO "JUROSRPT"
+000344         ORGANIZATION IS LINE SEQUENTIAL.
+000345     COPY ERRLSEL.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  NUM-TRANS-FILE.
+000380 01  MAT-TRANS-REC.
+000390     03  MAT-TRANS-NUM-1        PIC S9(07)V99.
+000400     03  MAT-TRANS-NUM-2        PIC S9(07)V99.
+000410 FD  MAT-REPORT-FILE.
+000420 01  MAT-REPORT-REC             PIC X(80).
+000421 FD  JUROS-TRANS-FILE.
+000422 01  JUR-TRANS-REC.
+000423     03  JUR-TRANS-PRINCIPAL    PIC S9(07)V99.
+000424     03  JUR-TRANS-TAXA         PIC S9(01)V9(04).
+000425     03  JUR-TRANS-PARCELAS     PIC 9(03).
+000426 FD  JUROS-REPORT-FILE.
+000427 01  JUROS-REPORT-REC           PIC X(80).
+000428     COPY ERRLFD.
+000430 WORKING-STORAGE SECTION.
+000431     COPY ERRCODES.
+000440 77  WS-NUM-1                   PIC S9(07)V99 VALUE ZERO.
+000450 77  WS-NUM-2                   PIC S9(07)V99 VALUE ZERO.
+000460 01  WS-RESULT-ADD              PIC S9(07)V99 VALUE ZERO.
+000470 01  WS-RESULT-SUB              PIC S9(07)V99 VALUE ZERO.
+000480 01  WS-RESULT-MULT             PIC S9(07)V99 VALUE ZERO.
+000490 01  WS-RESULT-DIV              PIC S9(07)V99 VALUE ZERO.
+000491 01  WS-JUR-PRINCIPAL           PIC S9(07)V99 VALUE ZERO.
+000492 01  WS-JUR-TAXA                PIC S9(01)V9(04) VALUE ZERO.
+000493 01  WS-JUR-PARCELAS            PIC 9(03) VALUE ZERO.
+000493 01  WS-JUR-BASE                PIC S9(02)V9(04) VALUE ZERO.
+000494 01  WS-JUR-FATOR               PIC S9(05)V9(08) VALUE ZERO.
+000495 01  WS-JUR-VALOR-PARCELA       PIC S9(07)V99 VALUE ZERO.
+000496 01  WS-JUR-TOTAL-PAGO          PIC S9(09)V99 VALUE ZERO.
+000497 01  WS-JUR-TOTAL-JUROS         PIC S9(09)V99 VALUE ZERO.
+000500 01  WS-SWITCHES.
+000510     03  WS-EOF-TRANS           PIC X(01) VALUE 'N'.
+000520         88  FIM-DO-TRANS             VALUE 'S'.
+000521     03  WS-EOF-JUROS           PIC X(01) VALUE 'N'.
+000522         88  FIM-DO-JUROS             VALUE 'S'.
+000530     03  WS-ERRO-CALC           PIC X(01) VALUE 'N'.
+000540         88  HOUVE-ERRO-CALC          VALUE 'S'.
+000550 01  WS-REPORT-LINE.
+000560     03  WS-RPT-NUM-1           PIC -(7)9.99.
+000570     03  FILLER                 PIC X(01) VALUE SPACE.
+000580     03  WS-RPT-NUM-2           PIC -(7)9.99.
+000590     03  FILLER                 PIC X(01) VALUE SPACE.
+000600     03  WS-RPT-ADD             PIC -(7)9.99.
+000610     03  FILLER                 PIC X(01) VALUE SPACE.
+000620     03  WS-RPT-SUB             PIC -(7)9.99.
+000630     03  FILLER                 PIC X(01) VALUE SPACE.
+000640     03  WS-RPT-MULT            PIC -(7)9.99.
+000650     03  FILLER                 PIC X(01) VALUE SPACE.
+000660     03  WS-RPT-DIV             PIC -(7)9.99.
+000670     03  FILLER                 PIC X(01) VALUE SPACE.
+000680     03  WS-RPT-STATUS          PIC X(10).
+000681 01  WS-JUR-REPORT-LINE.
+000682     03  WS-JUR-RPT-PRINCIPAL   PIC -(7)9.99.
+000683     03  FILLER                 PIC X(01) VALUE SPACE.
+000684     03  WS-JUR-RPT-TAXA        PIC -9.9999.
+000685     03  FILLER                 PIC X(01) VALUE SPACE.
+000686     03  WS-JUR-RPT-PARCELAS    PIC ZZ9.
+000687     03  FILLER                 PIC X(01) VALUE SPACE.
+000688     03  WS-JUR-RPT-VALOR-PARC  PIC -(7)9.99.
+000689     03  FILLER                 PIC X(01) VALUE SPACE.
+000690     03  WS-JUR-RPT-TOTAL-PAGO  PIC -(9)9.99.
+000691     03  FILLER                 PIC X(01) VALUE SPACE.
+000692     03  WS-JUR-RPT-TOTAL-JUROS PIC -(9)9.99.
+000693     03  FILLER                 PIC X(01) VALUE SPACE.
+000694     03  WS-JUR-RPT-STATUS      PIC X(10).
+000700 PROCEDURE DIVISION.
+000710 0000-MAIN-PROCEDURE.
+000720     PERFORM P100-INICIO THRU P100-EXIT-INICIO
+000730     PERFORM P500-CALC THRU P500-EXIT-CALC
+000740         UNTIL FIM-DO-TRANS
+000750     PERFORM P600-JUROS THRU P600-EXIT-JUROS
+000760         UNTIL FIM-DO-JUROS
+000770     PERFORM P999-FIM THRU P999-EXIT-FIM.
+000750*----------------------------------------------------------*
+000760* P100-INICIO -- OPEN THE FILES AND PRIME THE FIRST READ       *
+000770*----------------------------------------------------------*
+000780 P100-INICIO.
+000790     OPEN INPUT  NUM-TRANS-FILE
+000800     OPEN OUTPUT MAT-REPORT-FILE
+000801     OPEN INPUT  JUROS-TRANS-FILE
+000802     OPEN OUTPUT JUROS-REPORT-FILE
+000810     PERFORM P300-READ-TRANS THRU P300-EXIT-READ
+000811     PERFORM P610-READ-JUROS THRU P610-EXIT-READ
+000820     .
+000830 P100-EXIT-INICIO.
+000840     EXIT.
+000850*----------------------------------------------------------*
+000860* P300-READ-TRANS -- READ THE NEXT NUMBER PAIR                 *
+000870*----------------------------------------------------------*
+000880 P300-READ-TRANS.
+000890     READ NUM-TRANS-FILE
+000900         AT END
+000910             SET FIM-DO-TRANS TO TRUE
+000920         NOT AT END
+000930             MOVE MAT-TRANS-NUM-1 TO WS-NUM-1
+000940             MOVE MAT-TRANS-NUM-2 TO WS-NUM-2
+000950     END-READ
+000960     .
+000970 P300-EXIT-READ.
+000980     EXIT.
+000981*----------------------------------------------------------*
+000982* P610-READ-JUROS -- READ THE NEXT INSTALLMENT TRANSACTION     *
+000983*----------------------------------------------------------*
+000984 P610-READ-JUROS.
+000985     READ JUROS-TRANS-FILE
+000986         AT END
+000987             SET FIM-DO-JUROS TO TRUE
+000988         NOT AT END
+000989             MOVE JUR-TRANS-PRINCIPAL TO WS-JUR-PRINCIPAL
+000990             MOVE JUR-TRANS-TAXA      TO WS-JUR-TAXA
+000991             MOVE JUR-TRANS-PARCELAS  TO WS-JUR-PARCELAS
+000992     END-READ
+000993     .
+000994 P610-EXIT-READ.
+000995     EXIT.
+000996*----------------------------------------------------------*
+001000* P800-ERRO -- FLAG A CALCULATION ERROR FOR THE REPORT LINE    *
+001010*----------------------------------------------------------*
+001020 P800-ERRO.
+001030     DISPLAY 'ERRO NO CALCULO!'
+001040     SET HOUVE-ERRO-CALC TO TRUE
+001041     MOVE "MATEPROG" TO MED-ERROR-PROGRAM
+001042     MOVE "SIZEERR"  TO MED-ERROR-CODE
+001043     MOVE "SIZE ERROR EM OPERACAO ARITMETICA" TO MED-ERROR-TEXT
+001044     SET MED-RC-WARNING TO TRUE
+001045     PERFORM 9800-ERROR-LOG THRU 9800-EXIT
+001050     .
+001060 P800-EXIT-ERRO.
+001070     EXIT.
+001080*----------------------------------------------------------*
+001090* P500-CALC -- ADD/SUBTRACT/MULTIPLY/DIVIDE ONE PAIR AND        *
+001100*              WRITE THE RESULT LINE TO THE REPORT              *
+001110*----------------------------------------------------------*
+001120 P500-CALC.
+001130     MOVE 'N' TO WS-ERRO-CALC
+001140     DISPLAY 'FUNCAO ADD: '
+001150     ADD WS-NUM-1             TO WS-NUM-2
+001160                              ON SIZE ERROR PERFORM P800-ERRO
+001170     END-ADD
+001180     MOVE WS-NUM-2 TO WS-RESULT-ADD
+001190     DISPLAY 'VALOR DE WS-NUM-2 APOS ADD:' WS-NUM-2
+001200
+001210     DISPLAY 'FUNCAO SUBTRACT: '
+001220     SUBTRACT 2             FROM WS-NUM-2
+001230                              ON SIZE ERROR PERFORM P800-ERRO
+001240     END-SUBTRACT
+001250     MOVE WS-NUM-2 TO WS-RESULT-SUB
+001260     DISPLAY 'VALOR DE WS-NUM-2 APOS SUBTRACT:' WS-NUM-2
+001270
+001280     DISPLAY 'FUNCAO MULTIPLY: '
+001290     MULTIPLY 2             BY WS-NUM-2
+001300                              ON SIZE ERROR PERFORM P800-ERRO
+001310     END-MULTIPLY
+001320     MOVE WS-NUM-2 TO WS-RESULT-MULT
+001330     DISPLAY 'VALOR DE WS-NUM-2 APOS MULTIPLY:' WS-NUM-2
+001340
+001350     DISPLAY 'FUNCAO DIVIDE: '
+001360     DIVIDE WS-NUM-2             BY WS-NUM-1 GIVING WS-NUM-2
+001370                                 ON SIZE ERROR PERFORM P800-ERRO
+001380     END-DIVIDE
+001390     MOVE WS-NUM-2 TO WS-RESULT-DIV
+001400     DISPLAY 'VALOR DE WS-NUM-2 APOS DIVIDE:' WS-NUM-2
+001410     PERFORM P700-GRAVA-LINHA THRU P700-EXIT-GRAVA
+001420     PERFORM P300-READ-TRANS THRU P300-EXIT-READ
+001430     .
+001440 P500-EXIT-CALC.
+001450     EXIT.
+001451*----------------------------------------------------------*
+001452* P600-JUROS -- PRICE-TABLE (FRENCH SYSTEM) INSTALLMENT        *
+001453*               CALCULATION: FATOR = (1 + TAXA) ** PARCELAS,    *
+001454*               PARCELA = PRINCIPAL * TAXA * FATOR /             *
+001455*                         (FATOR - 1)                            *
+001456*----------------------------------------------------------*
+001457 P600-JUROS.
+001458     MOVE 'N' TO WS-ERRO-CALC
+001459     INITIALIZE WS-JUR-BASE WS-JUR-FATOR WS-JUR-VALOR-PARCELA
+001460         WS-JUR-TOTAL-PAGO WS-JUR-TOTAL-JUROS
+001461     COMPUTE WS-JUR-BASE = 1 + WS-JUR-TAXA
+001462         ON SIZE ERROR PERFORM P800-ERRO
+001463     END-COMPUTE
+001464     COMPUTE WS-JUR-FATOR ROUNDED =
+001465         WS-JUR-BASE ** WS-JUR-PARCELAS
+001466         ON SIZE ERROR PERFORM P800-ERRO
+001467     END-COMPUTE
+001468     COMPUTE WS-JUR-VALOR-PARCELA ROUNDED =
+001469         WS-JUR-PRINCIPAL * WS-JUR-TAXA * WS-JUR-FATOR
+001470             / (WS-JUR-FATOR - 1)
+001471         ON SIZE ERROR PERFORM P800-ERRO
+001472     END-COMPUTE
+001473     COMPUTE WS-JUR-TOTAL-PAGO ROUNDED =
+001474         WS-JUR-VALOR-PARCELA * WS-JUR-PARCELAS
+001475         ON SIZE ERROR PERFORM P800-ERRO
+001476     END-COMPUTE
+001477     COMPUTE WS-JUR-TOTAL-JUROS ROUNDED =
+001478         WS-JUR-TOTAL-PAGO - WS-JUR-PRINCIPAL
+001479         ON SIZE ERROR PERFORM P800-ERRO
+001480     END-COMPUTE
+001481     PERFORM P620-GRAVA-JUROS THRU P620-EXIT-GRAVA
+001482     PERFORM P610-READ-JUROS THRU P610-EXIT-READ
+001483     .
+001484 P600-EXIT-JUROS.
+001485     EXIT.
+001486*----------------------------------------------------------*
+001487* P620-GRAVA-JUROS -- FORMAT AND WRITE ONE JUROS REPORT LINE   *
+001488*----------------------------------------------------------*
+001489 P620-GRAVA-JUROS.
+001490     MOVE WS-JUR-PRINCIPAL     TO WS-JUR-RPT-PRINCIPAL
+001491     MOVE WS-JUR-TAXA          TO WS-JUR-RPT-TAXA
+001492     MOVE WS-JUR-PARCELAS      TO WS-JUR-RPT-PARCELAS
+001493     MOVE WS-JUR-VALOR-PARCELA TO WS-JUR-RPT-VALOR-PARC
+001494     MOVE WS-JUR-TOTAL-PAGO    TO WS-JUR-RPT-TOTAL-PAGO
+001495     MOVE WS-JUR-TOTAL-JUROS   TO WS-JUR-RPT-TOTAL-JUROS
+001496     IF HOUVE-ERRO-CALC
+001497         MOVE "ERRO"    TO WS-JUR-RPT-STATUS
+001498     ELSE
+001499         MOVE "OK"      TO WS-JUR-RPT-STATUS
+001500     END-IF
+001501     MOVE WS-JUR-REPORT-LINE   TO JUROS-REPORT-REC
+001502     WRITE JUROS-REPORT-REC
+001503     .
+001504 P620-EXIT-GRAVA.
+001505     EXIT.
+001506*----------------------------------------------------------*
+001507* P700-GRAVA-LINHA -- FORMAT AND WRITE ONE REPORT LINE         *
+001508*----------------------------------------------------------*
+001509 P700-GRAVA-LINHA.
+001510     MOVE WS-NUM-1      TO WS-RPT-NUM-1
+001511     MOVE WS-NUM-2      TO WS-RPT-NUM-2
+001512     MOVE WS-RESULT-ADD  TO WS-RPT-ADD
+001513     MOVE WS-RESULT-SUB  TO WS-RPT-SUB
+001514     MOVE WS-RESULT-MULT TO WS-RPT-MULT
+001515     MOVE WS-RESULT-DIV  TO WS-RPT-DIV
+001516     IF HOUVE-ERRO-CALC
+001517         MOVE "ERRO"    TO WS-RPT-STATUS
+001518     ELSE
+001519         MOVE "OK"      TO WS-RPT-STATUS
+001520     END-IF
+001521     MOVE WS-REPORT-LINE TO MAT-REPORT-REC
+001522     WRITE MAT-REPORT-REC
+001523     .
+001524 P700-EXIT-GRAVA.
+001525     EXIT.
+001526*----------------------------------------------------------*
+001527* P999-FIM -- CLOSE THE FILES AND END THE RUN                  *
+001528*----------------------------------------------------------*
+001529 P999-FIM.
+001530     CLOSE NUM-TRANS-FILE
+001531     CLOSE MAT-REPORT-FILE
+001532     CLOSE JUROS-TRANS-FILE
+001533     CLOSE JUROS-REPORT-FILE
+001534     STOP RUN.
+001535 P999-EXIT-FIM.
+001536     EXIT.
+001537*----------------------------------------------------------*
+001538* 9800-ERROR-LOG -- SHARED ERROR-LOGGING PARAGRAPH (ERRPARA) *
+001539*----------------------------------------------------------*
+001540     COPY ERRPARA.
+001541 END PROGRAM YOUR-PROGRAM-NAME.
