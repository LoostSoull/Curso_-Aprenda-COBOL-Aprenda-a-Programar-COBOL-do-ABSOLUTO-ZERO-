@@ -0,0 +1,255 @@
+000100*****************************************************************
+000110* Program:      MATRICULA_BATCH
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2026-08-09
+000150* Date-Compiled:
+000160* Purpose:      Combined enrollment-record driver. Reads one
+000170*               transaction per enrollment carrying the fields
+000180*               CALCULO_MEDIA, EVALUATE_PROG and COND_CLASSIFICA
+000190*               each need, CALLs all three for that record and
+000200*               writes one consolidated result line, instead of
+000210*               running three separate batch jobs over three
+000220*               separate transaction files that happen to share
+000230*               an enrollment ID.
+000240* Modification History:
+000250*   2026-08-09 JA  Initial version.
+000251*   2026-08-09 JA  2100-CALL-CALCULO-MEDIA now passes the
+000252*                  transaction's own MAT-TRANS-NOME straight
+000253*                  through as WS-MED-NOME and leaves WS-MED-
+000254*                  ALUNO-ID at zero, instead of asking CALCULO_
+000255*                  MEDIA to resolve the name via STU_LOOKUP --
+000256*                  nothing in this system ever populates STUMAST,
+000257*                  so that lookup always failed and rejected
+000258*                  every record.
+000262*   2026-08-09 JA  2100-CALL-CALCULO-MEDIA now also passes
+000263*                  MAT-TRANS-NOTA-RECUP through as WS-MED-NOTA-
+000264*                  RECUP, so a recuperacao score reaches
+000265*                  CALCULO_MEDIA from the transaction record
+000266*                  instead of from an ACCEPT that would hang
+000267*                  this batch driver.
+000268* Tectonics: cobc
+000270*****************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. MATRICULA_BATCH.
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     COPY MATSEL.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370     COPY MATFD.
+000390 WORKING-STORAGE SECTION.
+000410 01  WS-SWITCHES.
+000420     03  WS-EOF-TRANS           PIC X(01) VALUE 'N'.
+000430         88  FIM-DO-TRANS             VALUE 'S'.
+000440 01  WS-CONTADORES.
+000450     03  WS-CONT-LIDOS          PIC 9(05) COMP VALUE ZERO.
+000460     03  WS-CONT-GRAVADOS       PIC 9(05) COMP VALUE ZERO.
+000470     03  WS-CONT-REJEITADOS     PIC 9(05) COMP VALUE ZERO.
+000480*----------------------------------------------------------*
+000490* LINKAGE RECORD FOR CALCULO_MEDIA, MIRRORING ITS PARAMETRES *
+000500*----------------------------------------------------------*
+000510 01  WS-MED-PARM.
+000520     03  WS-MED-NOME            PIC X(30).
+000530     03  WS-MED-MATERIA         PIC X(30).
+000540     03  WS-MED-NOTA-1          PIC 9(02)V99.
+000550     03  WS-MED-NOTA-2          PIC 9(02)V99.
+000560     03  WS-MED-NOTA-3          PIC 9(02)V99.
+000570     03  WS-MED-NOTA-4          PIC 9(02)V99.
+000571     03  WS-MED-NOTA-RECUP      PIC 9(02)V99.
+000580     03  WS-MED-RESULT          PIC 9(02)V99.
+000590     03  WS-MED-PESO-1          PIC 9(03).
+000600     03  WS-MED-PESO-2          PIC 9(03).
+000610     03  WS-MED-PESO-3          PIC 9(03).
+000620     03  WS-MED-PESO-4          PIC 9(03).
+000630     03  WS-MED-MES             PIC 99.
+000640     03  WS-MED-PERIODO         PIC X(12).
+000650     03  WS-MED-STATUS          PIC X(01).
+000660         88  WS-MED-PRODUZIDO         VALUE 'S'.
+000670         88  WS-MED-REJEITADO         VALUE 'N'.
+000680     03  WS-MED-LIMITE          PIC 9(02).
+000690     03  WS-MED-ALUNO-ID        PIC 9(07).
+000700     03  WS-MED-ANTERIOR        PIC 9(02)V99.
+000710     03  WS-MED-TENDENCIA       PIC X(01).
+000720*----------------------------------------------------------*
+000730* LINKAGE RECORD FOR EVALUATE_PROG, MIRRORING EVAL-PARAMETRES *
+000740*----------------------------------------------------------*
+000750 01  WS-EVAL-PARM.
+000760     03  WS-EVAL-MES            PIC 99.
+000770     03  WS-EVAL-STATUS         PIC 99.
+000780     03  WS-EVAL-MES-NOME       PIC X(10).
+000790     03  WS-EVAL-PERIODO        PIC X(12).
+000800     03  WS-EVAL-FISCAL-CODE    PIC X(03).
+000810     03  WS-EVAL-STATUS-LABEL   PIC X(10).
+000820*----------------------------------------------------------*
+000830* LINKAGE RECORD FOR COND_CLASSIFICA, MIRRORING COND-PARAMETRES *
+000840*----------------------------------------------------------*
+000850 01  WS-COND-PARM.
+000860     03  WS-COND-CODE           PIC S9(04)V99.
+000870     03  WS-COND-LABEL          PIC X(20).
+000880     03  WS-COND-VALIDO         PIC X(01).
+000890         88  WS-COND-CODIGO-ACHOU     VALUE 'S'.
+000900         88  WS-COND-CODIGO-NAO-ACHOU VALUE 'N'.
+000910*----------------------------------------------------------*
+000920* CONSOLIDATED RESULT LINE, FORMATTED HERE THEN MOVED TO     *
+000930* THE FLAT MAT-OUT-FILE FD RECORD BEFORE WRITE.               *
+000940*----------------------------------------------------------*
+000950 01  WS-MAT-OUT-LINE.
+000960     03  WS-OUT-ALUNO-ID        PIC 9(07).
+000970     03  FILLER                 PIC X(01).
+000980     03  WS-OUT-MATERIA         PIC X(30).
+000990     03  FILLER                 PIC X(01).
+001000     03  WS-OUT-MEDIA           PIC 9(02)V99.
+001010     03  FILLER                 PIC X(01).
+001020     03  WS-OUT-TENDENCIA       PIC X(14).
+001030     03  FILLER                 PIC X(01).
+001040     03  WS-OUT-MES-NOME        PIC X(10).
+001050     03  FILLER                 PIC X(01).
+001060     03  WS-OUT-PERIODO         PIC X(12).
+001070     03  FILLER                 PIC X(01).
+001080     03  WS-OUT-FISCAL-CODE     PIC X(03).
+001090     03  FILLER                 PIC X(01).
+001100     03  WS-OUT-STATUS-LABEL    PIC X(10).
+001110     03  FILLER                 PIC X(01).
+001120     03  WS-OUT-COND-LABEL      PIC X(20).
+001130 PROCEDURE DIVISION.
+001140 0000-MAIN-PROCEDURE.
+001150     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001160     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001170         UNTIL FIM-DO-TRANS
+001180     PERFORM 9000-FINALIZE THRU 9000-EXIT
+001190     STOP RUN.
+001200*----------------------------------------------------------*
+001210* 1000-INITIALIZE -- OPEN THE FILES AND PRIME THE FIRST READ  *
+001220*----------------------------------------------------------*
+001230 1000-INITIALIZE.
+001240     OPEN INPUT  MAT-TRANS-FILE
+001250     OPEN OUTPUT MAT-OUT-FILE
+001260     PERFORM 3000-READ-TRANS THRU 3000-EXIT
+001270     .
+001280 1000-EXIT.
+001290     EXIT.
+001300*----------------------------------------------------------*
+001310* 2000-PROCESS-TRANS -- CALL ALL THREE PROGRAMS FOR ONE        *
+001320*     ENROLLMENT RECORD AND WRITE THE CONSOLIDATED RESULT.     *
+001330*----------------------------------------------------------*
+001340 2000-PROCESS-TRANS.
+001350     PERFORM 2100-CALL-CALCULO-MEDIA THRU 2100-EXIT-MEDIA
+001360     IF WS-MED-REJEITADO
+001370        ADD 1 TO WS-CONT-REJEITADOS
+001380     ELSE
+001390        PERFORM 2200-CALL-EVALUATE-PROG THRU 2200-EXIT-EVAL
+001400        PERFORM 2300-CALL-COND-CLASSIFICA THRU 2300-EXIT-COND
+001410        PERFORM 2400-GRAVA-RESULTADO THRU 2400-EXIT-GRAVA
+001420        ADD 1 TO WS-CONT-GRAVADOS
+001430     END-IF
+001440     PERFORM 3000-READ-TRANS THRU 3000-EXIT
+001450     .
+001460 2000-EXIT.
+001470     EXIT.
+001480*----------------------------------------------------------*
+001490* 2100-CALL-CALCULO-MEDIA -- GRADE THE ENROLLMENT'S SUBJECT    *
+001500*----------------------------------------------------------*
+001510 2100-CALL-CALCULO-MEDIA.
+001520     MOVE MAT-TRANS-NOME      TO WS-MED-NOME
+001530     MOVE MAT-TRANS-MATERIA   TO WS-MED-MATERIA
+001540     MOVE MAT-TRANS-NOTA-1    TO WS-MED-NOTA-1
+001550     MOVE MAT-TRANS-NOTA-2    TO WS-MED-NOTA-2
+001560     MOVE MAT-TRANS-NOTA-3    TO WS-MED-NOTA-3
+001570     MOVE MAT-TRANS-NOTA-4    TO WS-MED-NOTA-4
+001575     MOVE MAT-TRANS-NOTA-RECUP TO WS-MED-NOTA-RECUP
+001580     MOVE MAT-TRANS-PESO-1    TO WS-MED-PESO-1
+001590     MOVE MAT-TRANS-PESO-2    TO WS-MED-PESO-2
+001600     MOVE MAT-TRANS-PESO-3    TO WS-MED-PESO-3
+001610     MOVE MAT-TRANS-PESO-4    TO WS-MED-PESO-4
+001620     MOVE MAT-TRANS-MES       TO WS-MED-MES
+001630     MOVE ZERO                TO WS-MED-ALUNO-ID
+001640     CALL "CALCULO_MEDIA" USING WS-MED-PARM
+001650     .
+001660 2100-EXIT-MEDIA.
+001670     EXIT.
+001680*----------------------------------------------------------*
+001690* 2200-CALL-EVALUATE-PROG -- CLASSIFY THE ENROLLMENT'S MONTH/  *
+001700*     STATUS PAIR INTO ITS PERIOD, FISCAL CODE AND LABEL.      *
+001710*----------------------------------------------------------*
+001720 2200-CALL-EVALUATE-PROG.
+001730     MOVE MAT-TRANS-MES       TO WS-EVAL-MES
+001740     MOVE MAT-TRANS-STATUS    TO WS-EVAL-STATUS
+001750     CALL "EVALUATE_PROG" USING WS-EVAL-PARM
+001760     .
+001770 2200-EXIT-EVAL.
+001780     EXIT.
+001790*----------------------------------------------------------*
+001800* 2300-CALL-COND-CLASSIFICA -- CLASSIFY THE ENROLLMENT'S       *
+001810*     RESPONDENT CODE INTO ITS CATEGORY LABEL.                 *
+001820*----------------------------------------------------------*
+001830 2300-CALL-COND-CLASSIFICA.
+001840     MOVE MAT-TRANS-COND-CODE TO WS-COND-CODE
+001850     CALL "COND_CLASSIFICA" USING WS-COND-PARM
+001860     IF WS-COND-CODIGO-NAO-ACHOU
+001870        MOVE "INVALIDO" TO WS-COND-LABEL
+001880     END-IF
+001890     .
+001900 2300-EXIT-COND.
+001910     EXIT.
+001920*----------------------------------------------------------*
+001930* 2400-GRAVA-RESULTADO -- ASSEMBLE AND WRITE THE CONSOLIDATED  *
+001940*     ENROLLMENT RESULT LINE.                                  *
+001950*----------------------------------------------------------*
+001960 2400-GRAVA-RESULTADO.
+001970     MOVE SPACES              TO WS-MAT-OUT-LINE
+001980     MOVE MAT-TRANS-ALUNO-ID  TO WS-OUT-ALUNO-ID
+001990     MOVE MAT-TRANS-MATERIA   TO WS-OUT-MATERIA
+002000     MOVE WS-MED-RESULT       TO WS-OUT-MEDIA
+002010     EVALUATE TRUE
+002020         WHEN WS-MED-TENDENCIA = 'M'
+002030             MOVE "MELHORANDO"   TO WS-OUT-TENDENCIA
+002040         WHEN WS-MED-TENDENCIA = 'P'
+002050             MOVE "PIORANDO"     TO WS-OUT-TENDENCIA
+002060         WHEN WS-MED-TENDENCIA = 'E'
+002070             MOVE "ESTAVEL"      TO WS-OUT-TENDENCIA
+002080         WHEN OTHER
+002090             MOVE "SEM HISTORICO" TO WS-OUT-TENDENCIA
+002100     END-EVALUATE
+002110     MOVE WS-EVAL-MES-NOME     TO WS-OUT-MES-NOME
+002120     MOVE WS-EVAL-PERIODO      TO WS-OUT-PERIODO
+002130     MOVE WS-EVAL-FISCAL-CODE  TO WS-OUT-FISCAL-CODE
+002140     MOVE WS-EVAL-STATUS-LABEL TO WS-OUT-STATUS-LABEL
+002150     MOVE WS-COND-LABEL       TO WS-OUT-COND-LABEL
+002160     MOVE WS-MAT-OUT-LINE     TO MED-MAT-OUT-REC
+002170     WRITE MED-MAT-OUT-REC
+002180     DISPLAY "MATRICULA " MAT-TRANS-ALUNO-ID
+002190         " MATERIA: " MAT-TRANS-MATERIA
+002200         " MEDIA: " WS-MED-RESULT
+002210         " TENDENCIA: " WS-OUT-TENDENCIA
+002220     .
+002230 2400-EXIT-GRAVA.
+002240     EXIT.
+002250*----------------------------------------------------------*
+002260* 3000-READ-TRANS -- READ THE NEXT ENROLLMENT TRANSACTION      *
+002270*----------------------------------------------------------*
+002280 3000-READ-TRANS.
+002290     READ MAT-TRANS-FILE
+002300         AT END
+002310             SET FIM-DO-TRANS TO TRUE
+002320         NOT AT END
+002330             ADD 1 TO WS-CONT-LIDOS
+002340     END-READ
+002350     .
+002360 3000-EXIT.
+002370     EXIT.
+002380*----------------------------------------------------------*
+002390* 9000-FINALIZE -- CLOSE THE FILES AND SHOW THE RUN COUNTS     *
+002400*----------------------------------------------------------*
+002410 9000-FINALIZE.
+002420     CLOSE MAT-TRANS-FILE
+002430     CLOSE MAT-OUT-FILE
+002440     DISPLAY "TOTAL LIDO: "       WS-CONT-LIDOS
+002450     DISPLAY "TOTAL GRAVADO: "    WS-CONT-GRAVADOS
+002460     DISPLAY "TOTAL REJEITADO: "  WS-CONT-REJEITADOS
+002470     .
+002480 9000-EXIT.
+002490     EXIT.
+002500
+002510 END PROGRAM MATRICULA_BATCH.
