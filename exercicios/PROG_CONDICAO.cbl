@@ -1,46 +1,210 @@
-*>****************************************************************
-*> Author: LUCAS CARDOSO
-*> Date: 05/03/24
-*> Purpose: PROGRAMA PARA EXEMPLIFICAR CONDIÇÃO IF E ELSE.
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROG_CONDICAO.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 WS-VARIAVEIS.
-      03 WS-NUM-1                  PIC S9(04)V99.
-      03 WS-TEXTO                  PIC X(20).
-
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-
-     PERFORM P100-INICIALIZA
-     PERFORM P300-TESTE
-     PERFORM P900-FIM
-     .
-
-    P000-ERRO.
-         DISPLAY 'ERRO DE PROCESSAMENTO.'
-         PERFORM P900-FIM
-         .
-    P100-INICIALIZA.
-         INITIALIZE WS-VARIAVEIS.
-
-    P300-TESTE.
-         DISPLAY 'DIGITE UM NUMERO DE 1 A 3 : '
-         ACCEPT WS-NUM-1
-
-         IF WS-NUM-1 = 1
-              DISPLAY 'HOMEM'.
-         IF WS-NUM-1 = 2
-              DISPLAY 'MULHER'.
-         IF WS-NUM-1 = 3
-              DISPLAY 'OUTRO'.
-         IF WS-NUM-1 GREATER 3
-            PERFORM P000-ERRO.
-
-    P900-FIM.
-        STOP RUN.
-END PROGRAM PROG_CONDICAO.
+000100*****************************************************************
+000110* Program:      PROG_CONDICAO
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-03-05
+000150* Date-Compiled:
+000160* Purpose:      Classifies a respondent code (1=HOMEM, 2=MULHER,
+000170*               3=OUTRO) using IF/ELSE.
+000180* Modification History:
+000190*   2026-08-09 JA  Converted from a single interactive ACCEPT
+000200*                  into a batch driver that reads respondent
+000210*                  records from a transaction file and produces
+000220*                  a tabulation report of total counts per
+000230*                  category, instead of classifying and
+000240*                  discarding one value per invocation.
+000241*   2026-08-09 JA  Added category codes 4 (NAO BINARIO) and 5
+000242*                  (PREFIRO NAO INFORMAR), and an output file of
+000243*                  every classified record keyed by respondent
+000244*                  ID, for the census/demographics extract.
+000245*   2026-08-09 JA  P000-ERRO now also logs to the shared ERRORLOG
+000246*                  via ERRCODES/ERRLSEL/ERRLFD/ERRPARA instead of
+000247*                  just counting the error locally.
+000248*   2026-08-09 JA  P300-TESTE now CALLs the new COND_CLASSIFICA
+000249*                  subprogram instead of classifying inline, so
+000249*                  the combined enrollment-record driver can reuse
+000249*                  the same classification logic.
+000250* Tectonics: cobc
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. PROG_CONDICAO.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT COND-TRANS-FILE ASSIGN TO "CONDTRAN"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT COND-REPORT-FILE ASSIGN TO "CONDRPT"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000351     SELECT COND-OUT-FILE ASSIGN TO "CONDOUT"
+000352         ORGANIZATION IS LINE SEQUENTIAL.
+000353     COPY ERRLSEL.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  COND-TRANS-FILE.
+000390 01  COND-TRANS-REC.
+000400     03  COND-TRANS-ID          PIC 9(06).
+000410     03  COND-TRANS-NUM-1       PIC S9(04)V99.
+000420 FD  COND-REPORT-FILE.
+000430 01  COND-REPORT-REC            PIC X(80).
+000431 FD  COND-OUT-FILE.
+000432 01  COND-OUT-REC               PIC X(80).
+000433     COPY ERRLFD.
+000440 WORKING-STORAGE SECTION.
+000441     COPY ERRCODES.
+000450 01 WS-VARIAVEIS.
+000460    03 WS-NUM-1                 PIC S9(04)V99.
+000470    03 WS-TEXTO                 PIC X(20).
+000480 01  WS-SWITCHES.
+000490     03  WS-EOF-TRANS           PIC X(01) VALUE 'N'.
+000500         88  FIM-DO-TRANS             VALUE 'S'.
+000501 01  WS-COND-PARM.
+000502     03  WS-COND-CODE           PIC S9(04)V99.
+000503     03  WS-COND-LABEL          PIC X(20).
+000504     03  WS-COND-VALIDO         PIC X(01).
+000505         88  WS-COND-CODIGO-ACHOU     VALUE 'S'.
+000506         88  WS-COND-CODIGO-NAO-ACHOU VALUE 'N'.
+000510 01  WS-CONTADORES.
+000520     03  WS-CONT-HOMEM          PIC 9(05) COMP VALUE ZERO.
+000530     03  WS-CONT-MULHER         PIC 9(05) COMP VALUE ZERO.
+000540     03  WS-CONT-OUTRO          PIC 9(05) COMP VALUE ZERO.
+000541     03  WS-CONT-NAO-BINARIO    PIC 9(05) COMP VALUE ZERO.
+000542     03  WS-CONT-PREF-NAO-INF   PIC 9(05) COMP VALUE ZERO.
+000550     03  WS-CONT-ERRO           PIC 9(05) COMP VALUE ZERO.
+000560     03  WS-CONT-LIDOS          PIC 9(05) COMP VALUE ZERO.
+000570 01  WS-TAB-LINE.
+000580     03  WS-TAB-LABEL           PIC X(20).
+000590     03  WS-TAB-QTD             PIC ZZ,ZZ9.
+000591 01  WS-OUT-LINE.
+000592     03  WS-OUT-ID              PIC 9(06).
+000593     03  FILLER                 PIC X(01) VALUE SPACE.
+000594     03  WS-OUT-NUM-1           PIC -(4)9.99.
+000595     03  FILLER                 PIC X(01) VALUE SPACE.
+000596     03  WS-OUT-LABEL           PIC X(20).
+000600 PROCEDURE DIVISION.
+000610 MAIN-PROCEDURE.
+000620     PERFORM P100-INICIALIZA
+000630     PERFORM P300-TESTE THRU P300-EXIT-TESTE
+000640         UNTIL FIM-DO-TRANS
+000650     PERFORM P500-TABULA THRU P500-EXIT-TABULA
+000660     PERFORM P900-FIM
+000670     .
+000680*----------------------------------------------------------*
+000690* P000-ERRO -- COUNT AN UNRECOGNIZED CATEGORY CODE             *
+000700*----------------------------------------------------------*
+000710 P000-ERRO.
+000720     DISPLAY 'ERRO DE PROCESSAMENTO.'
+000730     ADD 1 TO WS-CONT-ERRO
+000731     MOVE "PROGCOND" TO MED-ERROR-PROGRAM
+000732     MOVE "CATINV"   TO MED-ERROR-CODE
+000733     MOVE "CODIGO DE CATEGORIA NAO RECONHECIDO" TO MED-ERROR-TEXT
+000734     SET MED-RC-WARNING TO TRUE
+000735     PERFORM 9800-ERROR-LOG THRU 9800-EXIT
+000740     .
+000750*----------------------------------------------------------*
+000760* P100-INICIALIZA -- OPEN THE FILES AND PRIME THE FIRST READ   *
+000770*----------------------------------------------------------*
+000780 P100-INICIALIZA.
+000790     INITIALIZE WS-VARIAVEIS
+000800     OPEN INPUT  COND-TRANS-FILE
+000810     OPEN OUTPUT COND-REPORT-FILE
+000811     OPEN OUTPUT COND-OUT-FILE
+000820     PERFORM P200-LE-TRANS THRU P200-EXIT-LE
+000830     .
+000840*----------------------------------------------------------*
+000850* P200-LE-TRANS -- READ THE NEXT RESPONDENT RECORD             *
+000860*----------------------------------------------------------*
+000870 P200-LE-TRANS.
+000880     READ COND-TRANS-FILE
+000890         AT END
+000900             SET FIM-DO-TRANS TO TRUE
+000910         NOT AT END
+000920             ADD 1 TO WS-CONT-LIDOS
+000930             MOVE COND-TRANS-NUM-1 TO WS-NUM-1
+000940     END-READ
+000950     .
+000960 P200-EXIT-LE.
+000970     EXIT.
+000980*----------------------------------------------------------*
+000990* P300-TESTE -- CLASSIFY ONE RESPONDENT CODE                   *
+001000*----------------------------------------------------------*
+001010 P300-TESTE.
+001011     MOVE SPACES TO WS-TEXTO
+001012     MOVE WS-NUM-1 TO WS-COND-CODE
+001013     CALL "COND_CLASSIFICA" USING WS-COND-PARM
+001014     IF WS-COND-CODIGO-NAO-ACHOU
+001015         PERFORM P000-ERRO
+001016     ELSE
+001017         MOVE WS-COND-LABEL TO WS-TEXTO
+001018         EVALUATE WS-NUM-1
+001030             WHEN 1
+001050                 ADD 1 TO WS-CONT-HOMEM
+001060             WHEN 2
+001080                 ADD 1 TO WS-CONT-MULHER
+001090             WHEN 3
+001101                 ADD 1 TO WS-CONT-OUTRO
+001102             WHEN 4
+001104                 ADD 1 TO WS-CONT-NAO-BINARIO
+001105             WHEN 5
+001107                 ADD 1 TO WS-CONT-PREF-NAO-INF
+001130         END-EVALUATE
+001131     END-IF
+001140     IF WS-TEXTO NOT = SPACES
+001150         DISPLAY WS-TEXTO
+001151         MOVE COND-TRANS-ID TO WS-OUT-ID
+001152         MOVE WS-NUM-1      TO WS-OUT-NUM-1
+001153         MOVE WS-TEXTO      TO WS-OUT-LABEL
+001154         MOVE WS-OUT-LINE   TO COND-OUT-REC
+001155         WRITE COND-OUT-REC
+001160     END-IF
+001170     PERFORM P200-LE-TRANS THRU P200-EXIT-LE
+001180     .
+001190 P300-EXIT-TESTE.
+001200     EXIT.
+001210*----------------------------------------------------------*
+001220* P500-TABULA -- WRITE THE CATEGORY TOTALS TO THE REPORT       *
+001230*----------------------------------------------------------*
+001240 P500-TABULA.
+001250     MOVE 'HOMEM'  TO WS-TAB-LABEL
+001260     MOVE WS-CONT-HOMEM TO WS-TAB-QTD
+001270     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001280     WRITE COND-REPORT-REC
+001290     MOVE 'MULHER' TO WS-TAB-LABEL
+001300     MOVE WS-CONT-MULHER TO WS-TAB-QTD
+001310     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001320     WRITE COND-REPORT-REC
+001330     MOVE 'OUTRO'  TO WS-TAB-LABEL
+001340     MOVE WS-CONT-OUTRO TO WS-TAB-QTD
+001350     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001360     WRITE COND-REPORT-REC
+001361     MOVE 'NAO BINARIO' TO WS-TAB-LABEL
+001362     MOVE WS-CONT-NAO-BINARIO TO WS-TAB-QTD
+001363     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001364     WRITE COND-REPORT-REC
+001365     MOVE 'PREFIRO NAO INFORMAR' TO WS-TAB-LABEL
+001366     MOVE WS-CONT-PREF-NAO-INF TO WS-TAB-QTD
+001367     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001368     WRITE COND-REPORT-REC
+001370     MOVE 'INVALIDO' TO WS-TAB-LABEL
+001380     MOVE WS-CONT-ERRO TO WS-TAB-QTD
+001390     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001400     WRITE COND-REPORT-REC
+001410     MOVE 'TOTAL LIDO' TO WS-TAB-LABEL
+001420     MOVE WS-CONT-LIDOS TO WS-TAB-QTD
+001430     MOVE WS-TAB-LINE TO COND-REPORT-REC
+001440     WRITE COND-REPORT-REC
+001450     .
+001460 P500-EXIT-TABULA.
+001470     EXIT.
+001480*----------------------------------------------------------*
+001490* P900-FIM -- CLOSE THE FILES AND END THE RUN                  *
+001500*----------------------------------------------------------*
+001510 P900-FIM.
+001520     CLOSE COND-TRANS-FILE
+001530     CLOSE COND-REPORT-FILE
+001531     CLOSE COND-OUT-FILE
+001540     STOP RUN.
+001541*----------------------------------------------------------*
+001541* 9800-ERROR-LOG -- SHARED ERROR-LOGGING PARAGRAPH (ERRPARA) *
+001541*----------------------------------------------------------*
+001541     COPY ERRPARA.
+001550 END PROGRAM PROG_CONDICAO.
