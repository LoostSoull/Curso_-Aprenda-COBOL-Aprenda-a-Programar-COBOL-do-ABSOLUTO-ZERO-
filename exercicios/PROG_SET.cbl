@@ -1,22 +1,140 @@
-*>****************************************************************
-*> Author: LUCAS CARDOSO
-*> Date: 15/02/24
-*> Purpose: UTILIZANDO A VARIAVEL SET, PARA SETAR VALORES
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROG_SET.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-77 WS-NUM-1              PIC 99 VALUE 0.
-77 WS-NUM-2              PIC 99 VALUE 0.
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    SET WS-NUM-1         TO 5
-    DISPLAY 'NUM 1: ' WS-NUM-1
-
-    SET WS-NUM-2         TO WS-NUM-1
-    DISPLAY 'NUM 2: ' WS-NUM-2
-    STOP RUN.
-END PROGRAM PROG_SET.
+000100*****************************************************************
+000110* Program:      PROG_SET
+000120* Author:       LUCAS CARDOSO
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2024-02-15
+000150* Date-Compiled:
+000160* Purpose:      Sequence-number generator service. Given a
+000170*               sequence name (e.g. "ALUNO", "TRANS"), returns
+000180*               the next number for that sequence, backed by a
+000190*               persistent counter file, so callers never have
+000200*               to invent their own numbering.
+000210* Modification History:
+000220*   2026-08-09 JA  Converted from a standalone demo of the SET
+000230*                  verb into a CALLable subprogram so programs
+000240*                  like the roster batch driver can pull a
+000250*                  guaranteed-unique next number for a named
+000260*                  sequence instead of each one inventing its
+000270*                  own numbering.
+000280* Tectonics: cobc
+000290*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. PROG_SET.
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     COPY SEQSEL.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380     COPY SEQFD.
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-SEQ-REC-LINE.
+000405     03  WS-SEQ-REC-NOME        PIC X(10).
+000410     03  FILLER                 PIC X(01) VALUE SPACE.
+000415     03  WS-SEQ-REC-VALOR       PIC 9(07).
+000420 01  WS-SEQ-COUNTER-STATUS      PIC X(02) VALUE SPACES.
+000430 01  WS-ACHOU-SWITCH            PIC X(01) VALUE 'N'.
+000440     88  ACHOU-SEQUENCIA              VALUE 'S'.
+000450 01  WS-SEQ-TABLE-CTL.
+000460     03  WS-SEQ-TABLE-QTD       PIC 9(03) COMP VALUE ZERO.
+000470 01  WS-SEQ-TABLE.
+000480     03  WS-SEQ-ENTRY           OCCURS 1 TO 50 TIMES
+000490                                DEPENDING ON WS-SEQ-TABLE-QTD
+000500                                INDEXED BY WS-SEQ-IDX.
+000510         05  WS-SEQ-NOME        PIC X(10).
+000520         05  WS-SEQ-VALOR       PIC 9(07).
+000530 LINKAGE SECTION.
+000540 01  SET-PARAMETRES.
+000550     03  SET-SEQ-NOME           PIC X(10).
+000560     03  SET-NEXT-NUM           PIC 9(07).
+000570 PROCEDURE DIVISION USING SET-PARAMETRES.
+000580 0000-MAIN-PROCEDURE.
+000610     PERFORM P100-CARREGA-TABELA THRU P100-EXIT-CARREGA
+000620     PERFORM P200-LOCALIZA THRU P200-EXIT-LOCALIZA
+000630     PERFORM P300-GRAVA-TABELA THRU P300-EXIT-GRAVA
+000640     GOBACK.
+000650*----------------------------------------------------------*
+000660* P100-CARREGA-TABELA -- READ THE COUNTER FILE INTO A TABLE,    *
+000670*                        ONE ENTRY PER NAMED SEQUENCE            *
+000680*----------------------------------------------------------*
+000690 P100-CARREGA-TABELA.
+000700     MOVE ZERO TO WS-SEQ-TABLE-QTD
+000710     OPEN INPUT SEQ-COUNTER-FILE
+000720     IF WS-SEQ-COUNTER-STATUS = "00"
+000730         PERFORM P110-LE-SEQ-REC THRU P110-EXIT-LE
+000740             UNTIL WS-SEQ-COUNTER-STATUS NOT = "00"
+000750         CLOSE SEQ-COUNTER-FILE
+000760     END-IF
+000770     .
+000780 P100-EXIT-CARREGA.
+000790     EXIT.
+000800*----------------------------------------------------------*
+000810* P110-LE-SEQ-REC -- READ ONE COUNTER RECORD INTO THE TABLE     *
+000820*----------------------------------------------------------*
+000830 P110-LE-SEQ-REC.
+000840     READ SEQ-COUNTER-FILE
+000850         AT END
+000860             MOVE "10" TO WS-SEQ-COUNTER-STATUS
+000870         NOT AT END
+000880             MOVE MED-SEQ-COUNTER-REC TO WS-SEQ-REC-LINE
+000890             ADD 1 TO WS-SEQ-TABLE-QTD
+000900             SET WS-SEQ-IDX TO WS-SEQ-TABLE-QTD
+000910             MOVE WS-SEQ-REC-NOME  TO WS-SEQ-NOME (WS-SEQ-IDX)
+000912             MOVE WS-SEQ-REC-VALOR TO WS-SEQ-VALOR (WS-SEQ-IDX)
+000920     END-READ
+000930     .
+000940 P110-EXIT-LE.
+000950     EXIT.
+000960*----------------------------------------------------------*
+000970* P200-LOCALIZA -- BUMP THE NAMED SEQUENCE, ADDING A NEW        *
+000980*                  ENTRY THE FIRST TIME IT IS REQUESTED         *
+000990*----------------------------------------------------------*
+001000 P200-LOCALIZA.
+001010     MOVE 'N' TO WS-ACHOU-SWITCH
+001020     SET WS-SEQ-IDX TO 1
+001030     SEARCH WS-SEQ-ENTRY
+001040         VARYING WS-SEQ-IDX
+001050         AT END
+001060             CONTINUE
+001070         WHEN WS-SEQ-NOME (WS-SEQ-IDX) = SET-SEQ-NOME
+001080             SET ACHOU-SEQUENCIA TO TRUE
+001090     END-SEARCH
+001100     IF ACHOU-SEQUENCIA
+001110         ADD 1 TO WS-SEQ-VALOR (WS-SEQ-IDX)
+001120         MOVE WS-SEQ-VALOR (WS-SEQ-IDX) TO SET-NEXT-NUM
+001130     ELSE
+001140         ADD 1 TO WS-SEQ-TABLE-QTD
+001150         SET WS-SEQ-IDX TO WS-SEQ-TABLE-QTD
+001160         MOVE SET-SEQ-NOME TO WS-SEQ-NOME (WS-SEQ-IDX)
+001170         MOVE 1             TO WS-SEQ-VALOR (WS-SEQ-IDX)
+001180         MOVE 1             TO SET-NEXT-NUM
+001190     END-IF
+001200     .
+001210 P200-EXIT-LOCALIZA.
+001220     EXIT.
+001230*----------------------------------------------------------*
+001240* P300-GRAVA-TABELA -- REWRITE THE COUNTER FILE FROM THE        *
+001250*                      TABLE SO THE NEW VALUE PERSISTS           *
+001260*----------------------------------------------------------*
+001270 P300-GRAVA-TABELA.
+001280     OPEN OUTPUT SEQ-COUNTER-FILE
+001290     SET WS-SEQ-IDX TO 1
+001300     PERFORM P310-GRAVA-SEQ-REC THRU P310-EXIT-GRAVA
+001310         VARYING WS-SEQ-IDX FROM 1 BY 1
+001320         UNTIL WS-SEQ-IDX > WS-SEQ-TABLE-QTD
+001330     CLOSE SEQ-COUNTER-FILE
+001340     .
+001350 P300-EXIT-GRAVA.
+001360     EXIT.
+001370*----------------------------------------------------------*
+001380* P310-GRAVA-SEQ-REC -- WRITE ONE COUNTER RECORD                *
+001390*----------------------------------------------------------*
+001400 P310-GRAVA-SEQ-REC.
+001410     MOVE WS-SEQ-NOME  (WS-SEQ-IDX) TO WS-SEQ-REC-NOME
+001420     MOVE WS-SEQ-VALOR (WS-SEQ-IDX) TO WS-SEQ-REC-VALOR
+001425     MOVE WS-SEQ-REC-LINE           TO MED-SEQ-COUNTER-REC
+001430     WRITE MED-SEQ-COUNTER-REC
+001440     .
+001450 P310-EXIT-GRAVA.
+001460     EXIT.
+001470 END PROGRAM PROG_SET.
