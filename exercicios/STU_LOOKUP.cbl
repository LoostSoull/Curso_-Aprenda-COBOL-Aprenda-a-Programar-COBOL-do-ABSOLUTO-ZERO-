@@ -0,0 +1,67 @@
+000100*****************************************************************
+000110* Program:      STU_LOOKUP
+000120* Author:       J. ALBUQUERQUE - APPLICATIONS SUPPORT
+000130* Installation: ESCOLA - SISTEMA ACADEMICO
+000140* Date-Written: 2026-08-09
+000150* Date-Compiled:
+000160* Purpose:      Student-master lookup service. Given a student
+000170*               ID, reads the indexed STUMAST file (see copybook
+000180*               STUMAST) and returns the student's name, class
+000190*               and enrollment status, so CALCULO_MEDIA and other
+000200*               programs can look a student up directly instead
+000210*               of requiring the caller to pass the full name in
+000220*               on every call.
+000230* Modification History:
+000240*   2026-08-09 JA  Initial version.
+000250* Tectonics: cobc
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. STU_LOOKUP.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     COPY STUSEL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  STUDENT-MASTER-FILE.
+000360     COPY STUMAST.
+000370 WORKING-STORAGE SECTION.
+000380 01  WS-STU-MASTER-STATUS       PIC X(02) VALUE SPACES.
+000390 LINKAGE SECTION.
+000400 01  STU-LOOKUP-PARM.
+000410     03  STU-LOOKUP-ID          PIC 9(07).
+000420     03  STU-LOOKUP-NOME        PIC X(30).
+000430     03  STU-LOOKUP-TURMA       PIC X(10).
+000440     03  STU-LOOKUP-STATUS      PIC X(01).
+000450     03  STU-LOOKUP-FOUND       PIC X(01).
+000460         88  STU-LOOKUP-ACHOU         VALUE 'S'.
+000470         88  STU-LOOKUP-NAO-ACHOU     VALUE 'N'.
+000480 PROCEDURE DIVISION USING STU-LOOKUP-PARM.
+000490 0000-MAIN-PROCEDURE.
+000500     SET STU-LOOKUP-NAO-ACHOU TO TRUE
+000510     MOVE SPACES TO STU-LOOKUP-NOME STU-LOOKUP-TURMA
+000520     MOVE SPACES TO STU-LOOKUP-STATUS
+000530     PERFORM P100-LOCALIZA-ALUNO THRU P100-EXIT-LOCALIZA
+000540     GOBACK.
+000550*----------------------------------------------------------*
+000560* P100-LOCALIZA-ALUNO -- READS STUMAST BY MED-STU-ID AND      *
+000570*     RETURNS THE STUDENT'S NAME, CLASS AND STATUS IF FOUND.   *
+000580*----------------------------------------------------------*
+000590 P100-LOCALIZA-ALUNO.
+000600     OPEN INPUT STUDENT-MASTER-FILE
+000610     IF WS-STU-MASTER-STATUS = "00"
+000640        MOVE STU-LOOKUP-ID TO MED-STU-ID
+000650        READ STUDENT-MASTER-FILE
+000660            INVALID KEY
+000670                CONTINUE
+000680            NOT INVALID KEY
+000690                MOVE MED-STU-NOME          TO STU-LOOKUP-NOME
+000700                MOVE MED-STU-TURMA         TO STU-LOOKUP-TURMA
+000710                MOVE MED-STU-STATUS        TO STU-LOOKUP-STATUS
+000720                SET STU-LOOKUP-ACHOU       TO TRUE
+000730        END-READ
+000740        CLOSE STUDENT-MASTER-FILE
+000745     END-IF
+000750     .
+000760 P100-EXIT-LOCALIZA.
+000770     EXIT.
