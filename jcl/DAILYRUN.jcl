@@ -0,0 +1,42 @@
+//DAILYRUN JOB (ACCTNO),'ESCOLA BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:     DAILYRUN
+//* AUTHOR:  J. ALBUQUERQUE - APPLICATIONS SUPPORT
+//* PURPOSE: DAILY BATCH CHAIN -- STAMPS THE RUN DATE, GRADES THE
+//*          ROSTER, THEN CLASSIFIES THE DAY'S EVALUATE_PROG
+//*          TRANSACTIONS. EACH STEP'S COND PARAMETER STOPS THE
+//*          REST OF THE JOB COLD IF THE STEP AHEAD OF IT DID NOT
+//*          END WITH A ZERO CONDITION CODE.
+//* MODIFICATION HISTORY:
+//*   2026-08-09 JA  INITIAL VERSION.
+//*   2026-08-09 JA  REMOVED THE SEQCTL DD FROM STEP020 -- LEFT OVER
+//*                  FROM BEFORE CALMEDBT STOPPED CALLING THE
+//*                  SEQUENCE-GENERATOR SUBPROGRAM; NOTHING IN
+//*                  STEP020 SELECTS A FILE ASSIGNED TO SEQCTL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGDISP
+//STEPLIB  DD   DSN=ESCOLA.BATCH.LOADLIB,DISP=SHR
+//DISPRLOG DD   DSN=ESCOLA.BATCH.DISPRLOG,DISP=MOD
+//SYSIN    DD   *
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALMEDBT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=ESCOLA.BATCH.LOADLIB,DISP=SHR
+//ROSTER     DD DSN=ESCOLA.BATCH.ROSTER,DISP=SHR
+//TRANSCRIPT DD DSN=ESCOLA.BATCH.TRANSCRIPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=700)
+//CKPOINT    DD DSN=ESCOLA.BATCH.CKPOINT,DISP=SHR
+//THRESHOLD  DD DSN=ESCOLA.BATCH.THRESHOLD,DISP=SHR
+//BOLETIMRPT DD DSN=ESCOLA.BATCH.BOLETIMRPT,DISP=MOD
+//BOLETIMAUDIT DD DSN=ESCOLA.BATCH.BOLETIMAUDIT,DISP=MOD
+//ERRORLOG   DD DSN=ESCOLA.BATCH.ERRORLOG,DISP=MOD
+//EXCEPTRPT  DD DSN=ESCOLA.BATCH.EXCEPTRPT,DISP=MOD
+//BOLETIMCSV DD DSN=ESCOLA.BATCH.BOLETIMCSV,DISP=MOD
+//SYSOUT     DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EVALPRBT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=ESCOLA.BATCH.LOADLIB,DISP=SHR
+//EVALTRAN DD   DSN=ESCOLA.BATCH.EVALTRAN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
